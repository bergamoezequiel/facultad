@@ -0,0 +1,327 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Edita y valida NovTimes1/NovTimes2/NovTimes3 antes de
+      *          que entren al merge de trabajoPractico1, dejando un
+      *          listado de rechazos con los registros que traen un
+      *          NOV-TIP_CLASE inexistente, NOV-HORAS fuera de rango o
+      *          un NOV-SUCURSAL que no figura en Sucursales.dat.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EDITA-NOVEDADES.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT NovTimes1 ASSIGN TO "NovTimes1.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT NovTimes2 ASSIGN TO "NovTimes2.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT NovTimes3 ASSIGN TO "NovTimes3.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT SUCURSALES ASSIGN TO "Sucursales.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT TIPOS_CLASE ASSIGN TO "TiposClase.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RECHAZOS_NOVEDADES ASSIGN TO "RechazosNovedades.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD NovTimes1 LABEL RECORD IS STANDARD.
+       01 NovTimes1_REG.
+           03 NovTimes1_CLAVE.
+               05 NOV1-NUMERO     PIC X(5).
+               05 NOV1-FECHA.
+                   07 NOV1_ANIO PIC 9(4).
+                   07 NOV1_MES  PIC 9(2).
+                   07 NOV1_DIA  PIC 9(2).
+               05 NOV1-SUCURSAL PIC X(3).
+           03 NOV1-TIP_CLASE PIC X(4).
+           03 NOV1-HORAS PIC 9(3)V99.
+           03 NOV1-TIPO-MOV PIC X(1).
+               88 NOV1-ES-REVERSO VALUE "C".
+
+       FD NovTimes2 LABEL RECORD IS STANDARD.
+       01 NovTimes2_REG.
+           03 NovTimes2_CLAVE.
+               05 NOV2-NUMERO     PIC X(5).
+               05 NOV2-FECHA.
+                   07 NOV2_ANIO PIC 9(4).
+                   07 NOV2_MES  PIC 9(2).
+                   07 NOV2_DIA  PIC 9(2).
+               05 NOV2-SUCURSAL PIC X(3).
+           03 NOV2-TIP_CLASE PIC X(4).
+           03 NOV2-HORAS PIC 9(3)V99.
+           03 NOV2-TIPO-MOV PIC X(1).
+               88 NOV2-ES-REVERSO VALUE "C".
+
+       FD NovTimes3 LABEL RECORD IS STANDARD.
+       01 NovTimes3_REG.
+           03 NovTimes3_CLAVE.
+               05 NOV3-NUMERO     PIC X(5).
+               05 NOV3-FECHA.
+                   07 NOV3_ANIO PIC 9(4).
+                   07 NOV3_MES  PIC 9(2).
+                   07 NOV3_DIA  PIC 9(2).
+               05 NOV3-SUCURSAL PIC X(3).
+           03 NOV3-TIP_CLASE PIC X(4).
+           03 NOV3-HORAS PIC 9(3)V99.
+           03 NOV3-TIPO-MOV PIC X(1).
+               88 NOV3-ES-REVERSO VALUE "C".
+
+       FD SUCURSALES LABEL RECORD IS STANDARD.
+       01 SUCURSALES_REG.
+           03 SUC-SUCURSAL PIC X(3).
+           03 SUC-RAZON PIC X(25).
+           03 SUC-DIRE PIC X(20).
+           03 SUC-TEL PIC X(20).
+           03 SUC-CUIT PIC 9(11).
+
+       FD TIPOS_CLASE LABEL RECORD IS STANDARD.
+       01 TIPOS_CLASE_REG.
+           03 TIP-TIP_CLASE PIC X(4).
+           03 TIP-DESC PIC X(20).
+           03 TIP-TARIFA PIC 9(5)V99.
+           03 TIP-FECHA-DESDE PIC 9(8).
+           03 TIP-FECHA-HASTA PIC 9(8).
+
+       FD RECHAZOS_NOVEDADES LABEL RECORD IS STANDARD.
+       01 RECHAZOS_NOVEDADES_REG PIC X(80).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-NOV1 PIC X(2) VALUE "NO".
+       01 WS-EOF-NOV2 PIC X(2) VALUE "NO".
+       01 WS-EOF-NOV3 PIC X(2) VALUE "NO".
+       01 WS-EOF-SUCURSALES PIC X(2) VALUE "NO".
+       01 WS-EOF-TIPOS-CLASE PIC X(2) VALUE "NO".
+
+       01 WS-CONTADOR-RECHAZOS PIC 9(6) VALUE ZERO.
+       01 WS-CONTADOR-LEIDOS PIC 9(6) VALUE ZERO.
+
+       01 WS-MAX-TABLA PIC 9(4) VALUE 500.
+       01 SUBINDICE PIC 9(4) VALUE ZERO.
+       01 WS-CANT-TIPOS-CLASE PIC 9(4) VALUE ZERO.
+
+       01 TABLA-TIPOS-CLASE.
+           03 ELEMENTO OCCURS 500 TIMES.
+               05 VEC-TIP_CLASE PIC X(4).
+               05 VEC-DESC PIC X(20).
+               05 VEC-TARIFA PIC 9(5)V99.
+
+       01 WS-CANT-SUCURSALES PIC 9(4) VALUE ZERO.
+       01 TABLA-SUCURSALES.
+           03 ELEM-SUC OCCURS 500 TIMES.
+               05 VEC-SUC-SUCURSAL PIC X(3).
+
+       01 WS-ENCONTRADO PIC X(1) VALUE "N".
+           88 WS-ENCONTRADO-SI VALUE "S".
+
+       01 WS-ORIGEN PIC X(6).
+       01 WS-NUMERO PIC X(5).
+       01 WS-FECHA-AAAAMMDD PIC 9(8).
+       01 WS-SUCURSAL PIC X(3).
+       01 WS-TIP-CLASE PIC X(4).
+       01 WS-HORAS PIC 9(3)V99.
+
+       01 LINEA-RECHAZO.
+           03 LR-ORIGEN PIC X(7).
+           03 LR-NUMERO PIC X(6).
+           03 LR-FECHA PIC X(11).
+           03 LR-SUCURSAL PIC X(4).
+           03 LR-TIPCLASE PIC X(5).
+           03 LR-HORAS PIC ZZ9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LR-MOTIVO PIC X(35).
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * Valida las tres novedades y deja el listado de rechazos
+      **
+           PERFORM INICIO
+           PERFORM CARGAR-TIPOS-CLASE-A-VECTOR
+           PERFORM CARGAR-SUCURSALES-A-VECTOR
+
+           PERFORM LEER_NOV1
+           PERFORM VALIDAR-NOV1 UNTIL WS-EOF-NOV1="SI"
+
+           PERFORM LEER_NOV2
+           PERFORM VALIDAR-NOV2 UNTIL WS-EOF-NOV2="SI"
+
+           PERFORM LEER_NOV3
+           PERFORM VALIDAR-NOV3 UNTIL WS-EOF-NOV3="SI"
+
+           DISPLAY "REGISTROS LEIDOS     " WS-CONTADOR-LEIDOS
+           DISPLAY "REGISTROS RECHAZADOS " WS-CONTADOR-RECHAZOS
+
+           PERFORM FIN
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT NovTimes1
+           OPEN INPUT NovTimes2
+           OPEN INPUT NovTimes3
+           OPEN INPUT SUCURSALES
+           OPEN INPUT TIPOS_CLASE
+           OPEN OUTPUT RECHAZOS_NOVEDADES.
+
+       FIN.
+           CLOSE NovTimes1
+           CLOSE NovTimes2
+           CLOSE NovTimes3
+           CLOSE SUCURSALES
+           CLOSE TIPOS_CLASE
+           CLOSE RECHAZOS_NOVEDADES.
+
+       LEER_NOV1.
+           READ NovTimes1
+               AT END
+                   MOVE "SI" TO WS-EOF-NOV1.
+
+       LEER_NOV2.
+           READ NovTimes2
+               AT END
+                   MOVE "SI" TO WS-EOF-NOV2.
+
+       LEER_NOV3.
+           READ NovTimes3
+               AT END
+                   MOVE "SI" TO WS-EOF-NOV3.
+
+       LEER_TIPOS_CLASE.
+           READ TIPOS_CLASE
+               AT END
+                   MOVE "SI" TO WS-EOF-TIPOS-CLASE.
+
+       CARGAR-TIPOS-CLASE-A-VECTOR.
+           PERFORM LEER_TIPOS_CLASE
+           MOVE 1 TO SUBINDICE
+           PERFORM CARGAR-REGISTRO-TIPO UNTIL
+               WS-EOF-TIPOS-CLASE="SI" OR SUBINDICE>WS-MAX-TABLA.
+           COMPUTE WS-CANT-TIPOS-CLASE = SUBINDICE - 1.
+
+       CARGAR-REGISTRO-TIPO.
+           MOVE TIPOS_CLASE_REG TO ELEMENTO(SUBINDICE)
+           ADD 1 TO SUBINDICE
+           PERFORM LEER_TIPOS_CLASE.
+
+       LEER_SUCURSAL.
+           READ SUCURSALES
+               AT END
+                   MOVE "SI" TO WS-EOF-SUCURSALES.
+
+       CARGAR-SUCURSALES-A-VECTOR.
+           PERFORM LEER_SUCURSAL
+           MOVE 1 TO SUBINDICE
+           PERFORM CARGAR-REGISTRO-SUC UNTIL
+               WS-EOF-SUCURSALES="SI" OR SUBINDICE>WS-MAX-TABLA.
+           COMPUTE WS-CANT-SUCURSALES = SUBINDICE - 1.
+
+       CARGAR-REGISTRO-SUC.
+           MOVE SUC-SUCURSAL TO VEC-SUC-SUCURSAL(SUBINDICE)
+           ADD 1 TO SUBINDICE
+           PERFORM LEER_SUCURSAL.
+
+       VALIDAR-NOV1.
+           ADD 1 TO WS-CONTADOR-LEIDOS
+           MOVE "NOV1" TO WS-ORIGEN
+           MOVE NOV1-NUMERO TO WS-NUMERO
+           MOVE NOV1-FECHA TO WS-FECHA-AAAAMMDD
+           MOVE NOV1-SUCURSAL TO WS-SUCURSAL
+           MOVE NOV1-TIP_CLASE TO WS-TIP-CLASE
+           MOVE NOV1-HORAS TO WS-HORAS
+           PERFORM VALIDAR-REGISTRO
+           PERFORM LEER_NOV1.
+
+       VALIDAR-NOV2.
+           ADD 1 TO WS-CONTADOR-LEIDOS
+           MOVE "NOV2" TO WS-ORIGEN
+           MOVE NOV2-NUMERO TO WS-NUMERO
+           MOVE NOV2-FECHA TO WS-FECHA-AAAAMMDD
+           MOVE NOV2-SUCURSAL TO WS-SUCURSAL
+           MOVE NOV2-TIP_CLASE TO WS-TIP-CLASE
+           MOVE NOV2-HORAS TO WS-HORAS
+           PERFORM VALIDAR-REGISTRO
+           PERFORM LEER_NOV2.
+
+       VALIDAR-NOV3.
+           ADD 1 TO WS-CONTADOR-LEIDOS
+           MOVE "NOV3" TO WS-ORIGEN
+           MOVE NOV3-NUMERO TO WS-NUMERO
+           MOVE NOV3-FECHA TO WS-FECHA-AAAAMMDD
+           MOVE NOV3-SUCURSAL TO WS-SUCURSAL
+           MOVE NOV3-TIP_CLASE TO WS-TIP-CLASE
+           MOVE NOV3-HORAS TO WS-HORAS
+           PERFORM VALIDAR-REGISTRO
+           PERFORM LEER_NOV3.
+
+       VALIDAR-REGISTRO.
+           IF WS-HORAS = 0 OR WS-HORAS > 99,99 THEN
+               MOVE "HORAS FUERA DE RANGO" TO LR-MOTIVO
+               PERFORM GRABAR-RECHAZO
+           END-IF
+
+           PERFORM BUSCAR-TIPO-DE-CLASE
+           IF NOT WS-ENCONTRADO-SI THEN
+               MOVE "TIPO DE CLASE INEXISTENTE" TO LR-MOTIVO
+               PERFORM GRABAR-RECHAZO
+           END-IF
+
+           PERFORM BUSCAR-SUCURSAL
+           IF NOT WS-ENCONTRADO-SI THEN
+               MOVE "SUCURSAL INEXISTENTE" TO LR-MOTIVO
+               PERFORM GRABAR-RECHAZO
+           END-IF.
+
+       BUSCAR-TIPO-DE-CLASE.
+           MOVE "N" TO WS-ENCONTRADO
+           MOVE 1 TO SUBINDICE
+           PERFORM AVANZAR-SUBINDICE-TIPO UNTIL
+               SUBINDICE > WS-CANT-TIPOS-CLASE OR WS-ENCONTRADO-SI.
+
+       AVANZAR-SUBINDICE-TIPO.
+           IF VEC-TIP_CLASE(SUBINDICE) = WS-TIP-CLASE THEN
+               MOVE "S" TO WS-ENCONTRADO
+           ELSE
+               ADD 1 TO SUBINDICE
+           END-IF.
+
+       BUSCAR-SUCURSAL.
+           MOVE "N" TO WS-ENCONTRADO
+           MOVE 1 TO SUBINDICE
+           PERFORM AVANZAR-SUBINDICE-SUC UNTIL
+               SUBINDICE > WS-CANT-SUCURSALES OR WS-ENCONTRADO-SI.
+
+       AVANZAR-SUBINDICE-SUC.
+           IF VEC-SUC-SUCURSAL(SUBINDICE) = WS-SUCURSAL THEN
+               MOVE "S" TO WS-ENCONTRADO
+           ELSE
+               ADD 1 TO SUBINDICE
+           END-IF.
+
+       GRABAR-RECHAZO.
+           MOVE WS-ORIGEN TO LR-ORIGEN
+           MOVE WS-NUMERO TO LR-NUMERO
+           MOVE WS-FECHA-AAAAMMDD TO LR-FECHA
+           MOVE WS-SUCURSAL TO LR-SUCURSAL
+           MOVE WS-TIP-CLASE TO LR-TIPCLASE
+           MOVE WS-HORAS TO LR-HORAS
+           WRITE RECHAZOS_NOVEDADES_REG FROM LINEA-RECHAZO
+           ADD 1 TO WS-CONTADOR-RECHAZOS.
+
+       END PROGRAM EDITA-NOVEDADES.
