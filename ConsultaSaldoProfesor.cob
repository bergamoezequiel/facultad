@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Consulta rapida de horas e importe acumulados de un
+      *          profesor en el periodo actual, sin tener que esperar
+      *          la proxima corrida completa del listado de horas.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CONSULTA-SALDO-PROFESOR.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PROFESORES ASSIGN TO "Profesores.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS PROF-NUMERO
+             FILE STATUS IS WS-STATUS-PROFESORES.
+       SELECT ACUMULADO_ANUAL ASSIGN TO "AcumuladoAnual.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS ACUM-NUMERO
+             FILE STATUS IS WS-STATUS-ACUM.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD PROFESORES LABEL RECORD IS STANDARD.
+       01 PROFESORES_REG.
+           03 PROF-NUMERO PIC X(5).
+           03 PROF-DNI PIC 9(8).
+           03 PROF-NOMBRE PIC X(25).
+           03 PROF-DIRE PIC X(20).
+           03 PROF-TEL PIC X(20).
+           03 PROF-ESTADO PIC X(1).
+               88 PROF-ACTIVO-SI VALUE "A".
+
+       FD ACUMULADO_ANUAL LABEL RECORD IS STANDARD.
+       01 ACUMULADO_ANUAL_REG.
+           03 ACUM-NUMERO PIC X(5).
+           03 ACUM-ANIO PIC 9(4).
+           03 ACUM-HORAS PIC S9(6)V99.
+           03 ACUM-IMPORTE PIC S9(10)V99.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-PROFESORES PIC X(2) VALUE SPACES.
+       01 WS-STATUS-ACUM PIC X(2) VALUE SPACES.
+
+       01 WS-NUMERO-CONSULTA PIC X(5).
+
+       01 WS-CONTINUAR PIC X(1) VALUE "S".
+           88 WS-CONTINUAR-SI VALUE "S".
+
+       01  WS-CURRENT-DATE-FIELDS.
+             05  WS-CURRENT-DATE.
+                 10  WS-CURRENT-YEAR    PIC  9(4).
+                 10  WS-CURRENT-MONTH   PIC  9(2).
+                 10  WS-CURRENT-DAY     PIC  9(2).
+             05  WS-CURRENT-TIME.
+                 10  WS-CURRENT-HOUR    PIC  9(2).
+                 10  WS-CURRENT-MINUTE  PIC  9(2).
+                 10  WS-CURRENT-SECOND  PIC  9(2).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * Abre los maestros en modo lectura -- este programa nunca
+      * escribe, solo responde preguntas sobre lo ya acumulado -- y
+      * repite la consulta hasta que el usuario deja el numero en
+      * blanco.
+      **
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           OPEN INPUT PROFESORES
+           IF WS-STATUS-PROFESORES NOT = "00" THEN
+               DISPLAY "NO SE PUDO ABRIR Profesores.dat"
+               STOP RUN
+           END-IF
+
+           OPEN INPUT ACUMULADO_ANUAL
+           IF WS-STATUS-ACUM NOT = "00" THEN
+               DISPLAY "SIN DATOS ACUMULADOS TODAVIA (NO EXISTE "
+                   "AcumuladoAnual.dat)"
+           END-IF
+
+           PERFORM CONSULTAR-UN-PROFESOR UNTIL NOT WS-CONTINUAR-SI
+
+           CLOSE PROFESORES
+           IF WS-STATUS-ACUM = "00" THEN
+               CLOSE ACUMULADO_ANUAL
+           END-IF
+           DISPLAY "FIN DE LA CONSULTA"
+           STOP RUN.
+
+       CONSULTAR-UN-PROFESOR.
+           DISPLAY " ".
+           DISPLAY "NUMERO DE PROFESOR (ENTER PARA SALIR): ".
+           ACCEPT WS-NUMERO-CONSULTA.
+           IF WS-NUMERO-CONSULTA = SPACES THEN
+               MOVE "N" TO WS-CONTINUAR
+           ELSE
+               PERFORM BUSCAR-PROFESOR-CONSULTA
+           END-IF.
+
+       BUSCAR-PROFESOR-CONSULTA.
+           MOVE WS-NUMERO-CONSULTA TO PROF-NUMERO
+           READ PROFESORES
+               INVALID KEY
+                   DISPLAY "NO EXISTE UN PROFESOR CON ESE NUMERO"
+               NOT INVALID KEY
+                   DISPLAY "PROFESOR: " PROF-NOMBRE
+                   IF NOT PROF-ACTIVO-SI THEN
+                       DISPLAY "(PROFESOR INACTIVO)"
+                   END-IF
+                   PERFORM MOSTRAR-SALDO-ACUMULADO
+           END-READ.
+
+       MOSTRAR-SALDO-ACUMULADO.
+           IF WS-STATUS-ACUM NOT = "00" THEN
+               DISPLAY "SIN HORAS ACUMULADAS TODAVIA EN EL PERIODO"
+           ELSE
+               MOVE WS-NUMERO-CONSULTA TO ACUM-NUMERO
+               READ ACUMULADO_ANUAL
+                   INVALID KEY
+                       DISPLAY "SIN HORAS ACUMULADAS TODAVIA EN EL "
+                           "PERIODO"
+                   NOT INVALID KEY
+                       IF ACUM-ANIO = WS-CURRENT-YEAR THEN
+                           DISPLAY "HORAS ACUMULADAS " WS-CURRENT-YEAR
+                               ": " ACUM-HORAS
+                           DISPLAY "IMPORTE ACUMULADO " WS-CURRENT-YEAR
+                               ": " ACUM-IMPORTE
+                       ELSE
+                           DISPLAY "SIN HORAS ACUMULADAS TODAVIA EN "
+                               WS-CURRENT-YEAR
+                           DISPLAY "(ULTIMO PERIODO CON DATOS: "
+                               ACUM-ANIO ")"
+                       END-IF
+               END-READ
+           END-IF.
+
+       END PROGRAM CONSULTA-SALDO-PROFESOR.
