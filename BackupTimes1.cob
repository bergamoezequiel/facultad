@@ -0,0 +1,95 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Copia Times1.dat a un archivo de backup con la fecha
+      *          de corrida en el nombre, para poder recuperar el
+      *          estado previo al merge si una corrida de
+      *          trabajoPractico1 debe rehacerse.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. BACKUP-TIMES1.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Times1 ASSIGN TO "Times.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT TIMES1-BACKUP ASSIGN TO WS-NOMBRE-BACKUP
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD Times1 LABEL RECORD IS STANDARD.
+       01 Times1_REG PIC X(26).
+
+       FD TIMES1-BACKUP LABEL RECORD IS STANDARD.
+       01 TIMES1-BACKUP-REG PIC X(26).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-TIMES PIC X(2) VALUE "NO".
+
+       01  WS-CURRENT-DATE-FIELDS.
+             05  WS-CURRENT-DATE.
+                 10  WS-CURRENT-YEAR    PIC  9(4).
+                 10  WS-CURRENT-MONTH   PIC  9(2).
+                 10  WS-CURRENT-DAY     PIC  9(2).
+             05  WS-CURRENT-TIME.
+                 10  WS-CURRENT-HOUR    PIC  9(2).
+                 10  WS-CURRENT-MINUTE  PIC  9(2).
+                 10  WS-CURRENT-SECOND  PIC  9(2).
+                 10  WS-CURRENT-MS      PIC  9(2).
+             05  WS-DIFF-FROM-GMT       PIC S9(4).
+
+       01 WS-NOMBRE-BACKUP.
+           03 FILLER PIC X(6) VALUE "Times1".
+           03 FILLER PIC X(1) VALUE "_".
+           03 WS-NOMBRE-AAAA PIC 9(4).
+           03 WS-NOMBRE-MM PIC 9(2).
+           03 WS-NOMBRE-DD PIC 9(2).
+           03 FILLER PIC X(4) VALUE ".dat".
+
+       01 WS-CONTADOR-COPIADOS PIC 9(6) VALUE ZERO.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * Copia Times1.dat completo al archivo de backup fechado
+      **
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           MOVE WS-CURRENT-YEAR TO WS-NOMBRE-AAAA
+           MOVE WS-CURRENT-MONTH TO WS-NOMBRE-MM
+           MOVE WS-CURRENT-DAY TO WS-NOMBRE-DD
+
+           OPEN INPUT Times1
+           OPEN OUTPUT TIMES1-BACKUP
+
+           PERFORM LEER_TIMES1
+           PERFORM COPIAR-REGISTRO UNTIL WS-EOF-TIMES = "SI"
+
+           CLOSE Times1
+           CLOSE TIMES1-BACKUP
+
+           DISPLAY "BACKUP DE Times.dat GRABADO EN " WS-NOMBRE-BACKUP
+           DISPLAY "REGISTROS COPIADOS: " WS-CONTADOR-COPIADOS
+           STOP RUN.
+
+       LEER_TIMES1.
+           READ Times1
+               AT END
+                   MOVE "SI" TO WS-EOF-TIMES.
+
+       COPIAR-REGISTRO.
+           WRITE TIMES1-BACKUP-REG FROM Times1_REG
+           ADD 1 TO WS-CONTADOR-COPIADOS
+           PERFORM LEER_TIMES1.
+
+       END PROGRAM BACKUP-TIMES1.
