@@ -16,37 +16,273 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT NovTimes1 ASSIGN TO "NovTimes1.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-NOVTIMES1.
 
        SELECT NovTimes2 ASSIGN TO "NovTimes2.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-NOVTIMES2.
 
        SELECT NovTimes3 ASSIGN TO "NovTimes3.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-NOVTIMES3.
 
        SELECT Times1 ASSIGN TO "Times.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-TIMES1.
 
-       SELECT TimesAct ASSIGN TO "TimesAct.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT TimesAct ASSIGN TO WS-NOMBRE-TIMESACT
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-TIMESACT.
 
        SELECT PROFESORES ASSIGN TO "Profesores.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS PROF-NUMERO
+             FILE STATUS IS WS-STATUS-PROFESORES.
 
        SELECT SUCURSALES ASSIGN TO "Sucursales.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-SUCURSALES.
 
        SELECT TIPOS_CLASE ASSIGN TO "TiposClase.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
-
-       SELECT LISTADO_DE_HORAS ASSIGN TO "ListadoDeHoras.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-TIPOS-CLASE.
+
+       SELECT TARIFAS_SUCURSAL ASSIGN TO "TarifasSucursal.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-TARIFAS-SUC.
+
+      * LISTADO_DE_HORAS es un archivo de trabajo interno donde se va
+      * grabando el detalle a medida que se procesa: como la caratula
+      * de totales se tiene que escribir ANTES de la primer pagina y
+      * esos totales no se conocen hasta terminar de procesar todo,
+      * el listado real (WS-NOMBRE-LISTADO) se arma recien al final,
+      * en GRABAR-LISTADO-FINAL, anteponiendo la caratula y copiando
+      * despues el contenido de este archivo de trabajo.
+       SELECT LISTADO_DE_HORAS ASSIGN TO "ListadoDeHorasTmp.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-LISTADO.
+
+       SELECT LISTADO_DE_HORAS_FINAL ASSIGN TO WS-NOMBRE-LISTADO
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-LISTADO-FINAL.
+
+       SELECT LISTADO_CSV ASSIGN TO WS-NOMBRE-LISTADO-CSV
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-LISTADO-CSV.
+
+       SELECT LISTADO_JSON ASSIGN TO WS-NOMBRE-LISTADO-JSON
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-LISTADO-JSON.
+
+       SELECT RESUMEN_SUCURSALES ASSIGN TO "ResumenSucursales.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-RES-SUC.
+
+       SELECT RESUMEN_TIPOS_CLASE ASSIGN TO "ResumenTiposClase.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-RES-TIPO.
+
+       SELECT PROFESORES_SIN_ACTIVIDAD ASSIGN TO
+           "ProfesoresSinActividad.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PROF-SIN-ACT.
+
+       SELECT GL_EXTRACTO ASSIGN TO "GLExtracto.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-GL-EXTRACTO.
+
+       SELECT RANKING_REPORTE ASSIGN TO "RankingReporte.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-RANKING.
+
+       SELECT FACTURAS_SUCURSAL ASSIGN TO "FacturasSucursal.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FACT-SUC.
+
+       SELECT RECIBOS ASSIGN TO "Recibos.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-RECIBOS.
+
+       SELECT EXCEPCIONES_TIPO_CLASE ASSIGN TO "ExcepTipoClase.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-EXCEP-TIPO.
+
+       SELECT EXCEPCIONES_PROFESOR ASSIGN TO "ExcepProfesores.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-EXCEP-PROF.
+
+       SELECT EXCEPCIONES_DUPLICADOS ASSIGN TO "ExcepDuplicados.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-EXCEP-DUP.
+
+       SELECT EXCEPCIONES_FECHA ASSIGN TO "ExcepFechas.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-EXCEP-FECHA.
+
+       SELECT CONTROL_DE_CORRIDA ASSIGN TO "ControlDeCorrida.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CTRL-CORRIDA.
+
+       SELECT RESTART-FLAG ASSIGN TO "Restart.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-RESTART.
+
+       SELECT CHECKPOINT-FILE ASSIGN TO "Checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CHECKPOINT.
+
+       SELECT PARM-FECHAS ASSIGN TO "ParmFechas.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PARM.
+
+       SELECT ACUMULADO_ANUAL ASSIGN TO "AcumuladoAnual.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS ACUM-NUMERO
+             FILE STATUS IS WS-STATUS-ACUM.
+
+       SELECT FERIADOS ASSIGN TO "Feriados.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FERIADOS.
+
+       SELECT PARM-PAGINA ASSIGN TO "ParmPagina.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PARM-PAGINA.
+
+       SELECT PARM-NOVEDADES ASSIGN TO "ParmNovedades.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PARM-NOVEDADES.
+       SELECT FOLIO-RECIBOS ASSIGN TO "FolioRecibos.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FOLIO-RECIBOS.
+       SELECT PERIODOS-CERRADOS ASSIGN TO "PeriodosCerrados.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PERIODOS-CERRADOS.
+       SELECT PARM-FORZAR-PERIODO ASSIGN TO "ParmForzarPeriodo.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PARM-FORZAR.
+       SELECT PARM-DESTINO-LISTADO ASSIGN TO "ParmDestinoListado.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PARM-DESTINO.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD LISTADO_DE_HORAS LABEL RECORD IS STANDARD.
-       01 LISTADO_DE_HORAS_REG PIC X(85).
+       01 LISTADO_DE_HORAS_REG PIC X(95).
+
+       FD LISTADO_DE_HORAS_FINAL LABEL RECORD IS STANDARD.
+       01 LISTADO_DE_HORAS_FINAL_REG PIC X(95).
+
+       FD LISTADO_CSV LABEL RECORD IS STANDARD.
+       01 LISTADO_CSV_REG PIC X(65).
+
+       FD LISTADO_JSON LABEL RECORD IS STANDARD.
+       01 LISTADO_JSON_REG PIC X(180).
+
+       FD GL_EXTRACTO LABEL RECORD IS STANDARD.
+       01 GL_EXTRACTO_REG.
+           03 GLE-CENTRO-COSTO PIC X(3).
+           03 GLE-PERIODO PIC 9(6).
+           03 GLE-TIPO-MOVIMIENTO PIC X(1).
+           03 GLE-IMPORTE PIC 9(9)V99.
+
+       FD RANKING_REPORTE LABEL RECORD IS STANDARD.
+       01 RANKING_REPORTE_REG PIC X(60).
+
+       FD FACTURAS_SUCURSAL LABEL RECORD IS STANDARD.
+       01 FACTURAS_SUCURSAL_REG PIC X(90).
+
+       FD RESUMEN_SUCURSALES LABEL RECORD IS STANDARD.
+       01 RESUMEN_SUCURSALES_REG PIC X(60).
+
+       FD RESUMEN_TIPOS_CLASE LABEL RECORD IS STANDARD.
+       01 RESUMEN_TIPOS_CLASE_REG PIC X(60).
+
+       FD PROFESORES_SIN_ACTIVIDAD LABEL RECORD IS STANDARD.
+       01 PROFESORES_SIN_ACTIVIDAD_REG PIC X(60).
+
+       FD RECIBOS LABEL RECORD IS STANDARD.
+       01 RECIBOS_REG PIC X(95).
+
+       FD EXCEPCIONES_TIPO_CLASE LABEL RECORD IS STANDARD.
+       01 EXCEPCIONES_TIPO_CLASE_REG PIC X(60).
+
+       FD EXCEPCIONES_PROFESOR LABEL RECORD IS STANDARD.
+       01 EXCEPCIONES_PROFESOR_REG PIC X(60).
+
+       FD EXCEPCIONES_DUPLICADOS LABEL RECORD IS STANDARD.
+       01 EXCEPCIONES_DUPLICADOS_REG PIC X(60).
+
+       FD EXCEPCIONES_FECHA LABEL RECORD IS STANDARD.
+       01 EXCEPCIONES_FECHA_REG PIC X(60).
+
+       FD CONTROL_DE_CORRIDA LABEL RECORD IS STANDARD.
+       01 CONTROL_DE_CORRIDA_REG PIC X(60).
+
+       FD RESTART-FLAG LABEL RECORD IS STANDARD.
+       01 RESTART-FLAG-REG PIC X(2).
+
+       FD CHECKPOINT-FILE LABEL RECORD IS STANDARD.
+       01 CHECKPOINT-FILE-REG.
+           03 CKPT-LEIDOS-NOV1 PIC 9(6).
+           03 CKPT-LEIDOS-NOV2 PIC 9(6).
+           03 CKPT-LEIDOS-NOV3 PIC 9(6).
+           03 CKPT-LEIDOS-TIMES PIC 9(6).
+           03 CKPT-PROF-PROCESADOS PIC 9(6).
+           03 CKPT-ESCRITOS-TIMESACT PIC 9(6).
+           03 CKPT-HORAS-TOTAL-SALIDA PIC 9(8)V99.
+
+       FD PARM-FECHAS LABEL RECORD IS STANDARD.
+       01 PARM-FECHAS-REG.
+           03 PARM-FECHA-DESDE PIC 9(8).
+           03 PARM-FECHA-HASTA PIC 9(8).
+
+       FD FERIADOS LABEL RECORD IS STANDARD.
+       01 FERIADOS-REG.
+           03 FER-FECHA PIC 9(8).
+           03 FER-DESC PIC X(20).
+
+       FD PARM-PAGINA LABEL RECORD IS STANDARD.
+       01 PARM-PAGINA-REG.
+           03 PARM-LINEAS-POR-PAGINA PIC 9(2).
+
+       FD PARM-NOVEDADES LABEL RECORD IS STANDARD.
+       01 PARM-NOVEDADES-REG.
+           03 PARM-CANT-NOVEDADES-ACTIVAS PIC 9(1).
+
+      * Guarda el ultimo numero de folio de recibo emitido, para que
+      * la numeracion sea correlativa y no se repita ni siquiera entre
+      * corridas distintas (el archivo se reescribe entero al cierre
+      * con el valor final, ya que es de un solo registro).
+       FD FOLIO-RECIBOS LABEL RECORD IS STANDARD.
+       01 FOLIO-RECIBOS-REG.
+           03 FOLIO-RECIBOS-ULTIMO PIC 9(9).
+
+      * Bitacora de periodos ya cerrados (procesados y dados por
+      * pagados). Es de solo agregado -- cada corrida exitosa de un
+      * periodo con fechas explicitas en ParmFechas.dat suma un
+      * renglon nuevo, nunca se reescriben los anteriores.
+       FD PERIODOS-CERRADOS LABEL RECORD IS STANDARD.
+       01 PERIODOS-CERRADOS-REG.
+           03 PERCER-FECHA-DESDE PIC 9(8).
+           03 PERCER-FECHA-HASTA PIC 9(8).
+           03 PERCER-FECHA-CIERRE PIC 9(8).
+
+       FD PARM-FORZAR-PERIODO LABEL RECORD IS STANDARD.
+       01 PARM-FORZAR-PERIODO-REG.
+           03 PARM-FORZAR-PERIODO-FLAG PIC X(1).
+
+      * Destino del listado de horas: "I" lo destina a la impresora
+      * (comportamiento de siempre), "P" arma un archivo de layout fijo
+      * pensado para convertir a PDF y "H" lo deja en espera (retenido)
+      * para una reimpresion posterior en lugar de salir en esta
+      * corrida. Si el archivo no existe se asume "I".
+       FD PARM-DESTINO-LISTADO LABEL RECORD IS STANDARD.
+       01 PARM-DESTINO-LISTADO-REG.
+           03 PARM-DESTINO-LISTADO-FLAG PIC X(1).
 
        FD NovTimes1 LABEL RECORD IS STANDARD.
        01 NovTimes1_REG.
@@ -58,7 +294,9 @@
                    07 NOV1_DIA  PIC 9(2).
                05 NOV1-SUCURSAL PIC X(3).
            03 NOV1-TIP_CLASE PIC X(4).
-           03 NOV1-HORAS PIC 9(2)V99.
+           03 NOV1-HORAS PIC 9(3)V99.
+           03 NOV1-TIPO-MOV PIC X(1).
+               88 NOV1-ES-REVERSO VALUE "C".
 
        FD NovTimes2 LABEL RECORD IS STANDARD.
        01 NovTimes2_REG.
@@ -70,7 +308,9 @@
                    07 NOV2_DIA  PIC 9(2).
                05 NOV2-SUCURSAL PIC X(3).
            03 NOV2-TIP_CLASE PIC X(4).
-           03 NOV2-HORAS PIC 9(2)V99.
+           03 NOV2-HORAS PIC 9(3)V99.
+           03 NOV2-TIPO-MOV PIC X(1).
+               88 NOV2-ES-REVERSO VALUE "C".
 
        FD NovTimes3 LABEL RECORD IS STANDARD.
        01 NovTimes3_REG.
@@ -83,6 +323,8 @@
                05 NOV3-SUCURSAL PIC X(3).
            03 NOV3-TIP_CLASE PIC X(4).
            03 NOV3-HORAS PIC 9(3)V99.
+           03 NOV3-TIPO-MOV PIC X(1).
+               88 NOV3-ES-REVERSO VALUE "C".
 
        FD Times1 LABEL RECORD IS STANDARD.
        01 Times1_REG.
@@ -95,6 +337,8 @@
                05 TIM-SUCURSAL PIC X(3).
            03 TIM-TIP_CLASE PIC X(4).
            03 TIM-HORAS PIC 9(3)V99.
+           03 TIM-TIPO-MOV PIC X(1).
+               88 TIM-ES-REVERSO VALUE "C".
 
        FD TimesAct LABEL RECORD IS STANDARD.
        01 TimesAct_REG.
@@ -102,11 +346,12 @@
                05 TIMACT-NUMERO     PIC X(5).
                05 TIMACT-FECHA.
                    07 TIMACT_ANIO PIC 9(4).
-                   07 TIMACT_MES  PIC 9(3).
-                   07 TIMACT_DIA  PIC 9(3).
+                   07 TIMACT_MES  PIC 9(2).
+                   07 TIMACT_DIA  PIC 9(2).
                05 TIMACT-SUCURSAL PIC X(3).
            03 TIMACT-TIP_CLASE PIC X(4).
            03 TIMACT-HORAS PIC 9(3)V99.
+           03 TIMACT-TIPO-MOV PIC X(1).
 
 
 
@@ -117,6 +362,8 @@
            03 PROF-NOMBRE PIC X(25).
            03 PROF-DIRE PIC X(20).
            03 PROF-TEL PIC X(20).
+           03 PROF-ESTADO PIC X(1).
+               88 PROF-ACTIVO-SI VALUE "A".
 
        FD SUCURSALES LABEL RECORD IS STANDARD.
        01 SUCURSALES_REG.
@@ -131,6 +378,21 @@
            03 TIP-TIP_CLASE PIC X(4).
            03 TIP-DESC PIC X(20).
            03 TIP-TARIFA PIC 9(5)V99.
+           03 TIP-FECHA-DESDE PIC 9(8).
+           03 TIP-FECHA-HASTA PIC 9(8).
+
+       FD TARIFAS_SUCURSAL LABEL RECORD IS STANDARD.
+       01 TARIFAS_SUCURSAL_REG.
+           03 TSU-SUCURSAL PIC X(3).
+           03 TSU-TIP_CLASE PIC X(4).
+           03 TSU-TARIFA PIC 9(5)V99.
+
+       FD ACUMULADO_ANUAL LABEL RECORD IS STANDARD.
+       01 ACUMULADO_ANUAL_REG.
+           03 ACUM-NUMERO PIC X(5).
+           03 ACUM-ANIO PIC 9(4).
+           03 ACUM-HORAS PIC S9(6)V99.
+           03 ACUM-IMPORTE PIC S9(10)V99.
       *-----------------------
        WORKING-STORAGE SECTION.
        01 WS-EOF-NOV1 PIC X(2) VALUE "NO".
@@ -138,32 +400,291 @@
        01 WS-EOF-NOV3 PIC X(2) VALUE "NO".
        01 WS-EOF-TIMES PIC X(2) VALUE "NO".
        01 WS-EOF-SUCURSALES PIC X(2) VALUE "NO".
-       01 WS-EOF-PROFESORES PIC X(2) VALUE "NO".
        01 WS-EOF-TIPOS-CLASE PIC X(2) VALUE "NO".
-
-       01 SUBINDICE PIC 9(2) VALUE ZERO.
+       01 WS-EOF-TARIFAS-SUCURSAL PIC X(2) VALUE "NO".
+
+       01 SUBINDICE PIC 9(4) VALUE ZERO.
+       01 WS-MAX-TIPOS-CLASE PIC 9(4) VALUE 2000.
+       01 WS-CANT-TIPOS-CLASE PIC 9(4) VALUE ZERO.
+
+      * Soporte para la busqueda binaria de VEC-TIP_CLASE en
+      * BUSCAR-TIPO-DE-CLASE (la tabla se ordena una sola vez, al
+      * cargarla, por VEC-TIP_CLASE y dentro de cada tipo por
+      * VEC-FECHA-DESDE).
+       01 WS-BIN-INF PIC 9(4) VALUE ZERO.
+       01 WS-BIN-SUP PIC 9(4) VALUE ZERO.
+       01 WS-BIN-MED PIC 9(4) VALUE ZERO.
+       01 WS-BIN-ENCONTRADO PIC X(1) VALUE "N".
+           88 WS-BIN-ENCONTRADO-SI VALUE "S".
+       01 WS-BIN-FECHA-OK PIC X(1) VALUE "N".
+           88 WS-BIN-FECHA-OK-SI VALUE "S".
 
        01 TABLA-TIPOS-CLASE.
-           03 ELEMENTO OCCURS 50 TIMES.
+           03 ELEMENTO OCCURS 2000 TIMES.
                05 VEC-TIP_CLASE PIC X(4).
                05 VEC-DESC PIC X(20).
                05 VEC-TARIFA PIC 9(5)V99.
+               05 VEC-FECHA-DESDE PIC 9(8).
+               05 VEC-FECHA-HASTA PIC 9(8).
+               05 VEC-TIPO-HORAS PIC S9(7)V99 VALUE ZERO.
+               05 VEC-TIPO-IMPORTE PIC S9(10)V99 VALUE ZERO.
+
+       01 LINEA-RESUMEN-TIPO-ENC.
+           03 FILLER PIC X(5) VALUE "Tipo".
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(20) VALUE "Descripcion".
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(8) VALUE "Horas".
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(7) VALUE "Importe".
+
+       01 LINEA-RESUMEN-TIPO.
+           03 LRT-TIPO PIC X(5).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LRT-DESC PIC X(20).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 LRT-HORAS PIC ZZZZZ9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LRT-IMPORTE PIC ZZZZZZZZ9,99.
+
+       01 SUBINDICE-SUC PIC 9(3) VALUE ZERO.
+       01 WS-CANT-SUCURSALES PIC 9(3) VALUE ZERO.
+       01 WS-CANT-SUCURSALES-CON-ACTIVIDAD PIC 9(3) VALUE ZERO.
+       01 WS-SUC-ENCONTRADA PIC X(1) VALUE "N".
+           88 WS-SUC-ENCONTRADA-SI VALUE "S".
+
+       01 SUBINDICE-TSU PIC 9(4) VALUE ZERO.
+       01 WS-MAX-TARIFAS-SUCURSAL PIC 9(4) VALUE 2000.
+       01 WS-CANT-TARIFAS-SUCURSAL PIC 9(4) VALUE ZERO.
+       01 WS-TSU-ENCONTRADA PIC X(1) VALUE "N".
+           88 WS-TSU-ENCONTRADA-SI VALUE "S".
+       01 WS-TARIFA-A-USAR PIC 9(5)V99.
+
+       01 TABLA-TARIFAS-SUCURSAL.
+           03 ELEM-TSU OCCURS 2000 TIMES.
+               05 VEC-TSU-SUCURSAL PIC X(3).
+               05 VEC-TSU-TIP_CLASE PIC X(4).
+               05 VEC-TSU-TARIFA PIC 9(5)V99.
+
+       01 WS-EOF-FERIADOS PIC X(2) VALUE "NO".
+       01 SUBINDICE-FER PIC 9(4) VALUE ZERO.
+       01 WS-MAX-FERIADOS PIC 9(4) VALUE 500.
+       01 WS-CANT-FERIADOS PIC 9(4) VALUE ZERO.
+       01 WS-ES-FERIADO PIC X(1) VALUE "N".
+           88 WS-ES-FERIADO-SI VALUE "S".
+
+       01 TABLA-FERIADOS.
+           03 ELEM-FER OCCURS 500 TIMES.
+               05 VEC-FER-FECHA PIC 9(8).
+
+       01 WS-MULTIPLICADOR-FERIADO PIC 9V99 VALUE 1,50.
+       01 WS-DIA-SEMANA PIC 9(1) VALUE ZERO.
+           88 WS-FIN-DE-SEMANA-SI VALUES 1, 7.
+       01 WS-DIASEM-MES-AJUSTADO PIC 9(2).
+       01 WS-DIASEM-ANIO-AJUSTADO PIC 9(4).
+       01 WS-DIASEM-SIGLO PIC 9(2).
+       01 WS-DIASEM-ANIO-CENTURIA PIC 9(2).
+       01 WS-DIASEM-TERMINO-MES PIC 9(4).
+       01 WS-DIASEM-CUOCIENTE PIC 9(4).
+       01 WS-DIASEM-SUMA PIC 9(6).
+       01 WS-DIASEM-INDICE PIC 9(1).
+
+       01 WS-DNI-MINIMO PIC 9(8) VALUE 01000000.
+
+       01 WS-CUIT-A-VALIDAR PIC 9(11).
+       01 WS-CUIT-DIGITOS REDEFINES WS-CUIT-A-VALIDAR.
+           03 WS-CUIT-DIGITO PIC 9(1) OCCURS 11 TIMES.
+
+       01 TABLA-PESOS-CUIT.
+           03 FILLER PIC X(10) VALUE "5432765432".
+       01 TABLA-PESOS-CUIT-GRUPO REDEFINES TABLA-PESOS-CUIT.
+           03 WS-PESO-CUIT PIC 9(1) OCCURS 10 TIMES.
+
+       01 WS-CUIT-INDICE PIC 9(2) VALUE ZERO.
+       01 WS-CUIT-SUMA PIC 9(4) VALUE ZERO.
+       01 WS-CUIT-COCIENTE PIC 9(4) VALUE ZERO.
+       01 WS-CUIT-RESTO PIC 9(2) VALUE ZERO.
+       01 WS-CUIT-VERIFICADOR PIC 9(2) VALUE ZERO.
+
+       01 WS-TEL-ENTRADA PIC X(20).
+       01 WS-TEL-FORMATEADO PIC X(20).
+       01 WS-TEL-LARGO PIC 9(2) VALUE ZERO.
+       01 WS-TEL-POS PIC 9(2) VALUE ZERO.
+
+       01 TABLA-SUCURSALES.
+           03 ELEM-SUC OCCURS 200 TIMES.
+               05 VEC-SUC-SUCURSAL PIC X(3).
+               05 VEC-SUC-RAZON PIC X(25).
+               05 VEC-SUC-DIRE PIC X(20).
+               05 VEC-SUC-TEL PIC X(20).
+               05 VEC-SUC-CUIT PIC 9(11).
+               05 VEC-SUC-HORAS PIC S9(6)V99 VALUE ZERO.
+               05 VEC-SUC-IMPORTE PIC S9(9)V99 VALUE ZERO.
+               05 VEC-SUC-RANK-USADO PIC X(1) VALUE "N".
+
+      * Desglose por sucursal dentro de un mismo grupo profesor/fecha,
+      * para cuando un profesor trabajo en mas de una sucursal el
+      * mismo dia. Se reinicia en MISMO-PROFESOR al empezar cada fecha
+      * y se recorre con el mismo esquema de busqueda lineal que
+      * TABLA-SUCURSALES (BUSCAR-SUCURSAL/AVANZAR-SUBINDICE-SUC).
+       01 SUBINDICE-SXF PIC 9(2) VALUE ZERO.
+       01 WS-MAX-SUC-X-FECHA PIC 9(2) VALUE 10.
+       01 WS-CANT-SUC-X-FECHA PIC 9(2) VALUE ZERO.
+       01 WS-SXF-ENCONTRADA PIC X(1) VALUE "N".
+           88 WS-SXF-ENCONTRADA-SI VALUE "S".
+
+       01 TABLA-SUC-X-FECHA.
+           03 ELEM-SXF OCCURS 10 TIMES.
+               05 SXF-SUCURSAL PIC X(3).
+               05 SXF-HORAS PIC S9(6)V99 VALUE ZERO.
+               05 SXF-IMPORTE PIC S9(9)V99 VALUE ZERO.
+
+       01 TABLA-RANKING-PROF.
+           03 ELEM-RANK-PROF OCCURS 5000 TIMES.
+               05 RANK-PROF-NUMERO PIC X(5).
+               05 RANK-PROF-NOMBRE PIC X(25).
+               05 RANK-PROF-HORAS PIC S9(4)V99.
+               05 RANK-PROF-IMPORTE PIC S9(9)V99.
+               05 RANK-PROF-USADO PIC X(1) VALUE "N".
+
+       01 WS-CANT-RANKING-PROF PIC 9(4) VALUE ZERO.
+       01 WS-TOP-N PIC 9(2) VALUE 10.
+       01 WS-TOP-INDICE PIC 9(2) VALUE ZERO.
+       01 WS-TOP-MAX-IMPORTE PIC 9(9)V99 VALUE ZERO.
+       01 WS-TOP-MAX-SUBINDICE PIC 9(4) VALUE ZERO.
+       01 SUBINDICE-RANK PIC 9(4) VALUE ZERO.
+
+       01 LINEA-RANKING-ENC-PROF.
+           03 FILLER PIC X(40) VALUE
+               "RANKING DE PROFESORES POR IMPORTE".
+
+       01 LINEA-RANKING-PROF.
+           03 LRP-NUMERO PIC X(5).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LRP-NOMBRE PIC X(25).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LRP-HORAS PIC ZZZ9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LRP-IMPORTE PIC ZZZZZZZ9,99.
+
+       01 LINEA-RANKING-ENC-SUC.
+           03 FILLER PIC X(40) VALUE
+               "RANKING DE SUCURSALES POR IMPORTE".
+
+       01 LINEA-RANKING-SUC.
+           03 LRSU-SUCURSAL PIC X(4).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LRSU-RAZON PIC X(25).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LRSU-HORAS PIC ZZZZ9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LRSU-IMPORTE PIC ZZZZZZZ9,99.
+
+       01 LINEA-RESUMEN-SUC-ENC.
+           03 FILLER PIC X(4) VALUE "Suc.".
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(25) VALUE "Razon social".
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(8) VALUE "Horas".
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(7) VALUE "Importe".
+
+       01 LINEA-RESUMEN-SUC.
+           03 LRS-SUCURSAL PIC X(4).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LRS-RAZON PIC X(25).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 LRS-HORAS PIC ZZZZ9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LRS-IMPORTE PIC ZZZZZZZ9,99.
+
+       01 LINEA-FACTURA-SUC-ENC.
+           03 FILLER PIC X(9) VALUE "FACTURA -".
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 LFS-SUCURSAL PIC X(4).
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 LFS-RAZON PIC X(25).
+
+       01 LINEA-FACTURA-SUC-DIRE.
+           03 FILLER PIC X(11) VALUE "Domicilio: ".
+           03 LFS-DIRE PIC X(20).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(6) VALUE "CUIT: ".
+           03 LFS-CUIT PIC 9(11).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(6) VALUE "Tel.: ".
+           03 LFS-TEL PIC X(20).
+
+       01 LINEA-FACTURA-SUC-TOTAL.
+           03 FILLER PIC X(20) VALUE "Total horas dictadas".
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LFS-HORAS PIC ZZZZ9,99.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(16) VALUE "Total a facturar".
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 LFS-IMPORTE PIC ZZZZZZZ9,99.
+
+       01 LINEA-EXCEPCION-SUCURSAL.
+           03 FILLER PIC X(4) VALUE "*** ".
+           03 FILLER PIC X(29) VALUE "SUCURSAL INEXISTENTE, CODIGO ".
+           03 LEXSUC-CODIGO PIC X(3).
+           03 FILLER PIC X(15) VALUE " - VER MAESTRO ".
+
+       01 LINEA-ALERTA-HORAS.
+           03 FILLER PIC X(4) VALUE "*** ".
+           03 FILLER PIC X(20) VALUE "ATENCION: PROFESOR ".
+           03 LAH-PROFESOR PIC X(5).
+           03 FILLER PIC X(33) VALUE
+               " SUPERA EL TOPE MENSUAL DE HORAS ".
+           03 LAH-TOPE PIC ZZ9,99.
+           03 FILLER PIC X(9) VALUE " - LLEVA ".
+           03 LAH-HORAS PIC ZZ9,99.
 
        01 MENOR.
              03 MENOR-NUMERO PIC X(5).
              03 MENOR-FECHA PIC 9(8).
              03 MENOR-SUCURSAL PIC X(3).
 
-
-       01 IMPORTE-TOTAL-X-PROFESOR PIC 9(9)V99.
-       01 HORAS-TOTAL-X-PROFESOR PIC 9(4)V99.
+       01 WS-CANT-NOVEDADES-MAX PIC 9(1) VALUE 3.
+       01 WS-CANT-NOVEDADES-ACTIVAS PIC 9(1) VALUE 3.
+       01 WS-SUBINDICE-NOV PIC 9(2) VALUE ZERO.
+       01 WS-TODAS-NOVEDADES-EOF PIC X(2) VALUE "NO".
+           88 WS-TODAS-NOVEDADES-EOF-SI VALUE "SI".
+
+      * TABLA-NOVEDADES lleva, para cada archivo de novedades
+      * declarado (TABLA-NOV-ENTRADA 1 = NovTimes1, 2 = NovTimes2,
+      * 3 = NovTimes3), una copia de la clave del registro que ese
+      * archivo tiene actualmente en memoria y su estado de fin de
+      * archivo, de modo que DETERMINAR-MENOR y el chequeo de "todas
+      * las novedades en EOF" recorran la tabla en lugar de repetir
+      * la comparacion archivo por archivo. Agregar un cuarto feed
+      * de novedades sigue requiriendo su propio SELECT/FD y su
+      * propio par LEER_NOVn/POS-NOVn -- eso lo exige el manejo
+      * estatico de archivos de COBOL -- pero ya no exige tocar
+      * DETERMINAR-MENOR ni MISMO-PROFESOR-Y-FECHA.
+       01 TABLA-NOVEDADES.
+           03 TABLA-NOV-ENTRADA OCCURS 3 TIMES.
+               05 TABLA-NOV-CLAVE PIC X(16).
+               05 TABLA-NOV-EOF PIC X(2) VALUE "NO".
+                   88 TABLA-NOV-EOF-SI VALUE "SI".
+
+
+       01 IMPORTE-TOTAL-X-PROFESOR PIC S9(9)V99.
+       01 HORAS-TOTAL-X-PROFESOR PIC S9(4)V99.
 
        01 PROFESOR-ANTERIOR PIC X(5).
 
-       01 IMPORTE-TOTAL-X-FECHA PIC 9(8)V99.
-       01 HORAS-TOTAL-X-FECHA PIC 9(3)V99.
+       01 IMPORTE-TOTAL-X-FECHA PIC S9(8)V99.
+       01 HORAS-TOTAL-X-FECHA PIC S9(3)V99.
+
+       01 IMPORTE-TOTAL-GRAL PIC S9(10)V99.
 
-       01 IMPORTE-TOTAL-GRAL PIC 9(10)V99.
+       01 WS-PORCENTAJE-RETENCION PIC 9V9(4) VALUE 0,0500.
+       01 WS-TOPE-HORAS-MENSUAL PIC 9(3)V99 VALUE 200,00.
+       01 WS-RETENCION-X-PROFESOR PIC S9(9)V99.
+       01 WS-NETO-X-PROFESOR PIC S9(9)V99.
+       01 IMPORTE-RETENCION-GRAL PIC S9(10)V99.
+       01 IMPORTE-NETO-GRAL PIC S9(10)V99.
 
 
        01 FECHA-ANTERIOR PIC 9(8).
@@ -200,7 +721,9 @@
            03 FILLER PIC X(5) VALUE "Fecha".
            03 FILLER PIC X(3) VALUE SPACES.
            03 FILLER PIC X(8) VALUE "Sucursal".
-           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FILLER PIC X(15) VALUE "Nombre sucursal".
+           03 FILLER PIC X(2) VALUE SPACES.
            03 FILLER PIC X(13) VALUE "Tipo de clase".
            03 FILLER PIC X(8) VALUE SPACES.
            03 FILLER PIC X(6) VALUE "Tarifa".
@@ -235,19 +758,51 @@
                07 REG-AAAA PIC X(4).
            05 FILLER PIC X(3) VALUE SPACES.
            05 REG-SUC PIC X(3).
-           05 FILLER PIC X(5) VALUE SPACES.
+           05 FILLER PIC X VALUE SPACES.
+           05 REG-SUC-RAZON PIC X(15).
+           05 FILLER PIC X(2) VALUE SPACES.
            05 REG-TIPO-DE-CLASE PIC X(20).
            05 FILLER PIC X VALUE SPACES.
            05 REG-TARIFA PIC ZZZZ9,99.
            05 FILLER PIC X VALUE SPACES.
-           05 REG-HORAS PIC z9,99.
+           05 REG-HORAS PIC zz9,99.
            05 FILLER PIC X(3) VALUE SPACES.
            05 REG-IMPORTE PIC ZZZZZZ9,99.
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 REG-MARCA-REVERSO PIC X(7).
+
+       01 LINEA-CSV-ENC.
+           03 FILLER PIC X(50) VALUE
+               "FECHA,SUCURSAL,TIPO_DE_CLASE,TARIFA,HORAS,IMPORTE".
+
+       01 LINEA-CSV-DETALLE.
+           03 LCSV-FECHA PIC X(10).
+           03 FILLER PIC X VALUE ",".
+           03 LCSV-SUC PIC X(3).
+           03 FILLER PIC X VALUE ",".
+           03 LCSV-TIPO PIC X(20).
+           03 FILLER PIC X VALUE ",".
+           03 LCSV-TARIFA PIC ZZZZ9,99.
+           03 FILLER PIC X VALUE ",".
+           03 LCSV-HORAS PIC ZZ9,99.
+           03 FILLER PIC X VALUE ",".
+           03 LCSV-IMPORTE PIC ZZZZZZ9,99.
 
        01 IMPORTE-AUX PIC 9(7)V99.
+       01 WS-SIGNO-HORAS PIC S9(3)V99.
+       01 WS-SIGNO-IMPORTE PIC S9(7)V99.
 
        01 TIPO-A-BUSCAR PIC X(4).
 
+      * Extracto JSON del detalle del periodo para el portal de
+      * autoconsulta de los profesores (formato JSON array; los
+      * importes y horas se emiten como strings, con la coma decimal
+      * ya usada en todo el resto del sistema, para no tener que
+      * reconvertir el separador decimal registro por registro).
+       01 WS-JSON-PRIMERA-LINEA PIC X(1) VALUE "S".
+           88 WS-JSON-ES-PRIMERA-LINEA VALUE "S".
+       01 WS-LINEA-JSON PIC X(180).
+
 
        01 MENOR-ACTUAL.
            03 MENOR-ACTUAL_CLAVE.
@@ -258,7 +813,9 @@
                    07 MENOR-ACTUAL_DIA  PIC 9(2).
                05 MENOR-ACTUAL-SUCURSAL PIC X(3).
            03 MENOR-ACTUAL-TIP_CLASE PIC X(4).
-           03 MENOR-ACTUAL-HORAS PIC 9(2)V99.
+           03 MENOR-ACTUAL-HORAS PIC 9(3)V99.
+           03 MENOR-ACTUAL-TIPO-MOV PIC X(1).
+               88 MENOR-ACTUAL-ES-REVERSO VALUE "C".
 
 
        01 LINEA_TOTALXFECHA.
@@ -267,11 +824,22 @@
            03 FILLER PIC X(2) VALUE SPACES.
            03 L_TOTALXFECHA_IMPORTE PIC ZZZZZZZ9,99.
 
+       01 LINEA-SUC-X-FECHA.
+           03 FILLER PIC X(10) VALUE SPACES.
+           03 FILLER PIC X(14) VALUE "SUCURSAL ".
+           03 L-SUCXFECHA-SUC PIC X(3).
+           03 FILLER PIC X(9) VALUE SPACES.
+           03 L-SUCXFECHA-HORAS PIC ZZ9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 L-SUCXFECHA-IMPORTE PIC ZZZZZZZ9,99.
+
        01 LINEA_TOTALXPROF.
            03 FILLER PIC X(50) VALUE "TOTALES POR PROFESOR".
            03 L_TOTALXPROF_HORAS  PIC ZZ9,99.
            03 FILLER PIC X VALUE SPACES.
            03 L_TOTALXPROF_IMPORTE PIC ZZZZZZZZ9,99.
+           03 FILLER PIC X(6) VALUE " YTD: ".
+           03 L_TOTALXPROF_YTD PIC ZZZZZZZZZ9,99.
 
        01 LINEA_SEP_TOTALXFECHA.
         03 FILLER PIC X(40) VALUE SPACES.
@@ -283,6 +851,252 @@
            03 FILLER PIC X(56) VALUE "TOTAL GENERAL".
            03 L_TOTALGRAL_IMPORTE PIC ZZZZZZZZZ9,99.
 
+       01 LINEA-RETENCION-X-PROFESOR.
+           03 FILLER PIC X(16) VALUE "  Retencion CUIT".
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 LR-CUIT PIC 9(11).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(11) VALUE "Retencion: ".
+           03 LR-RETENCION PIC ZZZZZZZ9,99.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(6) VALUE "Neto: ".
+           03 LR-NETO PIC ZZZZZZZZ9,99.
+
+       01 LINEA-RETENCION-GRAL.
+           03 FILLER PIC X(30) VALUE "RETENCION TOTAL / NETO A PAGAR".
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LRG-RETENCION PIC ZZZZZZZZ9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LRG-NETO PIC ZZZZZZZZZ9,99.
+
+       01 WS-RECIBO-PENDIENTE PIC X(1) VALUE "N".
+           88 WS-RECIBO-PENDIENTE-SI VALUE "S".
+
+       01 ENCABEZADO-RECIBO1.
+           03 FILLER PIC X(30) VALUE "RECIBO DE PAGO - PROFESOR: ".
+           03 ENCR-NUMERO PIC X(5).
+           03 FILLER PIC X(10) VALUE SPACES.
+           03 FILLER PIC X(6) VALUE "DNI: ".
+           03 ENCR-DNI PIC 9(8).
+           03 FILLER PIC X(8) VALUE SPACES.
+           03 FILLER PIC X(8) VALUE "FOLIO: ".
+           03 ENCR-FOLIO PIC 9(9).
+           03 FILLER PIC X(1) VALUE SPACES.
+
+       01 ENCABEZADO-RECIBO2.
+           03 FILLER PIC X(10) VALUE "Nombre: ".
+           03 ENCR-NOMBRE PIC X(25).
+           03 FILLER PIC X(50) VALUE SPACES.
+
+       01 ENCABEZADO-RECIBO3.
+           03 FILLER PIC X(11) VALUE "Telefono: ".
+           03 ENCR-TEL PIC X(20).
+           03 FILLER PIC X(64) VALUE SPACES.
+
+       01 LINEA-EXCEP-TIPO-CLASE.
+           03 LETC-PROFESOR PIC X(6).
+           03 LETC-FECHA PIC X(11).
+           03 LETC-TIPO PIC X(5).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LETC-MOTIVO PIC X(30).
+
+       01 LINEA-EXCEP-PROFESOR.
+           03 LEP-PROFESOR PIC X(6).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LEP-MOTIVO PIC X(40).
+
+       01 LINEA-EXCEP-DUPLICADO.
+           03 LED-PROFESOR PIC X(6).
+           03 LED-FECHA PIC X(11).
+           03 LED-SUCURSAL PIC X(4).
+           03 LED-TIPO PIC X(5).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LED-MOTIVO PIC X(30).
+
+       01 LINEA-EXCEP-FECHA.
+           03 LEF-PROFESOR PIC X(6).
+           03 LEF-FECHA PIC X(11).
+           03 LEF-SUCURSAL PIC X(4).
+           03 LEF-TIPO PIC X(5).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LEF-MOTIVO PIC X(30).
+
+       01 WS-FECHA-A-VALIDAR-ANIO PIC 9(4).
+       01 WS-FECHA-A-VALIDAR-MES PIC 9(2).
+       01 WS-FECHA-A-VALIDAR-DIA PIC 9(2).
+       01 WS-FECHA-VALIDA PIC X(1) VALUE "S".
+           88 WS-FECHA-VALIDA-SI VALUE "S".
+       01 WS-MAX-DIA-MES PIC 9(2).
+       01 WS-ANIO-CUOCIENTE PIC 9(4).
+       01 WS-RESIDUO-4 PIC 9(4).
+       01 WS-RESIDUO-100 PIC 9(4).
+       01 WS-RESIDUO-400 PIC 9(4).
+
+       01 TABLA-DIAS-POR-MES VALUE "312831303130313130313031".
+           03 VEC-DIAS-MES PIC 9(2) OCCURS 12 TIMES.
+
+       01 WS-MAX-TIPOS-VISTOS PIC 9(3) VALUE 50.
+       01 WS-CANT-TIPOS-VISTOS PIC 9(3) VALUE ZERO.
+       01 SUBINDICE-VISTO PIC 9(3) VALUE ZERO.
+       01 WS-DUPLICADO PIC X(1) VALUE "N".
+           88 WS-DUPLICADO-SI VALUE "S".
+       01 TABLA-TIPOS-VISTOS.
+           03 VEC-TIPO-VISTO OCCURS 50 TIMES PIC X(4).
+
+       01 WS-MAX-PROF-VISTOS PIC 9(5) VALUE 5000.
+       01 WS-CANT-PROF-VISTOS PIC 9(5) VALUE ZERO.
+       01 SUBINDICE-PROF-VISTO PIC 9(5) VALUE ZERO.
+       01 WS-PROF-VISTO PIC X(1) VALUE "N".
+           88 WS-PROF-VISTO-SI VALUE "S".
+       01 WS-PROF-CLAVE-VISTA PIC X(5).
+       01 WS-EOF-PROFESORES PIC X(2) VALUE "NO".
+       01 TABLA-PROFESORES-VISTOS.
+           03 VEC-PROF-VISTO OCCURS 5000 TIMES PIC X(5).
+
+       01 LINEA-SIN-ACTIVIDAD-ENC.
+           03 FILLER PIC X(60) VALUE
+               "PROFESORES SIN ACTIVIDAD EN EL PERIODO".
+
+       01 LINEA-SIN-ACTIVIDAD.
+           03 FILLER PIC X(9) VALUE "PROFESOR ".
+           03 LSA-NUMERO PIC X(5).
+           03 FILLER PIC X(3) VALUE " - ".
+           03 LSA-NOMBRE PIC X(25).
+
+       01 WS-ULTIMA-CLAVE-NOV1 PIC X(16) VALUE LOW-VALUES.
+       01 WS-ULTIMA-CLAVE-NOV2 PIC X(16) VALUE LOW-VALUES.
+       01 WS-ULTIMA-CLAVE-NOV3 PIC X(16) VALUE LOW-VALUES.
+       01 WS-ULTIMA-CLAVE-TIMES PIC X(16) VALUE LOW-VALUES.
+
+       01 WS-LEIDOS-NOV1 PIC 9(6) VALUE ZERO.
+       01 WS-LEIDOS-NOV2 PIC 9(6) VALUE ZERO.
+       01 WS-LEIDOS-NOV3 PIC 9(6) VALUE ZERO.
+       01 WS-LEIDOS-TIMES PIC 9(6) VALUE ZERO.
+       01 WS-ESCRITOS-TIMESACT PIC 9(6) VALUE ZERO.
+       01 WS-HORAS-TOTAL-ENTRADA PIC 9(8)V99 VALUE ZERO.
+       01 WS-HORAS-TOTAL-SALIDA PIC 9(8)V99 VALUE ZERO.
+
+       01 LINEA-CONTROL.
+           03 LC-ETIQUETA PIC X(30).
+           03 LC-VALOR PIC ZZZZZZZ9,99.
+
+       01 WS-EOF-LISTADO-TMP PIC X(2) VALUE "NO".
+           88 WS-EOF-LISTADO-TMP-SI VALUE "SI".
+
+      * Caratula del listado final, con los totales de la corrida.
+      * Se escribe una sola vez, al comienzo del archivo real
+      * (WS-NOMBRE-LISTADO), antes de copiar el contenido del
+      * archivo de trabajo LISTADO_DE_HORAS.
+       01 CARATULA-TITULO PIC X(95) VALUE
+           "CARATULA - LISTADO DE HORAS APLICADAS".
+
+       01 CARATULA-FECHA-LINEA.
+           03 FILLER PIC X(18) VALUE "Fecha de corrida: ".
+           03 CARF-FECHA PIC X(10).
+           03 FILLER PIC X(67) VALUE SPACES.
+
+       01 CARATULA-DESTINO-LINEA.
+           03 FILLER PIC X(9) VALUE "Destino: ".
+           03 CARD-DESTINO PIC X(20).
+           03 FILLER PIC X(66) VALUE SPACES.
+
+       01 WS-NOMBRE-TIMESACT.
+           03 FILLER PIC X(9) VALUE "TimesAct_".
+           03 WS-NOMBRE-TIMESACT-AAAA PIC 9(4).
+           03 WS-NOMBRE-TIMESACT-MM PIC 9(2).
+           03 WS-NOMBRE-TIMESACT-DD PIC 9(2).
+           03 FILLER PIC X(4) VALUE ".dat".
+
+      * El nombre real del archivo depende del destino elegido (ver
+      * WS-DESTINO-LISTADO/LEER-PARM-DE-DESTINO-LISTADO) por lo que se
+      * arma con STRING en INICIO en lugar de con FILLERs de largo fijo.
+       01 WS-NOMBRE-LISTADO PIC X(30) VALUE SPACES.
+
+       01 WS-NOMBRE-LISTADO-CSV.
+           03 FILLER PIC X(15) VALUE "ListadoDeHoras_".
+           03 WS-NOMBRE-LISTADO-CSV-AAAA PIC 9(4).
+           03 WS-NOMBRE-LISTADO-CSV-MM PIC 9(2).
+           03 WS-NOMBRE-LISTADO-CSV-DD PIC 9(2).
+           03 FILLER PIC X(4) VALUE ".csv".
+
+       01 WS-NOMBRE-LISTADO-JSON.
+           03 FILLER PIC X(15) VALUE "ListadoDeHoras_".
+           03 WS-NOMBRE-LISTADO-JSON-AAAA PIC 9(4).
+           03 WS-NOMBRE-LISTADO-JSON-MM PIC 9(2).
+           03 WS-NOMBRE-LISTADO-JSON-DD PIC 9(2).
+           03 FILLER PIC X(5) VALUE ".json".
+
+       01 WS-STATUS-RESTART PIC X(2) VALUE SPACES.
+       01 WS-STATUS-CHECKPOINT PIC X(2) VALUE SPACES.
+       01 WS-STATUS-PARM PIC X(2) VALUE SPACES.
+       01 WS-STATUS-PROFESORES PIC X(2) VALUE SPACES.
+       01 WS-STATUS-ACUM PIC X(2) VALUE SPACES.
+       01 WS-STATUS-FERIADOS PIC X(2) VALUE SPACES.
+       01 WS-STATUS-PARM-PAGINA PIC X(2) VALUE SPACES.
+       01 WS-STATUS-PARM-NOVEDADES PIC X(2) VALUE SPACES.
+       01 WS-STATUS-FOLIO-RECIBOS PIC X(2) VALUE SPACES.
+       01 WS-FOLIO-RECIBO-ACTUAL PIC 9(9) VALUE ZERO.
+       01 WS-STATUS-PERIODOS-CERRADOS PIC X(2) VALUE SPACES.
+       01 WS-STATUS-PARM-FORZAR PIC X(2) VALUE SPACES.
+       01 WS-STATUS-PARM-DESTINO PIC X(2) VALUE SPACES.
+
+       01 WS-DESTINO-LISTADO PIC X(1) VALUE "I".
+           88 WS-DESTINO-IMPRESORA-SI VALUE "I".
+           88 WS-DESTINO-PDF-SI VALUE "P".
+           88 WS-DESTINO-HOLD-SI VALUE "H".
+       01 WS-EOF-PERIODOS-CERRADOS PIC X(2) VALUE "NO".
+           88 WS-EOF-PERIODOS-CERRADOS-SI VALUE "SI".
+       01 WS-PERIODO-YA-CERRADO PIC X(1) VALUE "N".
+           88 WS-PERIODO-YA-CERRADO-SI VALUE "S".
+       01 WS-FORZAR-PERIODO PIC X(1) VALUE "N".
+           88 WS-FORZAR-PERIODO-SI VALUE "S".
+       01 WS-STATUS-NOVTIMES1 PIC X(2) VALUE SPACES.
+       01 WS-STATUS-NOVTIMES2 PIC X(2) VALUE SPACES.
+       01 WS-STATUS-NOVTIMES3 PIC X(2) VALUE SPACES.
+       01 WS-STATUS-TIMES1 PIC X(2) VALUE SPACES.
+       01 WS-STATUS-TIMESACT PIC X(2) VALUE SPACES.
+       01 WS-STATUS-SUCURSALES PIC X(2) VALUE SPACES.
+       01 WS-STATUS-TIPOS-CLASE PIC X(2) VALUE SPACES.
+       01 WS-STATUS-TARIFAS-SUC PIC X(2) VALUE SPACES.
+       01 WS-STATUS-LISTADO PIC X(2) VALUE SPACES.
+       01 WS-STATUS-LISTADO-FINAL PIC X(2) VALUE SPACES.
+       01 WS-STATUS-LISTADO-CSV PIC X(2) VALUE SPACES.
+       01 WS-STATUS-LISTADO-JSON PIC X(2) VALUE SPACES.
+       01 WS-STATUS-RES-SUC PIC X(2) VALUE SPACES.
+       01 WS-STATUS-RES-TIPO PIC X(2) VALUE SPACES.
+       01 WS-STATUS-PROF-SIN-ACT PIC X(2) VALUE SPACES.
+       01 WS-STATUS-GL-EXTRACTO PIC X(2) VALUE SPACES.
+       01 WS-STATUS-RANKING PIC X(2) VALUE SPACES.
+       01 WS-STATUS-FACT-SUC PIC X(2) VALUE SPACES.
+       01 WS-STATUS-RECIBOS PIC X(2) VALUE SPACES.
+       01 WS-STATUS-EXCEP-TIPO PIC X(2) VALUE SPACES.
+       01 WS-STATUS-EXCEP-PROF PIC X(2) VALUE SPACES.
+       01 WS-STATUS-EXCEP-DUP PIC X(2) VALUE SPACES.
+       01 WS-STATUS-EXCEP-FECHA PIC X(2) VALUE SPACES.
+       01 WS-STATUS-CTRL-CORRIDA PIC X(2) VALUE SPACES.
+
+       01 WS-ARCHIVO-CON-ERROR PIC X(30) VALUE SPACES.
+       01 WS-STATUS-CON-ERROR PIC X(2) VALUE SPACES.
+       01 WS-LINEAS-POR-PAGINA PIC 9(2) VALUE 60.
+
+       01 WS-PROFESOR-ENCONTRADA PIC X(1) VALUE "N".
+           88 WS-PROFESOR-ENCONTRADA-SI VALUE "S".
+       01 WS-FECHA-DESDE-FILTRO PIC 9(8) VALUE ZEROS.
+       01 WS-FECHA-HASTA-FILTRO PIC 9(8) VALUE ZEROS.
+       01 WS-FECHA-EN-RANGO PIC X(1) VALUE "S".
+           88 WS-FECHA-EN-RANGO-SI VALUE "S".
+       01 WS-PROFESOR-VIGENTE PIC X(1) VALUE "S".
+           88 WS-PROFESOR-VIGENTE-SI VALUE "S".
+       01 WS-CADA-CUANTOS-PROF-CHECKPOINT PIC 9(3) VALUE 10.
+       01 WS-PROF-PROCESADOS PIC 9(6) VALUE ZERO.
+       01 WS-SALTEAR-NOV1 PIC 9(6) VALUE ZERO.
+       01 WS-SALTEAR-NOV2 PIC 9(6) VALUE ZERO.
+       01 WS-SALTEAR-NOV3 PIC 9(6) VALUE ZERO.
+       01 WS-SALTEAR-TIMES PIC 9(6) VALUE ZERO.
+       01 WS-INDICE-SALTEO PIC 9(6) VALUE ZERO.
+       01 WS-HAY-RESTART PIC X(1) VALUE "N".
+           88 WS-HAY-RESTART-SI VALUE "S".
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -291,82 +1105,725 @@
       * The main procedure of the program
       **
 
+            PERFORM DETECTAR-RESTART
             PERFORM INICIO
+            PERFORM LEER-PARM-DE-FECHAS
+            PERFORM VERIFICAR-PERIODO-CERRADO
+            PERFORM LEER-PARM-DE-PAGINA
+            PERFORM LEER-PARM-DE-NOVEDADES
+            PERFORM LEER-FOLIO-RECIBOS
+            PERFORM RESTART-VERIFICAR
             PERFORM INICIALIZAR_PARTE_B
+            PERFORM SALTEAR-NOV1 WS-SALTEAR-NOV1 TIMES
+            PERFORM SALTEAR-NOV2 WS-SALTEAR-NOV2 TIMES
+            PERFORM SALTEAR-NOV3 WS-SALTEAR-NOV3 TIMES
+            PERFORM SALTEAR-TIMES WS-SALTEAR-TIMES TIMES
             PERFORM LEER_NOV1
             PERFORM LEER_NOV2
             PERFORM LEER_NOV3
             PERFORM LEER_Times
-            PERFORM LEER_PROFESOR
-            PERFORM CARGAR-TIPOS-CLASE-A-VECTOR.
+            PERFORM INACTIVAR-NOVEDADES-EXCEDENTES
+            PERFORM CARGAR-TIPOS-CLASE-A-VECTOR
+            PERFORM CARGAR-SUCURSALES-A-VECTOR
+            PERFORM CARGAR-TARIFAS-SUCURSAL-A-VECTOR
+            PERFORM CARGAR-FERIADOS-A-VECTOR.
             MOVE 0 TO IMPORTE-TOTAL-GRAL
+            MOVE 0 TO IMPORTE-RETENCION-GRAL
+            MOVE 0 TO IMPORTE-NETO-GRAL
             PERFORM DETERMINAR-MENOR.
             PERFORM HAY-ARCHIVOS-CON-REGISTROS UNTIL
-                WS-EOF-NOV1="SI" AND WS-EOF-NOV2="SI" AND
-               WS-EOF-NOV3="SI" AND WS-EOF-TIMES="SI".
+                WS-TODAS-NOVEDADES-EOF-SI AND WS-EOF-TIMES="SI".
 
 
             PERFORM IMPRIMIR-ESTADISTICO.
 
             PERFORM GRABAR-TOTAL-GENERAL.
+            PERFORM GRABAR-RESUMEN-SUCURSALES.
+            PERFORM GRABAR-RESUMEN-TIPOS-CLASE.
+            PERFORM GRABAR-CONTROL-DE-CORRIDA.
             PERFORM FIN
             STOP RUN.
 
+       VERIFICAR-STATUS-ARCHIVO.
+           IF WS-STATUS-CON-ERROR NOT = "00" THEN
+               DISPLAY "*** ERROR DE APERTURA DE ARCHIVO ***"
+               DISPLAY "ARCHIVO: " WS-ARCHIVO-CON-ERROR
+               DISPLAY "FILE STATUS: " WS-STATUS-CON-ERROR
+               DISPLAY "SE ABORTA LA CORRIDA"
+               STOP RUN
+           END-IF.
+
        INICIO.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           MOVE WS-CURRENT-YEAR TO WS-NOMBRE-TIMESACT-AAAA
+           MOVE WS-CURRENT-MONTH TO WS-NOMBRE-TIMESACT-MM
+           MOVE WS-CURRENT-DAY TO WS-NOMBRE-TIMESACT-DD
+           PERFORM LEER-PARM-DE-DESTINO-LISTADO
+           PERFORM ARMAR-NOMBRE-LISTADO
+           MOVE WS-CURRENT-YEAR TO WS-NOMBRE-LISTADO-CSV-AAAA
+           MOVE WS-CURRENT-MONTH TO WS-NOMBRE-LISTADO-CSV-MM
+           MOVE WS-CURRENT-DAY TO WS-NOMBRE-LISTADO-CSV-DD
+           MOVE WS-CURRENT-YEAR TO WS-NOMBRE-LISTADO-JSON-AAAA
+           MOVE WS-CURRENT-MONTH TO WS-NOMBRE-LISTADO-JSON-MM
+           MOVE WS-CURRENT-DAY TO WS-NOMBRE-LISTADO-JSON-DD
+
            OPEN INPUT NovTimes1
+           MOVE "NOVTIMES1.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-NOVTIMES1 TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
            OPEN INPUT NovTimes2
+           MOVE "NOVTIMES2.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-NOVTIMES2 TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
            OPEN INPUT NovTimes3
+           MOVE "NOVTIMES3.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-NOVTIMES3 TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
            OPEN INPUT Times1
+           MOVE "TIMES.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-TIMES1 TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
            OPEN INPUT PROFESORES
-      *     OPEN INPUT SUCURSALES
+           MOVE "PROFESORES.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-PROFESORES TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           OPEN INPUT SUCURSALES
+           MOVE "SUCURSALES.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-SUCURSALES TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
            OPEN INPUT TIPOS_CLASE
-           OPEN OUTPUT TimesAct.
-           OPEN OUTPUT LISTADO_DE_HORAS.
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           MOVE "TIPOSCLASE.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-TIPOS-CLASE TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           OPEN INPUT TARIFAS_SUCURSAL
+           MOVE "TARIFASSUCURSAL.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-TARIFAS-SUC TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           OPEN I-O ACUMULADO_ANUAL
+           IF WS-STATUS-ACUM = "35" THEN
+               OPEN OUTPUT ACUMULADO_ANUAL
+               CLOSE ACUMULADO_ANUAL
+               OPEN I-O ACUMULADO_ANUAL
+           END-IF
+           MOVE "ACUMULADOANUAL.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-ACUM TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+      * Los archivos de salida incrementales (un WRITE por transaccion
+      * procesada, a diferencia de los resumenes que se rearman enteros
+      * en FIN) se abren en EXTEND en lugar de OUTPUT cuando la corrida
+      * viene de un checkpoint (WS-HAY-RESTART-SI, ver DETECTAR-RESTART
+      * en MAIN-PROCEDURE), para no truncar y perder lo ya grabado
+      * antes del reinicio.
+           IF WS-HAY-RESTART-SI THEN
+               OPEN EXTEND TimesAct
+           ELSE
+               OPEN OUTPUT TimesAct
+           END-IF.
+           MOVE WS-NOMBRE-TIMESACT TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-TIMESACT TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           IF WS-HAY-RESTART-SI THEN
+               OPEN EXTEND LISTADO_DE_HORAS
+           ELSE
+               OPEN OUTPUT LISTADO_DE_HORAS
+           END-IF.
+           MOVE "LISTADODEHORASTMP.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-LISTADO TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           IF WS-HAY-RESTART-SI THEN
+               OPEN EXTEND LISTADO_CSV
+           ELSE
+               OPEN OUTPUT LISTADO_CSV
+           END-IF.
+           MOVE WS-NOMBRE-LISTADO-CSV TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-LISTADO-CSV TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+           IF NOT WS-HAY-RESTART-SI THEN
+               WRITE LISTADO_CSV_REG FROM LINEA-CSV-ENC
+           END-IF.
+
+           IF WS-HAY-RESTART-SI THEN
+               OPEN EXTEND LISTADO_JSON
+           ELSE
+               OPEN OUTPUT LISTADO_JSON
+           END-IF.
+           MOVE WS-NOMBRE-LISTADO-JSON TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-LISTADO-JSON TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+           IF NOT WS-HAY-RESTART-SI THEN
+               MOVE "[" TO LISTADO_JSON_REG
+               WRITE LISTADO_JSON_REG
+           ELSE
+      * La corrida interrumpida ya dejo por lo menos un detalle en el
+      * archivo, asi que las lineas que agregue esta corrida deben
+      * empezar con coma como cualquier otro elemento que no es el
+      * primero (ver WS-JSON-PRIMERA-LINEA/GRABAR-DETALLE-JSON).
+               MOVE "N" TO WS-JSON-PRIMERA-LINEA
+           END-IF.
+
+           IF WS-HAY-RESTART-SI THEN
+               OPEN EXTEND GL_EXTRACTO
+           ELSE
+               OPEN OUTPUT GL_EXTRACTO
+           END-IF.
+           MOVE "GLEXTRACTO.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-GL-EXTRACTO TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           OPEN OUTPUT RANKING_REPORTE.
+           MOVE "RANKINGREPORTE.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-RANKING TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           OPEN OUTPUT RESUMEN_SUCURSALES.
+           MOVE "RESUMENSUCURSALES.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-RES-SUC TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           OPEN OUTPUT FACTURAS_SUCURSAL.
+           MOVE "FACTURASSUCURSAL.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-FACT-SUC TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           OPEN OUTPUT RESUMEN_TIPOS_CLASE.
+           MOVE "RESUMENTIPOSCLASE.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-RES-TIPO TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           IF WS-HAY-RESTART-SI THEN
+               OPEN EXTEND RECIBOS
+           ELSE
+               OPEN OUTPUT RECIBOS
+           END-IF.
+           MOVE "RECIBOS.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-RECIBOS TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           IF WS-HAY-RESTART-SI THEN
+               OPEN EXTEND EXCEPCIONES_TIPO_CLASE
+           ELSE
+               OPEN OUTPUT EXCEPCIONES_TIPO_CLASE
+           END-IF.
+           MOVE "EXCEPTIPOCLASE.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-EXCEP-TIPO TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           IF WS-HAY-RESTART-SI THEN
+               OPEN EXTEND EXCEPCIONES_PROFESOR
+           ELSE
+               OPEN OUTPUT EXCEPCIONES_PROFESOR
+           END-IF.
+           MOVE "EXCEPPROFESORES.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-EXCEP-PROF TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           IF WS-HAY-RESTART-SI THEN
+               OPEN EXTEND EXCEPCIONES_DUPLICADOS
+           ELSE
+               OPEN OUTPUT EXCEPCIONES_DUPLICADOS
+           END-IF.
+           MOVE "EXCEPDUPLICADOS.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-EXCEP-DUP TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           IF WS-HAY-RESTART-SI THEN
+               OPEN EXTEND EXCEPCIONES_FECHA
+           ELSE
+               OPEN OUTPUT EXCEPCIONES_FECHA
+           END-IF.
+           MOVE "EXCEPFECHAS.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-EXCEP-FECHA TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           OPEN OUTPUT CONTROL_DE_CORRIDA.
+           MOVE "CONTROLDECORRIDA.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-CTRL-CORRIDA TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
            MOVE WS-CURRENT-YEAR TO ENC1-AAAA.
            MOVE WS-CURRENT-MONTH TO ENC1-MM.
            MOVE WS-CURRENT-DAY  TO ENC1-DD.
+           DISPLAY "TIMESACT DE ESTA CORRIDA: " WS-NOMBRE-TIMESACT.
+           DISPLAY "LISTADO DE ESTA CORRIDA: " WS-NOMBRE-LISTADO.
 
        FIN.
+           PERFORM GRABAR-PROFESORES-SIN-ACTIVIDAD.
+           PERFORM GRABAR-RANKING.
+           PERFORM GRABAR-FACTURAS-SUCURSAL.
+           PERFORM GRABAR-FOLIO-RECIBOS.
+           PERFORM GRABAR-PERIODO-CERRADO.
            CLOSE NovTimes1
            CLOSE NovTimes2
            CLOSE NovTimes3
            CLOSE Times1
            CLOSE PROFESORES
-      *     CLOSE SUCURSALES
+           CLOSE SUCURSALES
            CLOSE TIPOS_CLASE
+           CLOSE TARIFAS_SUCURSAL
            CLOSE TimesAct
-           CLOSE LISTADO_DE_HORAS.
+           CLOSE ACUMULADO_ANUAL
+           PERFORM GRABAR-LISTADO-FINAL
+           CLOSE LISTADO_CSV
+           MOVE "]" TO LISTADO_JSON_REG
+           WRITE LISTADO_JSON_REG
+           CLOSE LISTADO_JSON
+           CLOSE GL_EXTRACTO
+           CLOSE RANKING_REPORTE
+           CLOSE RESUMEN_SUCURSALES
+           CLOSE FACTURAS_SUCURSAL
+           CLOSE RESUMEN_TIPOS_CLASE
+           CLOSE RECIBOS
+           CLOSE EXCEPCIONES_TIPO_CLASE
+           CLOSE EXCEPCIONES_PROFESOR
+           CLOSE EXCEPCIONES_DUPLICADOS
+           CLOSE EXCEPCIONES_FECHA
+           CLOSE CONTROL_DE_CORRIDA.
+
+      * El listado real (WS-NOMBRE-LISTADO) se arma aca, una vez que
+      * ya se conocen los totales de la corrida: primero la caratula
+      * y despues, linea por linea, el contenido ya generado en el
+      * archivo de trabajo LISTADO_DE_HORAS.
+       GRABAR-LISTADO-FINAL.
+           CLOSE LISTADO_DE_HORAS
+           MOVE 0 TO WS-CANT-SUCURSALES-CON-ACTIVIDAD
+           PERFORM CONTAR-SUCURSAL-CON-ACTIVIDAD
+               VARYING SUBINDICE-SUC FROM 1 BY 1
+               UNTIL SUBINDICE-SUC > WS-CANT-SUCURSALES
+
+           OPEN OUTPUT LISTADO_DE_HORAS_FINAL.
+           MOVE WS-NOMBRE-LISTADO TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-LISTADO-FINAL TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+           PERFORM GRABAR-CARATULA
+
+           OPEN INPUT LISTADO_DE_HORAS.
+           MOVE "LISTADODEHORASTMP.DAT" TO WS-ARCHIVO-CON-ERROR
+           MOVE WS-STATUS-LISTADO TO WS-STATUS-CON-ERROR
+           PERFORM VERIFICAR-STATUS-ARCHIVO
+
+           MOVE "NO" TO WS-EOF-LISTADO-TMP
+           PERFORM LEER-LINEA-LISTADO-TMP
+           PERFORM COPIAR-LINEA-LISTADO-TMP UNTIL
+               WS-EOF-LISTADO-TMP-SI
+
+           CLOSE LISTADO_DE_HORAS
+           CLOSE LISTADO_DE_HORAS_FINAL.
+
+       CONTAR-SUCURSAL-CON-ACTIVIDAD.
+           IF VEC-SUC-HORAS(SUBINDICE-SUC) NOT = ZERO OR
+              VEC-SUC-IMPORTE(SUBINDICE-SUC) NOT = ZERO THEN
+               ADD 1 TO WS-CANT-SUCURSALES-CON-ACTIVIDAD
+           END-IF.
+
+       GRABAR-CARATULA.
+           WRITE LISTADO_DE_HORAS_FINAL_REG FROM CARATULA-TITULO
+               AFTER PAGE
+           MOVE ENC1-FECHA TO CARF-FECHA
+           WRITE LISTADO_DE_HORAS_FINAL_REG FROM CARATULA-FECHA-LINEA
+               AFTER 2
+
+           EVALUATE TRUE
+               WHEN WS-DESTINO-PDF-SI
+                   MOVE "PDF" TO CARD-DESTINO
+               WHEN WS-DESTINO-HOLD-SI
+                   MOVE "RETENIDO" TO CARD-DESTINO
+               WHEN OTHER
+                   MOVE "IMPRESORA" TO CARD-DESTINO
+           END-EVALUATE
+           WRITE LISTADO_DE_HORAS_FINAL_REG FROM CARATULA-DESTINO-LINEA
+               AFTER 1
+
+           MOVE "PROFESORES PROCESADOS" TO LC-ETIQUETA
+           MOVE WS-CANT-RANKING-PROF TO LC-VALOR
+           WRITE LISTADO_DE_HORAS_FINAL_REG FROM LINEA-CONTROL AFTER 2
+
+           MOVE "PAGINAS TOTALES" TO LC-ETIQUETA
+           MOVE ENC1-NRO-HOJA TO LC-VALOR
+           WRITE LISTADO_DE_HORAS_FINAL_REG FROM LINEA-CONTROL
+
+           MOVE "SUCURSALES CON ACTIVIDAD" TO LC-ETIQUETA
+           MOVE WS-CANT-SUCURSALES-CON-ACTIVIDAD TO LC-VALOR
+           WRITE LISTADO_DE_HORAS_FINAL_REG FROM LINEA-CONTROL
+
+           MOVE "IMPORTE TOTAL GENERAL" TO LC-ETIQUETA
+           MOVE IMPORTE-TOTAL-GRAL TO LC-VALOR
+           WRITE LISTADO_DE_HORAS_FINAL_REG FROM LINEA-CONTROL.
+
+       LEER-LINEA-LISTADO-TMP.
+           READ LISTADO_DE_HORAS
+               AT END
+                   MOVE "SI" TO WS-EOF-LISTADO-TMP
+           END-READ.
+
+       COPIAR-LINEA-LISTADO-TMP.
+           MOVE LISTADO_DE_HORAS_REG TO LISTADO_DE_HORAS_FINAL_REG
+           WRITE LISTADO_DE_HORAS_FINAL_REG
+           PERFORM LEER-LINEA-LISTADO-TMP.
+
+       LEER-PARM-DE-FECHAS.
+           MOVE ZEROS TO WS-FECHA-DESDE-FILTRO
+           MOVE ZEROS TO WS-FECHA-HASTA-FILTRO
+           OPEN INPUT PARM-FECHAS
+           IF WS-STATUS-PARM = "00" THEN
+               READ PARM-FECHAS
+                   NOT AT END
+                       MOVE PARM-FECHA-DESDE TO WS-FECHA-DESDE-FILTRO
+                       MOVE PARM-FECHA-HASTA TO WS-FECHA-HASTA-FILTRO
+                       DISPLAY "RANGO DE FECHAS: " PARM-FECHA-DESDE
+                               " A " PARM-FECHA-HASTA
+               END-READ
+               CLOSE PARM-FECHAS
+           END-IF.
+
+      * Un periodo se identifica por el par desde/hasta con que se
+      * corrio (el mismo par que se usa como filtro de fechas). Si
+      * ParmFechas.dat no trae fechas explicitas no hay un periodo
+      * puntual que cerrar, y la corrida no queda registrada.
+       VERIFICAR-PERIODO-CERRADO.
+           MOVE "N" TO WS-PERIODO-YA-CERRADO
+           IF WS-FECHA-DESDE-FILTRO NOT = ZEROS OR
+              WS-FECHA-HASTA-FILTRO NOT = ZEROS THEN
+               MOVE "NO" TO WS-EOF-PERIODOS-CERRADOS
+               OPEN INPUT PERIODOS-CERRADOS
+               IF WS-STATUS-PERIODOS-CERRADOS = "00" THEN
+                   PERFORM LEER-UN-PERIODO-CERRADO
+                   PERFORM VERIFICAR-UN-PERIODO-CERRADO UNTIL
+                       WS-EOF-PERIODOS-CERRADOS-SI OR
+                       WS-PERIODO-YA-CERRADO-SI
+                   CLOSE PERIODOS-CERRADOS
+               END-IF
+           END-IF
+           IF WS-PERIODO-YA-CERRADO-SI THEN
+               PERFORM LEER-PARM-FORZAR-PERIODO
+               IF WS-FORZAR-PERIODO-SI THEN
+                   DISPLAY "ATENCION: SE FUERZA EL REPROCESO DE UN "
+                           "PERIODO YA CERRADO Y PAGADO"
+               ELSE
+                   DISPLAY "EL PERIODO " WS-FECHA-DESDE-FILTRO " A "
+                           WS-FECHA-HASTA-FILTRO
+                   DISPLAY "YA FUE CERRADO Y PAGADO, NO SE REPROCESA"
+                   DISPLAY "(PARA FORZARLO, PONGA 'S' EN "
+                           "ParmForzarPeriodo.dat)"
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       LEER-UN-PERIODO-CERRADO.
+           READ PERIODOS-CERRADOS
+               AT END
+                   MOVE "SI" TO WS-EOF-PERIODOS-CERRADOS
+           END-READ.
+
+       VERIFICAR-UN-PERIODO-CERRADO.
+           IF PERCER-FECHA-DESDE = WS-FECHA-DESDE-FILTRO AND
+              PERCER-FECHA-HASTA = WS-FECHA-HASTA-FILTRO THEN
+               MOVE "S" TO WS-PERIODO-YA-CERRADO
+           ELSE
+               PERFORM LEER-UN-PERIODO-CERRADO
+           END-IF.
+
+       LEER-PARM-FORZAR-PERIODO.
+           MOVE "N" TO WS-FORZAR-PERIODO
+           OPEN INPUT PARM-FORZAR-PERIODO
+           IF WS-STATUS-PARM-FORZAR = "00" THEN
+               READ PARM-FORZAR-PERIODO
+                   NOT AT END
+                       IF PARM-FORZAR-PERIODO-FLAG = "S" THEN
+                           MOVE "S" TO WS-FORZAR-PERIODO
+                       END-IF
+               END-READ
+               CLOSE PARM-FORZAR-PERIODO
+           END-IF.
+
+       LEER-PARM-DE-DESTINO-LISTADO.
+           MOVE "I" TO WS-DESTINO-LISTADO
+           OPEN INPUT PARM-DESTINO-LISTADO
+           IF WS-STATUS-PARM-DESTINO = "00" THEN
+               READ PARM-DESTINO-LISTADO
+                   NOT AT END
+                       IF PARM-DESTINO-LISTADO-FLAG = "P" OR
+                          PARM-DESTINO-LISTADO-FLAG = "H" THEN
+                           MOVE PARM-DESTINO-LISTADO-FLAG TO
+                               WS-DESTINO-LISTADO
+                       END-IF
+               END-READ
+               CLOSE PARM-DESTINO-LISTADO
+           END-IF
+           DISPLAY "DESTINO DEL LISTADO: " WS-DESTINO-LISTADO.
+
+      * El prefijo del nombre de archivo cambia con el destino elegido
+      * pero la fecha y la extension son siempre las mismas, para que
+      * el resto del programa (armado del contenido en
+      * GRABAR-LISTADO-FINAL, etc.) no tenga que enterarse del destino.
+       ARMAR-NOMBRE-LISTADO.
+           EVALUATE TRUE
+               WHEN WS-DESTINO-PDF-SI
+                   STRING "ListadoDeHorasPDF_" DELIMITED BY SIZE
+                          WS-CURRENT-YEAR DELIMITED BY SIZE
+                          WS-CURRENT-MONTH DELIMITED BY SIZE
+                          WS-CURRENT-DAY DELIMITED BY SIZE
+                          ".dat" DELIMITED BY SIZE
+                          INTO WS-NOMBRE-LISTADO
+               WHEN WS-DESTINO-HOLD-SI
+                   STRING "ListadoDeHorasHld_" DELIMITED BY SIZE
+                          WS-CURRENT-YEAR DELIMITED BY SIZE
+                          WS-CURRENT-MONTH DELIMITED BY SIZE
+                          WS-CURRENT-DAY DELIMITED BY SIZE
+                          ".dat" DELIMITED BY SIZE
+                          INTO WS-NOMBRE-LISTADO
+               WHEN OTHER
+                   STRING "ListadoDeHoras_" DELIMITED BY SIZE
+                          WS-CURRENT-YEAR DELIMITED BY SIZE
+                          WS-CURRENT-MONTH DELIMITED BY SIZE
+                          WS-CURRENT-DAY DELIMITED BY SIZE
+                          ".dat" DELIMITED BY SIZE
+                          INTO WS-NOMBRE-LISTADO
+           END-EVALUATE.
+
+       GRABAR-PERIODO-CERRADO.
+           IF (WS-FECHA-DESDE-FILTRO NOT = ZEROS OR
+               WS-FECHA-HASTA-FILTRO NOT = ZEROS) AND
+              NOT WS-PERIODO-YA-CERRADO-SI THEN
+               OPEN EXTEND PERIODOS-CERRADOS
+               IF WS-STATUS-PERIODOS-CERRADOS = "35" THEN
+                   OPEN OUTPUT PERIODOS-CERRADOS
+                   CLOSE PERIODOS-CERRADOS
+                   OPEN EXTEND PERIODOS-CERRADOS
+               END-IF
+               MOVE WS-FECHA-DESDE-FILTRO TO PERCER-FECHA-DESDE
+               MOVE WS-FECHA-HASTA-FILTRO TO PERCER-FECHA-HASTA
+               COMPUTE PERCER-FECHA-CIERRE =
+                   WS-CURRENT-YEAR * 10000 +
+                   WS-CURRENT-MONTH * 100 +
+                   WS-CURRENT-DAY
+               WRITE PERIODOS-CERRADOS-REG
+               CLOSE PERIODOS-CERRADOS
+           END-IF.
+
+       LEER-PARM-DE-PAGINA.
+           MOVE 60 TO WS-LINEAS-POR-PAGINA
+           OPEN INPUT PARM-PAGINA
+           IF WS-STATUS-PARM-PAGINA = "00" THEN
+               READ PARM-PAGINA
+                   NOT AT END
+                       MOVE PARM-LINEAS-POR-PAGINA TO
+                           WS-LINEAS-POR-PAGINA
+                       DISPLAY "LINEAS POR PAGINA: "
+                               WS-LINEAS-POR-PAGINA
+               END-READ
+               CLOSE PARM-PAGINA
+           END-IF.
+
+       LEER-PARM-DE-NOVEDADES.
+           MOVE WS-CANT-NOVEDADES-MAX TO WS-CANT-NOVEDADES-ACTIVAS
+           OPEN INPUT PARM-NOVEDADES
+           IF WS-STATUS-PARM-NOVEDADES = "00" THEN
+               READ PARM-NOVEDADES
+                   NOT AT END
+                       IF PARM-CANT-NOVEDADES-ACTIVAS > ZERO AND
+                          PARM-CANT-NOVEDADES-ACTIVAS <=
+                              WS-CANT-NOVEDADES-MAX THEN
+                           MOVE PARM-CANT-NOVEDADES-ACTIVAS TO
+                               WS-CANT-NOVEDADES-ACTIVAS
+                       END-IF
+                       DISPLAY "NOVEDADES ACTIVAS EN ESTA CORRIDA: "
+                               WS-CANT-NOVEDADES-ACTIVAS
+               END-READ
+               CLOSE PARM-NOVEDADES
+           END-IF.
+
+       LEER-FOLIO-RECIBOS.
+           MOVE ZERO TO WS-FOLIO-RECIBO-ACTUAL
+           OPEN INPUT FOLIO-RECIBOS
+           IF WS-STATUS-FOLIO-RECIBOS = "00" THEN
+               READ FOLIO-RECIBOS
+                   NOT AT END
+                       MOVE FOLIO-RECIBOS-ULTIMO TO
+                           WS-FOLIO-RECIBO-ACTUAL
+               END-READ
+               CLOSE FOLIO-RECIBOS
+           END-IF.
+
+       GRABAR-FOLIO-RECIBOS.
+           OPEN OUTPUT FOLIO-RECIBOS
+           MOVE WS-FOLIO-RECIBO-ACTUAL TO FOLIO-RECIBOS-ULTIMO
+           WRITE FOLIO-RECIBOS-REG
+           CLOSE FOLIO-RECIBOS.
+
+      * Se llama antes de INICIO para que la apertura de los archivos
+      * de salida incrementales (TimesAct, LISTADO_DE_HORAS, etc.) ya
+      * sepa si tiene que abrir en EXTEND en lugar de OUTPUT.
+       DETECTAR-RESTART.
+           MOVE "N" TO WS-HAY-RESTART
+           OPEN INPUT RESTART-FLAG
+           IF WS-STATUS-RESTART = "00" THEN
+               READ RESTART-FLAG
+                   NOT AT END
+                       IF RESTART-FLAG-REG = "SI" THEN
+                           MOVE "S" TO WS-HAY-RESTART
+                       END-IF
+               END-READ
+               CLOSE RESTART-FLAG
+           END-IF.
+
+       RESTART-VERIFICAR.
+           IF WS-HAY-RESTART-SI THEN
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-STATUS-CHECKPOINT = "00" THEN
+                   READ CHECKPOINT-FILE
+                       NOT AT END
+                           MOVE CKPT-LEIDOS-NOV1 TO WS-SALTEAR-NOV1
+                           MOVE CKPT-LEIDOS-NOV2 TO WS-SALTEAR-NOV2
+                           MOVE CKPT-LEIDOS-NOV3 TO WS-SALTEAR-NOV3
+                           MOVE CKPT-LEIDOS-TIMES TO WS-SALTEAR-TIMES
+                           MOVE CKPT-PROF-PROCESADOS TO
+                               WS-PROF-PROCESADOS
+                           MOVE CKPT-ESCRITOS-TIMESACT TO
+                               WS-ESCRITOS-TIMESACT
+                           MOVE CKPT-HORAS-TOTAL-SALIDA TO
+                               WS-HORAS-TOTAL-SALIDA
+                           DISPLAY "REINICIANDO DESDE CHECKPOINT: "
+                                   WS-PROF-PROCESADOS " PROFESORES"
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+
+       SALTEAR-NOV1.
+           PERFORM LEER_NOV1.
+
+       SALTEAR-NOV2.
+           PERFORM LEER_NOV2.
+
+       SALTEAR-NOV3.
+           PERFORM LEER_NOV3.
+
+       SALTEAR-TIMES.
+           PERFORM LEER_Times.
 
        LEER_NOV1.
            READ NovTimes1
                AT END
                    MOVE "SI" TO WS-EOF-NOV1
-                   MOVE  HIGH-VALUE TO NovTimes1_CLAVE.
+                   MOVE  HIGH-VALUE TO NovTimes1_CLAVE
+               NOT AT END
+                   IF NovTimes1_CLAVE < WS-ULTIMA-CLAVE-NOV1 THEN
+                       DISPLAY "NovTimes1.dat FUERA DE SECUENCIA: "
+                               NovTimes1_CLAVE
+                       STOP RUN
+                   END-IF
+                   MOVE NovTimes1_CLAVE TO WS-ULTIMA-CLAVE-NOV1
+                   ADD 1 TO WS-LEIDOS-NOV1
+                   ADD NOV1-HORAS TO WS-HORAS-TOTAL-ENTRADA
+           END-READ
+           MOVE NovTimes1_CLAVE TO TABLA-NOV-CLAVE(1)
+           MOVE WS-EOF-NOV1 TO TABLA-NOV-EOF(1)
+           PERFORM ACTUALIZAR-EOF-NOVEDADES.
 
        LEER_NOV2.
            READ NovTimes2
                AT END
                    MOVE "SI" TO WS-EOF-NOV2
-                   MOVE  HIGH-VALUE TO NovTimes2_CLAVE.
+                   MOVE  HIGH-VALUE TO NovTimes2_CLAVE
+               NOT AT END
+                   IF NovTimes2_CLAVE < WS-ULTIMA-CLAVE-NOV2 THEN
+                       DISPLAY "NovTimes2.dat FUERA DE SECUENCIA: "
+                               NovTimes2_CLAVE
+                       STOP RUN
+                   END-IF
+                   MOVE NovTimes2_CLAVE TO WS-ULTIMA-CLAVE-NOV2
+                   ADD 1 TO WS-LEIDOS-NOV2
+                   ADD NOV2-HORAS TO WS-HORAS-TOTAL-ENTRADA
+           END-READ
+           MOVE NovTimes2_CLAVE TO TABLA-NOV-CLAVE(2)
+           MOVE WS-EOF-NOV2 TO TABLA-NOV-EOF(2)
+           PERFORM ACTUALIZAR-EOF-NOVEDADES.
 
        LEER_NOV3.
             READ NovTimes3
                AT END
                    MOVE "SI" TO WS-EOF-NOV3
-                   MOVE  HIGH-VALUE TO NovTimes3_CLAVE.
+                   MOVE  HIGH-VALUE TO NovTimes3_CLAVE
+               NOT AT END
+                   IF NovTimes3_CLAVE < WS-ULTIMA-CLAVE-NOV3 THEN
+                       DISPLAY "NovTimes3.dat FUERA DE SECUENCIA: "
+                               NovTimes3_CLAVE
+                       STOP RUN
+                   END-IF
+                   MOVE NovTimes3_CLAVE TO WS-ULTIMA-CLAVE-NOV3
+                   ADD 1 TO WS-LEIDOS-NOV3
+                   ADD NOV3-HORAS TO WS-HORAS-TOTAL-ENTRADA
+           END-READ
+           MOVE NovTimes3_CLAVE TO TABLA-NOV-CLAVE(3)
+           MOVE WS-EOF-NOV3 TO TABLA-NOV-EOF(3)
+           PERFORM ACTUALIZAR-EOF-NOVEDADES.
+
+       ACTUALIZAR-EOF-NOVEDADES.
+           MOVE "SI" TO WS-TODAS-NOVEDADES-EOF
+           PERFORM VERIFICAR-EOF-UNA-NOVEDAD
+               VARYING WS-SUBINDICE-NOV FROM 1 BY 1
+               UNTIL WS-SUBINDICE-NOV > WS-CANT-NOVEDADES-MAX.
+
+       VERIFICAR-EOF-UNA-NOVEDAD.
+           IF NOT TABLA-NOV-EOF-SI(WS-SUBINDICE-NOV) THEN
+               MOVE "NO" TO WS-TODAS-NOVEDADES-EOF
+           END-IF.
+
+       INACTIVAR-NOVEDADES-EXCEDENTES.
+           IF WS-CANT-NOVEDADES-ACTIVAS < WS-CANT-NOVEDADES-MAX THEN
+               COMPUTE WS-SUBINDICE-NOV = WS-CANT-NOVEDADES-ACTIVAS + 1
+               PERFORM INACTIVAR-UNA-NOVEDAD
+                   VARYING WS-SUBINDICE-NOV FROM WS-SUBINDICE-NOV BY 1
+                   UNTIL WS-SUBINDICE-NOV > WS-CANT-NOVEDADES-MAX
+               PERFORM ACTUALIZAR-EOF-NOVEDADES
+           END-IF.
+
+       INACTIVAR-UNA-NOVEDAD.
+           MOVE HIGH-VALUES TO TABLA-NOV-CLAVE(WS-SUBINDICE-NOV)
+           MOVE "SI" TO TABLA-NOV-EOF(WS-SUBINDICE-NOV).
 
        LEER_Times.
             READ Times1
                AT END
                    MOVE "SI" TO WS-EOF-TIMES
-                   MOVE  HIGH-VALUE TO Times1_CLAVE.
-
-       LEER_PROFESOR.
-              READ PROFESORES
-                   AT END
-                       MOVE "SI" TO  WS-EOF-PROFESORES
-                       MOVE HIGH-VALUE TO PROF-NUMERO.
+                   MOVE  HIGH-VALUE TO Times1_CLAVE
+               NOT AT END
+                   IF Times1_CLAVE < WS-ULTIMA-CLAVE-TIMES THEN
+                       DISPLAY "Times.dat FUERA DE SECUENCIA: "
+                               Times1_CLAVE
+                       STOP RUN
+                   END-IF
+                   MOVE Times1_CLAVE TO WS-ULTIMA-CLAVE-TIMES
+                   ADD 1 TO WS-LEIDOS-TIMES
+                   ADD TIM-HORAS TO WS-HORAS-TOTAL-ENTRADA
+           END-READ.
+
+       BUSCAR-PROFESOR.
+           MOVE MENOR-NUMERO TO PROF-NUMERO
+           READ PROFESORES
+               INVALID KEY
+                   MOVE "N" TO WS-PROFESOR-ENCONTRADA
+               NOT INVALID KEY
+                   MOVE "S" TO WS-PROFESOR-ENCONTRADA
+           END-READ.
+
+       VERIFICAR-PROFESOR-ACTIVO.
+           MOVE "S" TO WS-PROFESOR-VIGENTE
+           PERFORM BUSCAR-PROFESOR.
+           IF WS-PROFESOR-ENCONTRADA-SI AND NOT PROF-ACTIVO-SI THEN
+               MOVE "N" TO WS-PROFESOR-VIGENTE
+           END-IF.
 
        LEER_TIPOS_CLASE.
 
@@ -375,7 +1832,11 @@
                    MOVE "SI" TO WS-EOF-TIPOS-CLASE.
 
        CARGAR-REGISTRO.
-           MOVE TIPOS_CLASE_REG TO ELEMENTO(SUBINDICE)
+           MOVE TIP-TIP_CLASE TO VEC-TIP_CLASE(SUBINDICE)
+           MOVE TIP-DESC TO VEC-DESC(SUBINDICE)
+           MOVE TIP-TARIFA TO VEC-TARIFA(SUBINDICE)
+           MOVE TIP-FECHA-DESDE TO VEC-FECHA-DESDE(SUBINDICE)
+           MOVE TIP-FECHA-HASTA TO VEC-FECHA-HASTA(SUBINDICE)
            ADD 1 TO SUBINDICE
 
            PERFORM LEER_TIPOS_CLASE.
@@ -387,22 +1848,163 @@
            MOVE 1 TO SUBINDICE
 
            PERFORM CARGAR-REGISTRO UNTIL
-               WS-EOF-TIPOS-CLASE="SI" or SUBINDICE>50.
-
-
-       DETERMINAR-MENOR.
-           MOVE Times1_CLAVE TO MENOR.
-           IF MENOR>NovTimes1_CLAVE THEN
-               MOVE NovTimes1_CLAVE TO MENOR
+               WS-EOF-TIPOS-CLASE="SI" or SUBINDICE>WS-MAX-TIPOS-CLASE
+           COMPUTE WS-CANT-TIPOS-CLASE = SUBINDICE - 1
+           DISPLAY "TIPOS DE CLASE CARGADOS: " WS-CANT-TIPOS-CLASE
+
+      * Los elementos que sobran (mas alla de lo realmente leido) se
+      * marcan con HIGH-VALUES para que el ordenamiento los deje al
+      * final de la tabla, sin mezclarse con los tipos de clase
+      * cargados.
+           PERFORM MARCAR-COLA-TIPOS-CLASE
+               VARYING SUBINDICE FROM WS-CANT-TIPOS-CLASE BY 1
+               UNTIL SUBINDICE > WS-MAX-TIPOS-CLASE
+
+           SORT ELEMENTO ASCENDING KEY VEC-TIP_CLASE VEC-FECHA-DESDE.
+
+       MARCAR-COLA-TIPOS-CLASE.
+           IF SUBINDICE > WS-CANT-TIPOS-CLASE THEN
+               MOVE HIGH-VALUES TO VEC-TIP_CLASE(SUBINDICE)
+           END-IF.
 
+       LEER_SUCURSAL.
+           READ SUCURSALES
+               AT END
+                   MOVE "SI" TO WS-EOF-SUCURSALES.
+
+       CARGAR-SUCURSALES-A-VECTOR.
+           PERFORM LEER_SUCURSAL
+           MOVE 1 TO SUBINDICE-SUC
+           PERFORM CARGAR-REGISTRO-SUC UNTIL
+               WS-EOF-SUCURSALES="SI" OR SUBINDICE-SUC>200.
+           COMPUTE WS-CANT-SUCURSALES = SUBINDICE-SUC - 1.
+
+       CARGAR-REGISTRO-SUC.
+           MOVE SUC-SUCURSAL TO VEC-SUC-SUCURSAL(SUBINDICE-SUC)
+           MOVE SUC-RAZON TO VEC-SUC-RAZON(SUBINDICE-SUC)
+           MOVE SUC-DIRE TO VEC-SUC-DIRE(SUBINDICE-SUC)
+           MOVE SUC-TEL TO VEC-SUC-TEL(SUBINDICE-SUC)
+           MOVE SUC-CUIT TO VEC-SUC-CUIT(SUBINDICE-SUC)
+           MOVE SUC-CUIT TO WS-CUIT-A-VALIDAR
+           PERFORM CALCULAR-VERIFICADOR-CUIT
+           IF WS-CUIT-VERIFICADOR NOT = WS-CUIT-DIGITO(11) THEN
+               DISPLAY "*** CUIT INVALIDO EN SUCURSAL " SUC-SUCURSAL
+                   " - VER MAESTRO ***"
+           END-IF
+           ADD 1 TO SUBINDICE-SUC
+           PERFORM LEER_SUCURSAL.
+
+       CALCULAR-VERIFICADOR-CUIT.
+           MOVE ZERO TO WS-CUIT-SUMA
+           PERFORM ACUMULAR-DIGITO-CUIT
+               VARYING WS-CUIT-INDICE FROM 1 BY 1
+               UNTIL WS-CUIT-INDICE > 10
+           DIVIDE WS-CUIT-SUMA BY 11 GIVING WS-CUIT-COCIENTE
+               REMAINDER WS-CUIT-RESTO
+           COMPUTE WS-CUIT-VERIFICADOR = 11 - WS-CUIT-RESTO
+           IF WS-CUIT-VERIFICADOR = 11 THEN
+               MOVE ZERO TO WS-CUIT-VERIFICADOR
            END-IF
-           IF MENOR>NovTimes2_CLAVE THEN
-               MOVE NovTimes2_CLAVE TO MENOR
+           IF WS-CUIT-VERIFICADOR = 10 THEN
+               MOVE 99 TO WS-CUIT-VERIFICADOR
+           END-IF.
 
+       ACUMULAR-DIGITO-CUIT.
+           COMPUTE WS-CUIT-SUMA = WS-CUIT-SUMA +
+               WS-CUIT-DIGITO(WS-CUIT-INDICE) *
+               WS-PESO-CUIT(WS-CUIT-INDICE).
+
+       FORMATEAR-TELEFONO.
+           PERFORM CALCULAR-LARGO-TEL
+           EVALUATE WS-TEL-LARGO
+               WHEN 10
+                   MOVE SPACES TO WS-TEL-FORMATEADO
+                   STRING "(" DELIMITED BY SIZE
+                       WS-TEL-ENTRADA(1:2) DELIMITED BY SIZE
+                       ") " DELIMITED BY SIZE
+                       WS-TEL-ENTRADA(3:4) DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       WS-TEL-ENTRADA(7:4) DELIMITED BY SIZE
+                       INTO WS-TEL-FORMATEADO
+                   END-STRING
+               WHEN 11
+                   MOVE SPACES TO WS-TEL-FORMATEADO
+                   STRING "(" DELIMITED BY SIZE
+                       WS-TEL-ENTRADA(1:3) DELIMITED BY SIZE
+                       ") " DELIMITED BY SIZE
+                       WS-TEL-ENTRADA(4:4) DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       WS-TEL-ENTRADA(8:4) DELIMITED BY SIZE
+                       INTO WS-TEL-FORMATEADO
+                   END-STRING
+               WHEN OTHER
+                   MOVE WS-TEL-ENTRADA TO WS-TEL-FORMATEADO
+           END-EVALUATE.
+
+       CALCULAR-LARGO-TEL.
+           MOVE 20 TO WS-TEL-POS
+           PERFORM RETROCEDER-POS-TEL UNTIL WS-TEL-POS = 0 OR
+               WS-TEL-ENTRADA(WS-TEL-POS:1) NOT = SPACE
+           MOVE WS-TEL-POS TO WS-TEL-LARGO.
+
+       RETROCEDER-POS-TEL.
+           SUBTRACT 1 FROM WS-TEL-POS.
+
+       LEER_TARIFA_SUCURSAL.
+           READ TARIFAS_SUCURSAL
+               AT END
+                   MOVE "SI" TO WS-EOF-TARIFAS-SUCURSAL.
+
+       CARGAR-TARIFAS-SUCURSAL-A-VECTOR.
+           PERFORM LEER_TARIFA_SUCURSAL
+           MOVE 1 TO SUBINDICE-TSU
+           PERFORM CARGAR-REGISTRO-TSU UNTIL
+               WS-EOF-TARIFAS-SUCURSAL="SI" OR
+               SUBINDICE-TSU>WS-MAX-TARIFAS-SUCURSAL.
+           COMPUTE WS-CANT-TARIFAS-SUCURSAL = SUBINDICE-TSU - 1.
+
+       CARGAR-REGISTRO-TSU.
+           MOVE TSU-SUCURSAL TO VEC-TSU-SUCURSAL(SUBINDICE-TSU)
+           MOVE TSU-TIP_CLASE TO VEC-TSU-TIP_CLASE(SUBINDICE-TSU)
+           MOVE TSU-TARIFA TO VEC-TSU-TARIFA(SUBINDICE-TSU)
+           ADD 1 TO SUBINDICE-TSU
+           PERFORM LEER_TARIFA_SUCURSAL.
+
+       LEER_FERIADO.
+           READ FERIADOS
+               AT END
+                   MOVE "SI" TO WS-EOF-FERIADOS.
+
+       CARGAR-FERIADOS-A-VECTOR.
+           OPEN INPUT FERIADOS
+           IF WS-STATUS-FERIADOS = "00" THEN
+               PERFORM LEER_FERIADO
+               MOVE 1 TO SUBINDICE-FER
+               PERFORM CARGAR-REGISTRO-FER UNTIL
+                   WS-EOF-FERIADOS = "SI" OR
+                   SUBINDICE-FER > WS-MAX-FERIADOS
+               COMPUTE WS-CANT-FERIADOS = SUBINDICE-FER - 1
+               CLOSE FERIADOS
+           ELSE
+               MOVE ZERO TO WS-CANT-FERIADOS
            END-IF
-           IF MENOR>NovTimes3_CLAVE THEN
-               MOVE NovTimes3_CLAVE TO MENOR
+           DISPLAY "FERIADOS CARGADOS: " WS-CANT-FERIADOS.
 
+       CARGAR-REGISTRO-FER.
+           MOVE FER-FECHA TO VEC-FER-FECHA(SUBINDICE-FER)
+           ADD 1 TO SUBINDICE-FER
+           PERFORM LEER_FERIADO.
+
+
+       DETERMINAR-MENOR.
+           MOVE Times1_CLAVE TO MENOR
+           PERFORM COMPARAR-MENOR-NOVEDAD
+               VARYING WS-SUBINDICE-NOV FROM 1 BY 1
+               UNTIL WS-SUBINDICE-NOV > WS-CANT-NOVEDADES-MAX.
+
+       COMPARAR-MENOR-NOVEDAD.
+           IF MENOR > TABLA-NOV-CLAVE(WS-SUBINDICE-NOV) THEN
+               MOVE TABLA-NOV-CLAVE(WS-SUBINDICE-NOV) TO MENOR
            END-IF.
 
 
@@ -412,22 +2014,38 @@
            MOVE 0 TO HORAS-TOTAL-X-PROFESOR
            MOVE MENOR-NUMERO TO PROFESOR-ANTERIOR
            DISPLAY "EL PROFESOR ANTERIOR ES"PROFESOR-ANTERIOR
-           MOVE 60 TO WS-LINEAS
+           PERFORM REGISTRAR-PROFESOR-VISTO
+           MOVE "S" TO WS-RECIBO-PENDIENTE
+           MOVE WS-LINEAS-POR-PAGINA TO WS-LINEAS
            DISPLAY WS-LINEAS
+           PERFORM VERIFICAR-PROFESOR-ACTIVO.
+           IF NOT WS-PROFESOR-VIGENTE-SI THEN
+               MOVE MENOR-NUMERO TO LEP-PROFESOR
+               MOVE "PROFESOR INACTIVO - HORAS NO FACTURADAS" TO
+                   LEP-MOTIVO
+               WRITE EXCEPCIONES_PROFESOR_REG FROM LINEA-EXCEP-PROFESOR
+           END-IF
            PERFORM MISMO-PROFESOR UNTIL
-                   (WS-EOF-NOV1="SI" AND WS-EOF-NOV2="SI" AND
-                   WS-EOF-NOV3="SI" AND WS-EOF-TIMES="SI") OR
-                   PROFESOR-ANTERIOR<>MENOR-NUMERO.
-           PERFORM GRABAR-TOTAL-X-PROFESOR.
+                   (WS-TODAS-NOVEDADES-EOF-SI AND WS-EOF-TIMES="SI")
+                   OR PROFESOR-ANTERIOR<>MENOR-NUMERO.
+           IF WS-PROFESOR-VIGENTE-SI THEN
+               PERFORM GRABAR-TOTAL-X-PROFESOR
+           END-IF.
+           ADD 1 TO WS-PROF-PROCESADOS
+           ADD 1 TO WS-INDICE-SALTEO
+           IF WS-INDICE-SALTEO >= WS-CADA-CUANTOS-PROF-CHECKPOINT THEN
+               PERFORM GRABAR-CHECKPOINT
+               MOVE 0 TO WS-INDICE-SALTEO
+           END-IF.
 
 
        MISMO-PROFESOR.
            MOVE 0 TO IMPORTE-TOTAL-X-FECHA.
            MOVE 0 TO HORAS-TOTAL-X-FECHA.
+           MOVE 0 TO WS-CANT-SUC-X-FECHA.
            MOVE MENOR-FECHA TO FECHA-ANTERIOR.
            PERFORM MISMO-PROFESOR-Y-FECHA UNTIL
-               (WS-EOF-NOV1="SI" AND WS-EOF-NOV2="SI" AND
-                WS-EOF-NOV3="SI" AND WS-EOF-TIMES="SI") OR
+               (WS-TODAS-NOVEDADES-EOF-SI AND WS-EOF-TIMES="SI") OR
                 PROFESOR-ANTERIOR<>MENOR-NUMERO OR
                 FECHA-ANTERIOR<>MENOR-FECHA.
       *FALTAN AGREGAR GUIONES
@@ -436,14 +2054,15 @@
 
 
        MISMO-PROFESOR-Y-FECHA.
+           MOVE 0 TO WS-CANT-TIPOS-VISTOS.
            PERFORM POS-NOV1  UNTIL
-                           WS-EOF-NOV1='SI' OR
+                           TABLA-NOV-EOF-SI(1) OR
                            NovTimes1_CLAVE<>MENOR.
            PERFORM POS-NOV2 UNTIL
-                           WS-EOF-NOV2='SI' OR
+                           TABLA-NOV-EOF-SI(2) OR
                            NovTimes2_CLAVE<>MENOR.
            PERFORM POS-NOV3 UNTIL
-                           WS-EOF-NOV3='SI' OR
+                           TABLA-NOV-EOF-SI(3) OR
                            NovTimes3_CLAVE<>MENOR.
            PERFORM POS-TIMES UNTIL
                            WS-EOF-TIMES='SI' OR
@@ -458,8 +2077,220 @@
            PERFORM LEER_NOV1.
 
        PROCESAR-MENOR-ACTUAL.
+           PERFORM VERIFICAR-FECHA-VALIDA.
+           IF NOT WS-FECHA-VALIDA-SI THEN
+               MOVE MENOR-ACTUAL-NUMERO TO LEF-PROFESOR
+               MOVE MENOR-ACTUAL-FECHA TO LEF-FECHA
+               MOVE MENOR-ACTUAL-SUCURSAL TO LEF-SUCURSAL
+               MOVE MENOR-ACTUAL-TIP_CLASE TO LEF-TIPO
+               MOVE "FECHA INVALIDA" TO LEF-MOTIVO
+               WRITE EXCEPCIONES_FECHA_REG FROM LINEA-EXCEP-FECHA
+           ELSE
+               PERFORM VERIFICAR-FECHA-EN-RANGO
+               PERFORM VERIFICAR-DUPLICADO
+               IF WS-DUPLICADO-SI THEN
+                   MOVE MENOR-ACTUAL-NUMERO TO LED-PROFESOR
+                   MOVE MENOR-ACTUAL-FECHA TO LED-FECHA
+                   MOVE MENOR-ACTUAL-SUCURSAL TO LED-SUCURSAL
+                   MOVE MENOR-ACTUAL-TIP_CLASE TO LED-TIPO
+                   MOVE "CLAVE DUPLICADA ENTRE NOVEDADES" TO LED-MOTIVO
+                   WRITE EXCEPCIONES_DUPLICADOS_REG FROM
+                                               LINEA-EXCEP-DUPLICADO
+               ELSE
+                   IF WS-FECHA-EN-RANGO-SI AND WS-PROFESOR-VIGENTE-SI
+                       THEN
+                       PERFORM PROCESAR-MENOR-ACTUAL-DETALLE
+                   END-IF
+               END-IF
+           END-IF.
+
+       VERIFICAR-FECHA-VALIDA.
+           MOVE MENOR-ACTUAL_ANIO TO WS-FECHA-A-VALIDAR-ANIO
+           MOVE MENOR-ACTUAL_MES TO WS-FECHA-A-VALIDAR-MES
+           MOVE MENOR-ACTUAL_DIA TO WS-FECHA-A-VALIDAR-DIA
+           PERFORM VALIDAR-FECHA.
+
+       VALIDAR-FECHA.
+           MOVE "S" TO WS-FECHA-VALIDA
+           IF WS-FECHA-A-VALIDAR-ANIO < 1900 OR
+               WS-FECHA-A-VALIDAR-ANIO > 2100 THEN
+               MOVE "N" TO WS-FECHA-VALIDA
+           END-IF
+           IF WS-FECHA-A-VALIDAR-MES < 1 OR
+               WS-FECHA-A-VALIDAR-MES > 12 THEN
+               MOVE "N" TO WS-FECHA-VALIDA
+           ELSE
+               MOVE VEC-DIAS-MES(WS-FECHA-A-VALIDAR-MES) TO
+                   WS-MAX-DIA-MES
+               IF WS-FECHA-A-VALIDAR-MES = 2 THEN
+                   PERFORM VERIFICAR-BISIESTO
+               END-IF
+               IF WS-FECHA-A-VALIDAR-DIA < 1 OR
+                   WS-FECHA-A-VALIDAR-DIA > WS-MAX-DIA-MES THEN
+                   MOVE "N" TO WS-FECHA-VALIDA
+               END-IF
+           END-IF.
+
+       VERIFICAR-BISIESTO.
+           DIVIDE WS-FECHA-A-VALIDAR-ANIO BY 4 GIVING
+               WS-ANIO-CUOCIENTE REMAINDER WS-RESIDUO-4
+           IF WS-RESIDUO-4 = 0 THEN
+               DIVIDE WS-FECHA-A-VALIDAR-ANIO BY 100 GIVING
+                   WS-ANIO-CUOCIENTE REMAINDER WS-RESIDUO-100
+               IF WS-RESIDUO-100 NOT = 0 THEN
+                   MOVE 29 TO WS-MAX-DIA-MES
+               ELSE
+                   DIVIDE WS-FECHA-A-VALIDAR-ANIO BY 400 GIVING
+                       WS-ANIO-CUOCIENTE REMAINDER WS-RESIDUO-400
+                   IF WS-RESIDUO-400 = 0 THEN
+                       MOVE 29 TO WS-MAX-DIA-MES
+                   END-IF
+               END-IF
+           END-IF.
+
+       CALCULAR-DIA-SEMANA.
+           IF MENOR-ACTUAL_MES <= 2 THEN
+               COMPUTE WS-DIASEM-MES-AJUSTADO = MENOR-ACTUAL_MES + 12
+               COMPUTE WS-DIASEM-ANIO-AJUSTADO = MENOR-ACTUAL_ANIO - 1
+           ELSE
+               MOVE MENOR-ACTUAL_MES TO WS-DIASEM-MES-AJUSTADO
+               MOVE MENOR-ACTUAL_ANIO TO WS-DIASEM-ANIO-AJUSTADO
+           END-IF
+
+           DIVIDE WS-DIASEM-ANIO-AJUSTADO BY 100 GIVING
+               WS-DIASEM-SIGLO REMAINDER WS-DIASEM-ANIO-CENTURIA
+
+           COMPUTE WS-DIASEM-TERMINO-MES =
+               (13 * (WS-DIASEM-MES-AJUSTADO + 1)) / 5
+
+           COMPUTE WS-DIASEM-SUMA = MENOR-ACTUAL_DIA +
+               WS-DIASEM-TERMINO-MES + WS-DIASEM-ANIO-CENTURIA +
+               (5 * WS-DIASEM-SIGLO)
+
+           DIVIDE WS-DIASEM-ANIO-CENTURIA BY 4 GIVING
+               WS-DIASEM-CUOCIENTE
+           ADD WS-DIASEM-CUOCIENTE TO WS-DIASEM-SUMA
+
+           DIVIDE WS-DIASEM-SIGLO BY 4 GIVING WS-DIASEM-CUOCIENTE
+           ADD WS-DIASEM-CUOCIENTE TO WS-DIASEM-SUMA
+
+           DIVIDE WS-DIASEM-SUMA BY 7 GIVING WS-DIASEM-CUOCIENTE
+               REMAINDER WS-DIASEM-INDICE
+
+           IF WS-DIASEM-INDICE = 0 THEN
+               MOVE 7 TO WS-DIA-SEMANA
+           ELSE
+               MOVE WS-DIASEM-INDICE TO WS-DIA-SEMANA
+           END-IF.
+
+       VERIFICAR-FERIADO.
+           MOVE "N" TO WS-ES-FERIADO
+           MOVE 1 TO SUBINDICE-FER
+           PERFORM BUSCAR-FERIADO UNTIL
+               SUBINDICE-FER > WS-CANT-FERIADOS OR WS-ES-FERIADO-SI.
+
+       BUSCAR-FERIADO.
+           IF VEC-FER-FECHA(SUBINDICE-FER) = MENOR-ACTUAL-FECHA THEN
+               MOVE "S" TO WS-ES-FERIADO
+           ELSE
+               ADD 1 TO SUBINDICE-FER
+           END-IF.
+
+       REGISTRAR-PROFESOR-VISTO.
+           MOVE PROFESOR-ANTERIOR TO WS-PROF-CLAVE-VISTA
+           PERFORM BUSCAR-PROFESOR-VISTO
+           IF NOT WS-PROF-VISTO-SI AND
+               WS-CANT-PROF-VISTOS < WS-MAX-PROF-VISTOS THEN
+               ADD 1 TO WS-CANT-PROF-VISTOS
+               MOVE WS-PROF-CLAVE-VISTA TO
+                   VEC-PROF-VISTO(WS-CANT-PROF-VISTOS)
+           END-IF.
+
+       BUSCAR-PROFESOR-VISTO.
+           MOVE "N" TO WS-PROF-VISTO
+           MOVE 1 TO SUBINDICE-PROF-VISTO
+           PERFORM AVANZAR-SUBINDICE-PROF-VISTO UNTIL
+               SUBINDICE-PROF-VISTO > WS-CANT-PROF-VISTOS OR
+               WS-PROF-VISTO-SI.
+
+       AVANZAR-SUBINDICE-PROF-VISTO.
+           IF VEC-PROF-VISTO(SUBINDICE-PROF-VISTO) = WS-PROF-CLAVE-VISTA
+               THEN
+               MOVE "S" TO WS-PROF-VISTO
+           ELSE
+               ADD 1 TO SUBINDICE-PROF-VISTO
+           END-IF.
+
+       GRABAR-PROFESORES-SIN-ACTIVIDAD.
+           OPEN OUTPUT PROFESORES_SIN_ACTIVIDAD
+           WRITE PROFESORES_SIN_ACTIVIDAD_REG FROM
+               LINEA-SIN-ACTIVIDAD-ENC
+           MOVE LOW-VALUES TO PROF-NUMERO
+           START PROFESORES KEY IS NOT LESS THAN PROF-NUMERO
+               INVALID KEY
+                   MOVE "SI" TO WS-EOF-PROFESORES
+               NOT INVALID KEY
+                   MOVE "NO" TO WS-EOF-PROFESORES
+           END-START
+           PERFORM LEER-PROFESOR-SIN-ACTIVIDAD UNTIL
+               WS-EOF-PROFESORES = "SI"
+           CLOSE PROFESORES_SIN_ACTIVIDAD.
+
+       LEER-PROFESOR-SIN-ACTIVIDAD.
+           READ PROFESORES NEXT RECORD
+               AT END
+                   MOVE "SI" TO WS-EOF-PROFESORES
+               NOT AT END
+                   PERFORM VERIFICAR-PROFESOR-SIN-ACTIVIDAD
+           END-READ.
+
+       VERIFICAR-PROFESOR-SIN-ACTIVIDAD.
+           MOVE PROF-NUMERO TO WS-PROF-CLAVE-VISTA
+           PERFORM BUSCAR-PROFESOR-VISTO
+           IF NOT WS-PROF-VISTO-SI THEN
+               MOVE PROF-NUMERO TO LSA-NUMERO
+               MOVE PROF-NOMBRE TO LSA-NOMBRE
+               WRITE PROFESORES_SIN_ACTIVIDAD_REG FROM
+                   LINEA-SIN-ACTIVIDAD
+           END-IF.
+
+       VERIFICAR-DUPLICADO.
+           MOVE "N" TO WS-DUPLICADO
+           MOVE 1 TO SUBINDICE-VISTO
+           PERFORM AVANZAR-SUBINDICE-VISTO UNTIL
+                       SUBINDICE-VISTO>WS-CANT-TIPOS-VISTOS OR
+                       WS-DUPLICADO-SI
+           IF NOT WS-DUPLICADO-SI AND
+               WS-CANT-TIPOS-VISTOS<WS-MAX-TIPOS-VISTOS THEN
+               ADD 1 TO WS-CANT-TIPOS-VISTOS
+               MOVE MENOR-ACTUAL-TIP_CLASE TO
+                   VEC-TIPO-VISTO(WS-CANT-TIPOS-VISTOS)
+           END-IF.
+
+       AVANZAR-SUBINDICE-VISTO.
+           IF VEC-TIPO-VISTO(SUBINDICE-VISTO)=MENOR-ACTUAL-TIP_CLASE
+               THEN
+               MOVE "S" TO WS-DUPLICADO
+           ELSE
+               ADD 1 TO SUBINDICE-VISTO
+           END-IF.
+
+       VERIFICAR-FECHA-EN-RANGO.
+           MOVE "S" TO WS-FECHA-EN-RANGO
+           IF WS-FECHA-DESDE-FILTRO NOT = ZEROS AND
+               MENOR-ACTUAL-FECHA < WS-FECHA-DESDE-FILTRO THEN
+               MOVE "N" TO WS-FECHA-EN-RANGO
+           END-IF
+           IF WS-FECHA-HASTA-FILTRO NOT = ZEROS AND
+               MENOR-ACTUAL-FECHA > WS-FECHA-HASTA-FILTRO THEN
+               MOVE "N" TO WS-FECHA-EN-RANGO
+           END-IF.
+
+       PROCESAR-MENOR-ACTUAL-DETALLE.
 
            WRITE TimesAct_REG FROM MENOR-ACTUAL.
+           ADD 1 TO WS-ESCRITOS-TIMESACT.
+           ADD MENOR-ACTUAL-HORAS TO WS-HORAS-TOTAL-SALIDA.
            PERFORM ACTUALIZAR-ESTADISTICO.
 
            MOVE MENOR-ACTUAL_ANIO TO REG-AAAA.
@@ -467,31 +2298,140 @@
            MOVE MENOR-ACTUAL_DIA TO REG-DD.
 
            MOVE MENOR-ACTUAL-SUCURSAL TO REG-SUC.
+           PERFORM BUSCAR-SUCURSAL
+           IF WS-SUC-ENCONTRADA-SI THEN
+               MOVE VEC-SUC-RAZON(SUBINDICE-SUC) TO REG-SUC-RAZON
+           ELSE
+               MOVE SPACES TO REG-SUC-RAZON
+           END-IF
            MOVE MENOR-ACTUAL-TIP_CLASE TO TIPO-A-BUSCAR
 
            PERFORM BUSCAR-TIPO-DE-CLASE.
-           IF SUBINDICE<=50 THEN
+           IF SUBINDICE<=WS-CANT-TIPOS-CLASE THEN
                MOVE VEC-DESC(SUBINDICE) TO REG-TIPO-DE-CLASE
 
-               MOVE VEC-TARIFA(SUBINDICE) TO REG-TARIFA
+               MOVE VEC-TARIFA(SUBINDICE) TO WS-TARIFA-A-USAR
+               PERFORM BUSCAR-TARIFA-SUCURSAL
+               IF WS-TSU-ENCONTRADA-SI THEN
+                   MOVE VEC-TSU-TARIFA(SUBINDICE-TSU) TO
+                       WS-TARIFA-A-USAR
+               END-IF
+
+               MOVE WS-TARIFA-A-USAR TO REG-TARIFA
                MOVE MENOR-ACTUAL-HORAS TO REG-HORAS
-               COMPUTE IMPORTE-AUX = MENOR-ACTUAL-HORAS *
-                                           VEC-TARIFA(SUBINDICE)
+      * Redondeo al par mas cercano (bancario) para que la fraccion
+      * de centavo no favorezca siempre al mismo lado en series
+      * largas de transacciones.
+               COMPUTE IMPORTE-AUX ROUNDED MODE IS NEAREST-EVEN =
+                   MENOR-ACTUAL-HORAS * WS-TARIFA-A-USAR
+               PERFORM CALCULAR-DIA-SEMANA
+               PERFORM VERIFICAR-FERIADO
+               IF WS-FIN-DE-SEMANA-SI OR WS-ES-FERIADO-SI THEN
+                   COMPUTE IMPORTE-AUX ROUNDED MODE IS NEAREST-EVEN =
+                       IMPORTE-AUX * WS-MULTIPLICADOR-FERIADO
+               END-IF
                 MOVE IMPORTE-AUX TO REG-IMPORTE
 
-
+               IF MENOR-ACTUAL-ES-REVERSO THEN
+                   MOVE "REVERSO" TO REG-MARCA-REVERSO
+                   COMPUTE WS-SIGNO-HORAS = MENOR-ACTUAL-HORAS * -1
+                   COMPUTE WS-SIGNO-IMPORTE = IMPORTE-AUX * -1
+               ELSE
+                   MOVE SPACES TO REG-MARCA-REVERSO
+                   MOVE MENOR-ACTUAL-HORAS TO WS-SIGNO-HORAS
+                   MOVE IMPORTE-AUX TO WS-SIGNO-IMPORTE
+               END-IF
+
+                MOVE REG-FECHA TO LCSV-FECHA
+                MOVE REG-SUC TO LCSV-SUC
+                MOVE REG-TIPO-DE-CLASE TO LCSV-TIPO
+                MOVE REG-TARIFA TO LCSV-TARIFA
+                MOVE REG-HORAS TO LCSV-HORAS
+                MOVE REG-IMPORTE TO LCSV-IMPORTE
+                WRITE LISTADO_CSV_REG FROM LINEA-CSV-DETALLE
+                PERFORM GRABAR-DETALLE-JSON
+
+            ELSE
+                MOVE MENOR-ACTUAL-NUMERO TO LETC-PROFESOR
+                MOVE MENOR-ACTUAL-FECHA TO LETC-FECHA
+                MOVE TIPO-A-BUSCAR TO LETC-TIPO
+                MOVE "TIPO DE CLASE INEXISTENTE" TO LETC-MOTIVO
+                WRITE EXCEPCIONES_TIPO_CLASE_REG FROM
+                                        LINEA-EXCEP-TIPO-CLASE
+                MOVE ZERO TO WS-SIGNO-HORAS
+                MOVE ZERO TO WS-SIGNO-IMPORTE
             END-IF
             PERFORM VERIFICAR-CANTIDAD-DE-LINEAS
             WRITE LISTADO_DE_HORAS_REG FROM REGISTRO-LISTADO.
+            WRITE RECIBOS_REG FROM REGISTRO-LISTADO.
             ADD 1 TO WS-LINEAS.
             DISPLAY WS-LINEAS.
-            ADD MENOR-ACTUAL-HORAS TO HORAS-TOTAL-X-PROFESOR.
-            ADD MENOR-ACTUAL-HORAS TO HORAS-TOTAL-X-FECHA.
+            IF NOT WS-SUC-ENCONTRADA-SI THEN
+                MOVE MENOR-ACTUAL-SUCURSAL TO LEXSUC-CODIGO
+                PERFORM VERIFICAR-CANTIDAD-DE-LINEAS
+                WRITE LISTADO_DE_HORAS_REG FROM LINEA-EXCEPCION-SUCURSAL
+                ADD 1 TO WS-LINEAS
+            END-IF.
+            ADD WS-SIGNO-HORAS TO HORAS-TOTAL-X-PROFESOR.
+            ADD WS-SIGNO-HORAS TO HORAS-TOTAL-X-FECHA.
             IF VEC-TIP_CLASE(SUBINDICE)=TIPO-A-BUSCAR THEN
-               ADD IMPORTE-AUX TO IMPORTE-TOTAL-X-PROFESOR
-               ADD IMPORTE-AUX TO IMPORTE-TOTAL-X-FECHA
-               ADD IMPORTE-AUX TO IMPORTE-TOTAL-GRAL
+               ADD WS-SIGNO-IMPORTE TO IMPORTE-TOTAL-X-PROFESOR
+               ADD WS-SIGNO-IMPORTE TO IMPORTE-TOTAL-X-FECHA
+               ADD WS-SIGNO-IMPORTE TO IMPORTE-TOTAL-GRAL
+               IF WS-SUC-ENCONTRADA-SI THEN
+                 ADD WS-SIGNO-HORAS TO
+                                     VEC-SUC-HORAS(SUBINDICE-SUC)
+                 ADD WS-SIGNO-IMPORTE TO VEC-SUC-IMPORTE(SUBINDICE-SUC)
+               END-IF
+               ADD WS-SIGNO-HORAS TO VEC-TIPO-HORAS(SUBINDICE)
+               ADD WS-SIGNO-IMPORTE TO VEC-TIPO-IMPORTE(SUBINDICE)
+               PERFORM ACUMULAR-SUC-X-FECHA
             END-IF.
+
+       GRABAR-DETALLE-JSON.
+           MOVE SPACES TO WS-LINEA-JSON
+           IF WS-JSON-ES-PRIMERA-LINEA THEN
+               MOVE "N" TO WS-JSON-PRIMERA-LINEA
+               STRING
+                   "{""profesor"":""" DELIMITED BY SIZE
+                   MENOR-ACTUAL-NUMERO DELIMITED BY SIZE
+                   """,""fecha"":""" DELIMITED BY SIZE
+                   REG-FECHA DELIMITED BY SIZE
+                   """,""sucursal"":""" DELIMITED BY SIZE
+                   REG-SUC DELIMITED BY SIZE
+                   """,""tipo_clase"":""" DELIMITED BY SIZE
+                   REG-TIPO-DE-CLASE DELIMITED BY SIZE
+                   """,""tarifa"":""" DELIMITED BY SIZE
+                   REG-TARIFA DELIMITED BY SIZE
+                   """,""horas"":""" DELIMITED BY SIZE
+                   REG-HORAS DELIMITED BY SIZE
+                   """,""importe"":""" DELIMITED BY SIZE
+                   REG-IMPORTE DELIMITED BY SIZE
+                   """}" DELIMITED BY SIZE
+                   INTO WS-LINEA-JSON
+               END-STRING
+           ELSE
+               STRING
+                   ",{""profesor"":""" DELIMITED BY SIZE
+                   MENOR-ACTUAL-NUMERO DELIMITED BY SIZE
+                   """,""fecha"":""" DELIMITED BY SIZE
+                   REG-FECHA DELIMITED BY SIZE
+                   """,""sucursal"":""" DELIMITED BY SIZE
+                   REG-SUC DELIMITED BY SIZE
+                   """,""tipo_clase"":""" DELIMITED BY SIZE
+                   REG-TIPO-DE-CLASE DELIMITED BY SIZE
+                   """,""tarifa"":""" DELIMITED BY SIZE
+                   REG-TARIFA DELIMITED BY SIZE
+                   """,""horas"":""" DELIMITED BY SIZE
+                   REG-HORAS DELIMITED BY SIZE
+                   """,""importe"":""" DELIMITED BY SIZE
+                   REG-IMPORTE DELIMITED BY SIZE
+                   """}" DELIMITED BY SIZE
+                   INTO WS-LINEA-JSON
+               END-STRING
+           END-IF
+           WRITE LISTADO_JSON_REG FROM WS-LINEA-JSON.
+
        POS-NOV2.
 
             MOVE NovTimes2_REG TO MENOR-ACTUAL
@@ -507,14 +2447,133 @@
             MOVE Times1_REG TO MENOR-ACTUAL
             PERFORM PROCESAR-MENOR-ACTUAL.
             PERFORM LEER_Times.
+      * Busca el tipo de clase por busqueda binaria sobre
+      * TABLA-TIPOS-CLASE (ordenada al cargarla en
+      * CARGAR-TIPOS-CLASE-A-VECTOR por VEC-TIP_CLASE y, dentro de un
+      * mismo tipo, por VEC-FECHA-DESDE). Como un mismo tipo puede
+      * tener varias tarifas historicas con distinta vigencia, la
+      * busqueda binaria solo ubica el grupo de renglones de ese tipo;
+      * UBICAR-FECHA-VALIDA recorre ese grupo (chico, tipicamente de
+      * pocos renglones) para quedarse con el vigente a
+      * MENOR-ACTUAL-FECHA, igual que hacia antes el barrido lineal
+      * completo. Deja SUBINDICE apuntando al renglon encontrado, o
+      * mayor que WS-CANT-TIPOS-CLASE si no hay tipo vigente.
        BUSCAR-TIPO-DE-CLASE.
-           MOVE 1 TO SUBINDICE.
-           PERFORM AVANZAR-SUBINDICE UNTIL
-                               SUBINDICE>50 OR
-                               VEC-TIP_CLASE(SUBINDICE)=TIPO-A-BUSCAR.
+           MOVE 1 TO WS-BIN-INF
+           MOVE WS-CANT-TIPOS-CLASE TO WS-BIN-SUP
+           MOVE "N" TO WS-BIN-ENCONTRADO
+           PERFORM AVANZAR-BINARIO-TIPO-CLASE UNTIL
+               WS-BIN-INF > WS-BIN-SUP OR WS-BIN-ENCONTRADO-SI
+           IF WS-BIN-ENCONTRADO-SI THEN
+               PERFORM UBICAR-FECHA-VALIDA-TIPO-CLASE
+           ELSE
+               COMPUTE SUBINDICE = WS-CANT-TIPOS-CLASE + 1
+           END-IF.
+
+       AVANZAR-BINARIO-TIPO-CLASE.
+           COMPUTE WS-BIN-MED = (WS-BIN-INF + WS-BIN-SUP) / 2
+           IF VEC-TIP_CLASE(WS-BIN-MED) = TIPO-A-BUSCAR THEN
+               MOVE WS-BIN-MED TO SUBINDICE
+               MOVE "S" TO WS-BIN-ENCONTRADO
+           ELSE
+               IF VEC-TIP_CLASE(WS-BIN-MED) < TIPO-A-BUSCAR THEN
+                   COMPUTE WS-BIN-INF = WS-BIN-MED + 1
+               ELSE
+                   COMPUTE WS-BIN-SUP = WS-BIN-MED - 1
+               END-IF
+           END-IF.
 
-       AVANZAR-SUBINDICE.
-           ADD 1 TO SUBINDICE.
+      * La busqueda binaria puede haber caido en cualquier renglon
+      * del grupo de un mismo tipo; primero se retrocede al comienzo
+      * del grupo y despues se avanza dentro de el buscando la
+      * tarifa vigente a MENOR-ACTUAL-FECHA.
+       UBICAR-FECHA-VALIDA-TIPO-CLASE.
+           PERFORM RETROCEDER-INICIO-TIPO-CLASE UNTIL
+               SUBINDICE = 1 OR
+               VEC-TIP_CLASE(SUBINDICE - 1) NOT = TIPO-A-BUSCAR
+           MOVE "N" TO WS-BIN-FECHA-OK
+           PERFORM AVANZAR-FECHA-TIPO-CLASE UNTIL
+               SUBINDICE > WS-CANT-TIPOS-CLASE OR
+               VEC-TIP_CLASE(SUBINDICE) NOT = TIPO-A-BUSCAR OR
+               WS-BIN-FECHA-OK-SI
+           IF NOT WS-BIN-FECHA-OK-SI THEN
+               COMPUTE SUBINDICE = WS-CANT-TIPOS-CLASE + 1
+           END-IF.
+
+       RETROCEDER-INICIO-TIPO-CLASE.
+           SUBTRACT 1 FROM SUBINDICE.
+
+       AVANZAR-FECHA-TIPO-CLASE.
+           IF VEC-FECHA-DESDE(SUBINDICE)<=MENOR-ACTUAL-FECHA AND
+              (VEC-FECHA-HASTA(SUBINDICE)=ZEROS OR
+               VEC-FECHA-HASTA(SUBINDICE)>=MENOR-ACTUAL-FECHA) THEN
+               MOVE "S" TO WS-BIN-FECHA-OK
+           ELSE
+               ADD 1 TO SUBINDICE
+           END-IF.
+
+       BUSCAR-SUCURSAL.
+           MOVE "N" TO WS-SUC-ENCONTRADA
+           MOVE 1 TO SUBINDICE-SUC
+           PERFORM AVANZAR-SUBINDICE-SUC UNTIL
+                               SUBINDICE-SUC>WS-CANT-SUCURSALES OR
+                               WS-SUC-ENCONTRADA-SI.
+
+       AVANZAR-SUBINDICE-SUC.
+           IF VEC-SUC-SUCURSAL(SUBINDICE-SUC)=MENOR-ACTUAL-SUCURSAL THEN
+               MOVE "S" TO WS-SUC-ENCONTRADA
+           ELSE
+               ADD 1 TO SUBINDICE-SUC
+           END-IF.
+
+       BUSCAR-SXF.
+           MOVE "N" TO WS-SXF-ENCONTRADA
+           MOVE 1 TO SUBINDICE-SXF
+           PERFORM AVANZAR-SUBINDICE-SXF UNTIL
+                               SUBINDICE-SXF>WS-CANT-SUC-X-FECHA OR
+                               WS-SXF-ENCONTRADA-SI.
+
+       AVANZAR-SUBINDICE-SXF.
+           IF SXF-SUCURSAL(SUBINDICE-SXF)=MENOR-ACTUAL-SUCURSAL THEN
+               MOVE "S" TO WS-SXF-ENCONTRADA
+           ELSE
+               ADD 1 TO SUBINDICE-SXF
+           END-IF.
+
+      * Acumula horas/importe del detalle actual en el desglose por
+      * sucursal de la fecha en curso (reiniciado en MISMO-PROFESOR),
+      * dando de alta una entrada nueva la primera vez que aparece una
+      * sucursal dentro de esa fecha.
+       ACUMULAR-SUC-X-FECHA.
+           PERFORM BUSCAR-SXF
+           IF NOT WS-SXF-ENCONTRADA-SI AND
+              WS-CANT-SUC-X-FECHA < WS-MAX-SUC-X-FECHA THEN
+               ADD 1 TO WS-CANT-SUC-X-FECHA
+               MOVE WS-CANT-SUC-X-FECHA TO SUBINDICE-SXF
+               MOVE MENOR-ACTUAL-SUCURSAL TO SXF-SUCURSAL(SUBINDICE-SXF)
+               MOVE ZERO TO SXF-HORAS(SUBINDICE-SXF)
+               MOVE ZERO TO SXF-IMPORTE(SUBINDICE-SXF)
+           END-IF
+           IF WS-SXF-ENCONTRADA-SI OR
+              SUBINDICE-SXF NOT > WS-CANT-SUC-X-FECHA THEN
+               ADD WS-SIGNO-HORAS TO SXF-HORAS(SUBINDICE-SXF)
+               ADD WS-SIGNO-IMPORTE TO SXF-IMPORTE(SUBINDICE-SXF)
+           END-IF.
+
+       BUSCAR-TARIFA-SUCURSAL.
+           MOVE "N" TO WS-TSU-ENCONTRADA
+           MOVE 1 TO SUBINDICE-TSU
+           PERFORM AVANZAR-SUBINDICE-TSU UNTIL
+                               SUBINDICE-TSU>WS-CANT-TARIFAS-SUCURSAL OR
+                               WS-TSU-ENCONTRADA-SI.
+
+       AVANZAR-SUBINDICE-TSU.
+           IF VEC-TSU-SUCURSAL(SUBINDICE-TSU)=MENOR-ACTUAL-SUCURSAL AND
+               VEC-TSU-TIP_CLASE(SUBINDICE-TSU)=TIPO-A-BUSCAR THEN
+               MOVE "S" TO WS-TSU-ENCONTRADA
+           ELSE
+               ADD 1 TO SUBINDICE-TSU
+           END-IF.
 
        GRABAR-TOTAL-X-FECHA.
            PERFORM VERIFICAR-CANTIDAD-DE-LINEAS.
@@ -528,6 +2587,11 @@
            WRITE LISTADO_DE_HORAS_REG FROM LINEA_TOTALXFECHA.
            ADD 1 TO WS-LINEAS.
            display WS-LINEAS.
+           IF WS-CANT-SUC-X-FECHA > 1 THEN
+               PERFORM GRABAR-DETALLE-SUC-X-FECHA
+                   VARYING SUBINDICE-SXF FROM 1 BY 1
+                   UNTIL SUBINDICE-SXF > WS-CANT-SUC-X-FECHA
+           END-IF
            IF PROFESOR-ANTERIOR = MENOR-NUMERO THEN
                PERFORM VERIFICAR-CANTIDAD-DE-LINEAS
                WRITE LISTADO_DE_HORAS_REG FROM BLANCO
@@ -540,28 +2604,309 @@
                ADD 1 TO WS-LINEAS
                DISPLAY WS-LINEAS
             END-IF.
+
+       GRABAR-DETALLE-SUC-X-FECHA.
+           MOVE SXF-SUCURSAL(SUBINDICE-SXF) TO L-SUCXFECHA-SUC
+           MOVE SXF-HORAS(SUBINDICE-SXF) TO L-SUCXFECHA-HORAS
+           MOVE SXF-IMPORTE(SUBINDICE-SXF) TO L-SUCXFECHA-IMPORTE
+           PERFORM VERIFICAR-CANTIDAD-DE-LINEAS
+           WRITE LISTADO_DE_HORAS_REG FROM LINEA-SUC-X-FECHA
+           ADD 1 TO WS-LINEAS.
+
        GRABAR-TOTAL-X-PROFESOR.
            MOVE HORAS-TOTAL-X-PROFESOR TO L_TOTALXPROF_HORAS.
            MOVE IMPORTE-TOTAL-X-PROFESOR TO L_TOTALXPROF_IMPORTE.
+           PERFORM ACTUALIZAR-ACUMULADO-ANUAL.
            PERFORM VERIFICAR-CANTIDAD-DE-LINEAS.
            WRITE LISTADO_DE_HORAS_REG FROM LINEA_TOTALXPROF.
+           WRITE RECIBOS_REG FROM LINEA_TOTALXPROF.
+           ADD 1 TO WS-LINEAS.
+           DISPLAY WS-LINEAS.
+
+           IF HORAS-TOTAL-X-PROFESOR > WS-TOPE-HORAS-MENSUAL THEN
+               MOVE MENOR-NUMERO TO LAH-PROFESOR
+               MOVE WS-TOPE-HORAS-MENSUAL TO LAH-TOPE
+               MOVE HORAS-TOTAL-X-PROFESOR TO LAH-HORAS
+               PERFORM VERIFICAR-CANTIDAD-DE-LINEAS
+               WRITE LISTADO_DE_HORAS_REG FROM LINEA-ALERTA-HORAS
+               ADD 1 TO WS-LINEAS
+           END-IF.
+
+           COMPUTE WS-RETENCION-X-PROFESOR ROUNDED =
+               IMPORTE-TOTAL-X-PROFESOR * WS-PORCENTAJE-RETENCION
+           COMPUTE WS-NETO-X-PROFESOR =
+               IMPORTE-TOTAL-X-PROFESOR - WS-RETENCION-X-PROFESOR
+           IF WS-SUC-ENCONTRADA-SI THEN
+               MOVE VEC-SUC-CUIT(SUBINDICE-SUC) TO LR-CUIT
+           ELSE
+               MOVE ZEROS TO LR-CUIT
+           END-IF
+           MOVE WS-RETENCION-X-PROFESOR TO LR-RETENCION
+           MOVE WS-NETO-X-PROFESOR TO LR-NETO
+           PERFORM VERIFICAR-CANTIDAD-DE-LINEAS.
+           WRITE LISTADO_DE_HORAS_REG FROM LINEA-RETENCION-X-PROFESOR.
+           WRITE RECIBOS_REG FROM LINEA-RETENCION-X-PROFESOR.
            ADD 1 TO WS-LINEAS.
            DISPLAY WS-LINEAS.
+           ADD WS-RETENCION-X-PROFESOR TO IMPORTE-RETENCION-GRAL.
+           ADD WS-NETO-X-PROFESOR TO IMPORTE-NETO-GRAL.
+
+           IF WS-CANT-RANKING-PROF < 5000 THEN
+               ADD 1 TO WS-CANT-RANKING-PROF
+               MOVE MENOR-NUMERO TO
+                   RANK-PROF-NUMERO(WS-CANT-RANKING-PROF)
+               IF WS-PROFESOR-ENCONTRADA-SI THEN
+                   MOVE PROF-NOMBRE TO
+                       RANK-PROF-NOMBRE(WS-CANT-RANKING-PROF)
+               ELSE
+                   MOVE SPACES TO RANK-PROF-NOMBRE(WS-CANT-RANKING-PROF)
+               END-IF
+               MOVE HORAS-TOTAL-X-PROFESOR TO
+                   RANK-PROF-HORAS(WS-CANT-RANKING-PROF)
+               MOVE IMPORTE-TOTAL-X-PROFESOR TO
+                   RANK-PROF-IMPORTE(WS-CANT-RANKING-PROF)
+           END-IF.
+
+       ACTUALIZAR-ACUMULADO-ANUAL.
+           MOVE MENOR-NUMERO TO ACUM-NUMERO
+           READ ACUMULADO_ANUAL
+               INVALID KEY
+                   MOVE WS-CURRENT-YEAR TO ACUM-ANIO
+                   MOVE HORAS-TOTAL-X-PROFESOR TO ACUM-HORAS
+                   MOVE IMPORTE-TOTAL-X-PROFESOR TO ACUM-IMPORTE
+                   WRITE ACUMULADO_ANUAL_REG
+               NOT INVALID KEY
+                   IF ACUM-ANIO NOT = WS-CURRENT-YEAR THEN
+                       MOVE WS-CURRENT-YEAR TO ACUM-ANIO
+                       MOVE HORAS-TOTAL-X-PROFESOR TO ACUM-HORAS
+                       MOVE IMPORTE-TOTAL-X-PROFESOR TO ACUM-IMPORTE
+                   ELSE
+                       ADD HORAS-TOTAL-X-PROFESOR TO ACUM-HORAS
+                       ADD IMPORTE-TOTAL-X-PROFESOR TO ACUM-IMPORTE
+                   END-IF
+                   REWRITE ACUMULADO_ANUAL_REG
+           END-READ.
+           MOVE ACUM-IMPORTE TO L_TOTALXPROF_YTD.
+
+       GRABAR-CHECKPOINT.
+           MOVE WS-LEIDOS-NOV1 TO CKPT-LEIDOS-NOV1
+           MOVE WS-LEIDOS-NOV2 TO CKPT-LEIDOS-NOV2
+           MOVE WS-LEIDOS-NOV3 TO CKPT-LEIDOS-NOV3
+           MOVE WS-LEIDOS-TIMES TO CKPT-LEIDOS-TIMES
+           MOVE WS-PROF-PROCESADOS TO CKPT-PROF-PROCESADOS
+           MOVE WS-ESCRITOS-TIMESACT TO CKPT-ESCRITOS-TIMESACT
+           MOVE WS-HORAS-TOTAL-SALIDA TO CKPT-HORAS-TOTAL-SALIDA
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-FILE-REG
+           CLOSE CHECKPOINT-FILE.
 
 
        GRABAR-TOTAL-GENERAL.
            MOVE IMPORTE-TOTAL-GRAL TO L_TOTALGRAL_IMPORTE.
            PERFORM VERIFICAR-CANTIDAD-DE-LINEAS.
            WRITE LISTADO_DE_HORAS_REG FROM LINEA_TOTALGRAL.
+
+           MOVE IMPORTE-RETENCION-GRAL TO LRG-RETENCION.
+           MOVE IMPORTE-NETO-GRAL TO LRG-NETO.
+           PERFORM VERIFICAR-CANTIDAD-DE-LINEAS.
+           WRITE LISTADO_DE_HORAS_REG FROM LINEA-RETENCION-GRAL.
+
+           PERFORM GRABAR-EXTRACTO-CONTABLE
+               VARYING SUBINDICE-SUC FROM 1 BY 1
+               UNTIL SUBINDICE-SUC > WS-CANT-SUCURSALES.
+
+       GRABAR-EXTRACTO-CONTABLE.
+           MOVE VEC-SUC-SUCURSAL(SUBINDICE-SUC) TO GLE-CENTRO-COSTO
+           COMPUTE GLE-PERIODO = WS-CURRENT-YEAR * 100 +
+               WS-CURRENT-MONTH
+           MOVE "D" TO GLE-TIPO-MOVIMIENTO
+           MOVE VEC-SUC-IMPORTE(SUBINDICE-SUC) TO GLE-IMPORTE
+           WRITE GL_EXTRACTO_REG.
+
+       GRABAR-RANKING.
+           WRITE RANKING_REPORTE_REG FROM LINEA-RANKING-ENC-PROF
+           MOVE ZERO TO WS-TOP-INDICE
+           PERFORM SELECCIONAR-TOP-PROF
+               VARYING WS-TOP-INDICE FROM 1 BY 1
+               UNTIL WS-TOP-INDICE > WS-TOP-N OR
+                   WS-TOP-INDICE > WS-CANT-RANKING-PROF
+
+           WRITE RANKING_REPORTE_REG FROM LINEA-RANKING-ENC-SUC
+           MOVE ZERO TO WS-TOP-INDICE
+           PERFORM SELECCIONAR-TOP-SUC
+               VARYING WS-TOP-INDICE FROM 1 BY 1
+               UNTIL WS-TOP-INDICE > WS-TOP-N OR
+                   WS-TOP-INDICE > WS-CANT-SUCURSALES.
+
+       SELECCIONAR-TOP-PROF.
+           MOVE ZERO TO WS-TOP-MAX-IMPORTE
+           MOVE ZERO TO WS-TOP-MAX-SUBINDICE
+           PERFORM BUSCAR-MAX-PROF
+               VARYING SUBINDICE-RANK FROM 1 BY 1
+               UNTIL SUBINDICE-RANK > WS-CANT-RANKING-PROF
+           IF WS-TOP-MAX-SUBINDICE > ZERO THEN
+               MOVE "S" TO RANK-PROF-USADO(WS-TOP-MAX-SUBINDICE)
+               MOVE RANK-PROF-NUMERO(WS-TOP-MAX-SUBINDICE) TO LRP-NUMERO
+               MOVE RANK-PROF-NOMBRE(WS-TOP-MAX-SUBINDICE) TO LRP-NOMBRE
+               MOVE RANK-PROF-HORAS(WS-TOP-MAX-SUBINDICE) TO LRP-HORAS
+               MOVE RANK-PROF-IMPORTE(WS-TOP-MAX-SUBINDICE) TO
+                   LRP-IMPORTE
+               WRITE RANKING_REPORTE_REG FROM LINEA-RANKING-PROF
+           END-IF.
+
+       BUSCAR-MAX-PROF.
+           IF RANK-PROF-USADO(SUBINDICE-RANK) = "N" AND
+               RANK-PROF-IMPORTE(SUBINDICE-RANK) >
+                   WS-TOP-MAX-IMPORTE THEN
+               MOVE RANK-PROF-IMPORTE(SUBINDICE-RANK) TO
+                   WS-TOP-MAX-IMPORTE
+               MOVE SUBINDICE-RANK TO WS-TOP-MAX-SUBINDICE
+           END-IF.
+
+       SELECCIONAR-TOP-SUC.
+           MOVE ZERO TO WS-TOP-MAX-IMPORTE
+           MOVE ZERO TO WS-TOP-MAX-SUBINDICE
+           PERFORM BUSCAR-MAX-SUC
+               VARYING SUBINDICE-RANK FROM 1 BY 1
+               UNTIL SUBINDICE-RANK > WS-CANT-SUCURSALES
+           IF WS-TOP-MAX-SUBINDICE > ZERO THEN
+               MOVE "S" TO VEC-SUC-RANK-USADO(WS-TOP-MAX-SUBINDICE)
+               MOVE VEC-SUC-SUCURSAL(WS-TOP-MAX-SUBINDICE) TO
+                   LRSU-SUCURSAL
+               MOVE VEC-SUC-RAZON(WS-TOP-MAX-SUBINDICE) TO LRSU-RAZON
+               MOVE VEC-SUC-HORAS(WS-TOP-MAX-SUBINDICE) TO LRSU-HORAS
+               MOVE VEC-SUC-IMPORTE(WS-TOP-MAX-SUBINDICE) TO
+                   LRSU-IMPORTE
+               WRITE RANKING_REPORTE_REG FROM LINEA-RANKING-SUC
+           END-IF.
+
+       BUSCAR-MAX-SUC.
+           IF VEC-SUC-RANK-USADO(SUBINDICE-RANK) = "N" AND
+               VEC-SUC-IMPORTE(SUBINDICE-RANK) > WS-TOP-MAX-IMPORTE THEN
+               MOVE VEC-SUC-IMPORTE(SUBINDICE-RANK) TO
+                   WS-TOP-MAX-IMPORTE
+               MOVE SUBINDICE-RANK TO WS-TOP-MAX-SUBINDICE
+           END-IF.
+
+       GRABAR-FACTURAS-SUCURSAL.
+           PERFORM GRABAR-FACTURA-SUC-UNA
+               VARYING SUBINDICE-SUC FROM 1 BY 1
+               UNTIL SUBINDICE-SUC > WS-CANT-SUCURSALES.
+
+       GRABAR-FACTURA-SUC-UNA.
+           MOVE VEC-SUC-SUCURSAL(SUBINDICE-SUC) TO LFS-SUCURSAL
+           MOVE VEC-SUC-RAZON(SUBINDICE-SUC) TO LFS-RAZON
+           WRITE FACTURAS_SUCURSAL_REG FROM LINEA-FACTURA-SUC-ENC
+           MOVE VEC-SUC-DIRE(SUBINDICE-SUC) TO LFS-DIRE
+           MOVE VEC-SUC-CUIT(SUBINDICE-SUC) TO LFS-CUIT
+           MOVE VEC-SUC-TEL(SUBINDICE-SUC) TO WS-TEL-ENTRADA
+           PERFORM FORMATEAR-TELEFONO
+           MOVE WS-TEL-FORMATEADO TO LFS-TEL
+           WRITE FACTURAS_SUCURSAL_REG FROM LINEA-FACTURA-SUC-DIRE
+           MOVE VEC-SUC-HORAS(SUBINDICE-SUC) TO LFS-HORAS
+           MOVE VEC-SUC-IMPORTE(SUBINDICE-SUC) TO LFS-IMPORTE
+           WRITE FACTURAS_SUCURSAL_REG FROM LINEA-FACTURA-SUC-TOTAL
+           WRITE FACTURAS_SUCURSAL_REG FROM BLANCO.
+
+       GRABAR-RESUMEN-SUCURSALES.
+           WRITE RESUMEN_SUCURSALES_REG FROM LINEA-RESUMEN-SUC-ENC
+           PERFORM GRABAR-RESUMEN-SUC-LINEA
+               VARYING SUBINDICE-SUC FROM 1 BY 1
+               UNTIL SUBINDICE-SUC > WS-CANT-SUCURSALES.
+
+       GRABAR-RESUMEN-SUC-LINEA.
+           MOVE VEC-SUC-SUCURSAL(SUBINDICE-SUC) TO LRS-SUCURSAL
+           MOVE VEC-SUC-RAZON(SUBINDICE-SUC) TO LRS-RAZON
+           MOVE VEC-SUC-HORAS(SUBINDICE-SUC) TO LRS-HORAS
+           MOVE VEC-SUC-IMPORTE(SUBINDICE-SUC) TO LRS-IMPORTE
+           WRITE RESUMEN_SUCURSALES_REG FROM LINEA-RESUMEN-SUC.
+
+       GRABAR-RESUMEN-TIPOS-CLASE.
+           WRITE RESUMEN_TIPOS_CLASE_REG FROM LINEA-RESUMEN-TIPO-ENC
+           PERFORM GRABAR-RESUMEN-TIPO-LINEA
+               VARYING SUBINDICE FROM 1 BY 1
+               UNTIL SUBINDICE > WS-CANT-TIPOS-CLASE.
+
+       GRABAR-RESUMEN-TIPO-LINEA.
+           MOVE VEC-TIP_CLASE(SUBINDICE) TO LRT-TIPO
+           MOVE VEC-DESC(SUBINDICE) TO LRT-DESC
+           MOVE VEC-TIPO-HORAS(SUBINDICE) TO LRT-HORAS
+           MOVE VEC-TIPO-IMPORTE(SUBINDICE) TO LRT-IMPORTE
+           WRITE RESUMEN_TIPOS_CLASE_REG FROM LINEA-RESUMEN-TIPO.
+
+       GRABAR-CONTROL-DE-CORRIDA.
+           MOVE "REGISTROS LEIDOS NOVTIMES1" TO LC-ETIQUETA
+           MOVE WS-LEIDOS-NOV1 TO LC-VALOR
+           WRITE CONTROL_DE_CORRIDA_REG FROM LINEA-CONTROL
+
+           MOVE "REGISTROS LEIDOS NOVTIMES2" TO LC-ETIQUETA
+           MOVE WS-LEIDOS-NOV2 TO LC-VALOR
+           WRITE CONTROL_DE_CORRIDA_REG FROM LINEA-CONTROL
+
+           MOVE "REGISTROS LEIDOS NOVTIMES3" TO LC-ETIQUETA
+           MOVE WS-LEIDOS-NOV3 TO LC-VALOR
+           WRITE CONTROL_DE_CORRIDA_REG FROM LINEA-CONTROL
+
+           MOVE "REGISTROS LEIDOS TIMES1" TO LC-ETIQUETA
+           MOVE WS-LEIDOS-TIMES TO LC-VALOR
+           WRITE CONTROL_DE_CORRIDA_REG FROM LINEA-CONTROL
+
+           MOVE "REGISTROS ESCRITOS TIMESACT" TO LC-ETIQUETA
+           MOVE WS-ESCRITOS-TIMESACT TO LC-VALOR
+           WRITE CONTROL_DE_CORRIDA_REG FROM LINEA-CONTROL
+
+           MOVE "HORAS TOTALES DE ENTRADA" TO LC-ETIQUETA
+           MOVE WS-HORAS-TOTAL-ENTRADA TO LC-VALOR
+           WRITE CONTROL_DE_CORRIDA_REG FROM LINEA-CONTROL
+
+           MOVE "HORAS TOTALES DE SALIDA" TO LC-ETIQUETA
+           MOVE WS-HORAS-TOTAL-SALIDA TO LC-VALOR
+           WRITE CONTROL_DE_CORRIDA_REG FROM LINEA-CONTROL.
+
        GRABAR-ENCABEZADO.
            ADD 1 TO ENC1-NRO-HOJA
            MOVE MENOR-NUMERO TO ENC3-NUMERO
-           PERFORM LEER_PROFESOR UNTIL WS-EOF-PROFESORES='SI' OR
-               PROF-NUMERO>=MENOR-NUMERO.
-           IF PROF-NUMERO=MENOR-NUMERO THEN
+           PERFORM BUSCAR-PROFESOR.
+           IF WS-PROFESOR-ENCONTRADA-SI THEN
                MOVE PROF-NOMBRE TO ENC3-NOMBRE
+               IF WS-RECIBO-PENDIENTE-SI AND
+                   (PROF-DNI = ZEROS OR PROF-DNI < WS-DNI-MINIMO) THEN
+                   MOVE MENOR-NUMERO TO LEP-PROFESOR
+                   MOVE "DNI DEL PROFESOR NO ES UN VALOR PLAUSIBLE"
+                                                        TO LEP-MOTIVO
+                   WRITE EXCEPCIONES_PROFESOR_REG FROM
+                                                LINEA-EXCEP-PROFESOR
+               END-IF
            ELSE
                MOVE SPACES TO ENC3-NOMBRE
+               IF WS-RECIBO-PENDIENTE-SI THEN
+                   MOVE MENOR-NUMERO TO LEP-PROFESOR
+                   MOVE "NUMERO DE PROFESOR INEXISTENTE EN EL MAESTRO"
+                                                        TO LEP-MOTIVO
+                   WRITE EXCEPCIONES_PROFESOR_REG FROM
+                                                LINEA-EXCEP-PROFESOR
+               END-IF
+           END-IF
+           IF WS-RECIBO-PENDIENTE-SI THEN
+               MOVE MENOR-NUMERO TO ENCR-NUMERO
+               MOVE ENC3-NOMBRE TO ENCR-NOMBRE
+               IF WS-PROFESOR-ENCONTRADA-SI THEN
+                   MOVE PROF-DNI TO ENCR-DNI
+                   MOVE PROF-TEL TO WS-TEL-ENTRADA
+                   PERFORM FORMATEAR-TELEFONO
+                   MOVE WS-TEL-FORMATEADO TO ENCR-TEL
+               ELSE
+                   MOVE ZERO TO ENCR-DNI
+                   MOVE SPACES TO ENCR-TEL
+               END-IF
+               ADD 1 TO WS-FOLIO-RECIBO-ACTUAL
+               MOVE WS-FOLIO-RECIBO-ACTUAL TO ENCR-FOLIO
+               WRITE RECIBOS_REG FROM ENCABEZADO-RECIBO1 AFTER PAGE
+               WRITE RECIBOS_REG FROM ENCABEZADO-RECIBO2
+               WRITE RECIBOS_REG FROM ENCABEZADO-RECIBO3
+               WRITE RECIBOS_REG FROM ENCABEZADO4
+               WRITE RECIBOS_REG FROM ENCABEZADO5
+               MOVE "N" TO WS-RECIBO-PENDIENTE
            END-IF
            WRITE LISTADO_DE_HORAS_REG FROM ENCABEZADO1 AFTER PAGE.
            WRITE LISTADO_DE_HORAS_REG FROM ENCABEZADO2.
@@ -572,7 +2917,7 @@
            DISPLAY "LA CANTIDAD DE LINEAS ES"WS-LINEAS.
 º
        VERIFICAR-CANTIDAD-DE-LINEAS.
-           IF WS-LINEAS >= 60 THEN
+           IF WS-LINEAS >= WS-LINEAS-POR-PAGINA THEN
                PERFORM GRABAR-ENCABEZADO
            END-IF.
 
