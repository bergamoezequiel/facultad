@@ -0,0 +1,287 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Alta y modificacion de sucursales sobre
+      *          Sucursales.dat, validando el CUIT y evitando
+      *          codigos de sucursal duplicados antes de grabar el
+      *          maestro.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MANTENIMIENTO-SUCURSALES.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SUCURSALES ASSIGN TO "Sucursales.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD SUCURSALES LABEL RECORD IS STANDARD.
+       01 SUCURSALES_REG.
+           03 SUC-SUCURSAL PIC X(3).
+           03 SUC-RAZON PIC X(25).
+           03 SUC-DIRE PIC X(20).
+           03 SUC-TEL PIC X(20).
+           03 SUC-CUIT PIC 9(11).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SUCURSALES PIC X(2) VALUE "NO".
+
+       01 WS-MAX-SUCURSALES PIC 9(3) VALUE 200.
+       01 WS-CANT-SUCURSALES PIC 9(3) VALUE ZERO.
+       01 SUBINDICE-SUC PIC 9(3) VALUE ZERO.
+       01 TABLA-SUCURSALES.
+           03 ELEM-SUC OCCURS 200 TIMES.
+               05 VEC-SUC-SUCURSAL PIC X(3).
+               05 VEC-SUC-RAZON PIC X(25).
+               05 VEC-SUC-DIRE PIC X(20).
+               05 VEC-SUC-TEL PIC X(20).
+               05 VEC-SUC-CUIT PIC 9(11).
+
+       01 WS-SUC-ENCONTRADA PIC X(1) VALUE "N".
+           88 WS-SUC-ENCONTRADA-SI VALUE "S".
+
+       01 WS-OPCION PIC X(1).
+           88 WS-OPCION-ALTA VALUE "1".
+           88 WS-OPCION-MODIFICAR VALUE "2".
+           88 WS-OPCION-SALIR VALUE "3".
+
+       01 WS-SUCURSAL-BUSCADA PIC X(3).
+       01 WS-CAMPO-ENTRADA-25 PIC X(25).
+       01 WS-CUIT-ENTRADA PIC X(11).
+       01 WS-CUIT-DIGITOS REDEFINES WS-CUIT-ENTRADA.
+           03 WS-CUIT-DIGITO PIC 9(1) OCCURS 11 TIMES.
+
+       01 WS-DATOS-VALIDOS PIC X(1) VALUE "S".
+           88 WS-DATOS-VALIDOS-SI VALUE "S".
+
+       01 TABLA-PESOS-CUIT.
+           03 FILLER PIC X(10) VALUE "5432765432".
+       01 TABLA-PESOS-CUIT-GRUPO REDEFINES TABLA-PESOS-CUIT.
+           03 WS-PESO-CUIT PIC 9(1) OCCURS 10 TIMES.
+
+       01 WS-CUIT-INDICE PIC 9(2) VALUE ZERO.
+       01 WS-CUIT-SUMA PIC 9(4) VALUE ZERO.
+       01 WS-CUIT-COCIENTE PIC 9(4) VALUE ZERO.
+       01 WS-CUIT-RESTO PIC 9(2) VALUE ZERO.
+       01 WS-CUIT-VERIFICADOR PIC 9(2) VALUE ZERO.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * Carga el maestro actual en memoria, aplica altas y
+      * modificaciones interactivas y regraba el maestro completo
+      * al salir
+      **
+           PERFORM CARGAR-SUCURSALES-A-VECTOR
+
+           PERFORM MOSTRAR-MENU UNTIL WS-OPCION-SALIR
+
+           PERFORM GRABAR-SUCURSALES-DESDE-VECTOR
+           DISPLAY "FIN DEL MANTENIMIENTO DE SUCURSALES"
+           STOP RUN.
+
+       CARGAR-SUCURSALES-A-VECTOR.
+           OPEN INPUT SUCURSALES
+           PERFORM LEER_SUCURSAL
+           MOVE 1 TO SUBINDICE-SUC
+           PERFORM CARGAR-REGISTRO-SUC UNTIL
+               WS-EOF-SUCURSALES = "SI" OR
+               SUBINDICE-SUC > WS-MAX-SUCURSALES
+           COMPUTE WS-CANT-SUCURSALES = SUBINDICE-SUC - 1
+           CLOSE SUCURSALES.
+
+       LEER_SUCURSAL.
+           READ SUCURSALES
+               AT END
+                   MOVE "SI" TO WS-EOF-SUCURSALES.
+
+       CARGAR-REGISTRO-SUC.
+           MOVE SUC-SUCURSAL TO VEC-SUC-SUCURSAL(SUBINDICE-SUC)
+           MOVE SUC-RAZON TO VEC-SUC-RAZON(SUBINDICE-SUC)
+           MOVE SUC-DIRE TO VEC-SUC-DIRE(SUBINDICE-SUC)
+           MOVE SUC-TEL TO VEC-SUC-TEL(SUBINDICE-SUC)
+           MOVE SUC-CUIT TO VEC-SUC-CUIT(SUBINDICE-SUC)
+           ADD 1 TO SUBINDICE-SUC
+           PERFORM LEER_SUCURSAL.
+
+       GRABAR-SUCURSALES-DESDE-VECTOR.
+           OPEN OUTPUT SUCURSALES
+           MOVE 1 TO SUBINDICE-SUC
+           PERFORM GRABAR-UNA-SUCURSAL UNTIL
+               SUBINDICE-SUC > WS-CANT-SUCURSALES
+           CLOSE SUCURSALES.
+
+       GRABAR-UNA-SUCURSAL.
+           MOVE VEC-SUC-SUCURSAL(SUBINDICE-SUC) TO SUC-SUCURSAL
+           MOVE VEC-SUC-RAZON(SUBINDICE-SUC) TO SUC-RAZON
+           MOVE VEC-SUC-DIRE(SUBINDICE-SUC) TO SUC-DIRE
+           MOVE VEC-SUC-TEL(SUBINDICE-SUC) TO SUC-TEL
+           MOVE VEC-SUC-CUIT(SUBINDICE-SUC) TO SUC-CUIT
+           WRITE SUCURSALES_REG
+           ADD 1 TO SUBINDICE-SUC.
+
+       MOSTRAR-MENU.
+           DISPLAY " ".
+           DISPLAY "------ MANTENIMIENTO DE SUCURSALES ------".
+           DISPLAY "1. ALTA".
+           DISPLAY "2. MODIFICACION".
+           DISPLAY "3. SALIR".
+           DISPLAY "------------------------------------------".
+           ACCEPT WS-OPCION.
+           EVALUATE TRUE
+               WHEN WS-OPCION-ALTA
+                   PERFORM ALTA-SUCURSAL
+               WHEN WS-OPCION-MODIFICAR
+                   PERFORM MODIFICAR-SUCURSAL
+               WHEN WS-OPCION-SALIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       ALTA-SUCURSAL.
+           DISPLAY "CODIGO DE SUCURSAL (3 CARACTERES): ".
+           ACCEPT WS-SUCURSAL-BUSCADA.
+           PERFORM BUSCAR-SUCURSAL-TABLA
+           IF WS-SUC-ENCONTRADA-SI THEN
+               DISPLAY "YA EXISTE UNA SUCURSAL CON ESE CODIGO"
+           ELSE
+               IF WS-CANT-SUCURSALES >= WS-MAX-SUCURSALES THEN
+                   DISPLAY "MAESTRO DE SUCURSALES LLENO"
+               ELSE
+                   DISPLAY "RAZON SOCIAL: "
+                   ACCEPT WS-CAMPO-ENTRADA-25
+                   MOVE WS-CAMPO-ENTRADA-25 TO
+                       VEC-SUC-RAZON(WS-CANT-SUCURSALES + 1)
+                   DISPLAY "DIRECCION: "
+                   ACCEPT WS-CAMPO-ENTRADA-25
+                   MOVE WS-CAMPO-ENTRADA-25 TO
+                       VEC-SUC-DIRE(WS-CANT-SUCURSALES + 1)
+                   DISPLAY "TELEFONO: "
+                   ACCEPT WS-CAMPO-ENTRADA-25
+                   MOVE WS-CAMPO-ENTRADA-25 TO
+                       VEC-SUC-TEL(WS-CANT-SUCURSALES + 1)
+                   DISPLAY "CUIT (11 DIGITOS SIN GUIONES): "
+                   ACCEPT WS-CUIT-ENTRADA
+                   PERFORM VALIDAR-CUIT
+                   IF WS-DATOS-VALIDOS-SI THEN
+                       ADD 1 TO WS-CANT-SUCURSALES
+                       MOVE WS-SUCURSAL-BUSCADA TO
+                           VEC-SUC-SUCURSAL(WS-CANT-SUCURSALES)
+                       MOVE WS-CUIT-ENTRADA TO
+                           VEC-SUC-CUIT(WS-CANT-SUCURSALES)
+                       DISPLAY "SUCURSAL DADA DE ALTA"
+                   ELSE
+                       DISPLAY "DATOS INVALIDOS, ALTA CANCELADA"
+                   END-IF
+               END-IF
+           END-IF.
+
+       MODIFICAR-SUCURSAL.
+           DISPLAY "CODIGO DE SUCURSAL A MODIFICAR: ".
+           ACCEPT WS-SUCURSAL-BUSCADA.
+           PERFORM BUSCAR-SUCURSAL-TABLA
+           IF NOT WS-SUC-ENCONTRADA-SI THEN
+               DISPLAY "SUCURSAL INEXISTENTE"
+           ELSE
+               DISPLAY "RAZON ACTUAL: " VEC-SUC-RAZON(SUBINDICE-SUC)
+               DISPLAY "NUEVA RAZON (ENTER PARA NO CAMBIAR): "
+               ACCEPT WS-CAMPO-ENTRADA-25
+               IF WS-CAMPO-ENTRADA-25 NOT = SPACES THEN
+                   MOVE WS-CAMPO-ENTRADA-25 TO
+                       VEC-SUC-RAZON(SUBINDICE-SUC)
+               END-IF
+
+               DISPLAY "DIRECCION ACTUAL: " VEC-SUC-DIRE(SUBINDICE-SUC)
+               DISPLAY "NUEVA DIRECCION (ENTER PARA NO CAMBIAR): "
+               ACCEPT WS-CAMPO-ENTRADA-25
+               IF WS-CAMPO-ENTRADA-25 NOT = SPACES THEN
+                   MOVE WS-CAMPO-ENTRADA-25 TO
+                       VEC-SUC-DIRE(SUBINDICE-SUC)
+               END-IF
+
+               DISPLAY "TELEFONO ACTUAL: " VEC-SUC-TEL(SUBINDICE-SUC)
+               DISPLAY "NUEVO TELEFONO (ENTER PARA NO CAMBIAR): "
+               ACCEPT WS-CAMPO-ENTRADA-25
+               IF WS-CAMPO-ENTRADA-25 NOT = SPACES THEN
+                   MOVE WS-CAMPO-ENTRADA-25 TO
+                       VEC-SUC-TEL(SUBINDICE-SUC)
+               END-IF
+
+               DISPLAY "CUIT ACTUAL: " VEC-SUC-CUIT(SUBINDICE-SUC)
+               DISPLAY "NUEVO CUIT (ENTER PARA NO CAMBIAR): "
+               ACCEPT WS-CUIT-ENTRADA
+               IF WS-CUIT-ENTRADA NOT = SPACES THEN
+                   PERFORM VALIDAR-CUIT
+                   IF WS-DATOS-VALIDOS-SI THEN
+                       MOVE WS-CUIT-ENTRADA TO
+                           VEC-SUC-CUIT(SUBINDICE-SUC)
+                   ELSE
+                       DISPLAY "CUIT INVALIDO, SE MANTIENE EL ANTERIOR"
+                   END-IF
+               END-IF
+               DISPLAY "SUCURSAL MODIFICADA"
+           END-IF.
+
+       BUSCAR-SUCURSAL-TABLA.
+           MOVE "N" TO WS-SUC-ENCONTRADA
+           MOVE 1 TO SUBINDICE-SUC
+           PERFORM AVANZAR-SUBINDICE-SUC UNTIL
+               SUBINDICE-SUC > WS-CANT-SUCURSALES OR
+               WS-SUC-ENCONTRADA-SI.
+
+       AVANZAR-SUBINDICE-SUC.
+           IF VEC-SUC-SUCURSAL(SUBINDICE-SUC) = WS-SUCURSAL-BUSCADA THEN
+               MOVE "S" TO WS-SUC-ENCONTRADA
+           ELSE
+               ADD 1 TO SUBINDICE-SUC
+           END-IF.
+
+       VALIDAR-CUIT.
+           MOVE "S" TO WS-DATOS-VALIDOS
+           IF WS-CUIT-ENTRADA NOT NUMERIC OR
+               WS-CUIT-ENTRADA = ZEROS THEN
+               DISPLAY "EL CUIT DEBE TENER 11 DIGITOS NUMERICOS"
+               MOVE "N" TO WS-DATOS-VALIDOS
+           END-IF
+           IF WS-DATOS-VALIDOS-SI THEN
+               PERFORM CALCULAR-VERIFICADOR-CUIT
+               IF WS-CUIT-VERIFICADOR NOT =
+                   WS-CUIT-DIGITO(11) THEN
+                   DISPLAY "CUIT INVALIDO, NO SUPERA EL DIGITO "
+                       "VERIFICADOR"
+                   MOVE "N" TO WS-DATOS-VALIDOS
+               END-IF
+           END-IF.
+
+       CALCULAR-VERIFICADOR-CUIT.
+           MOVE ZERO TO WS-CUIT-SUMA
+           PERFORM ACUMULAR-DIGITO-CUIT
+               VARYING WS-CUIT-INDICE FROM 1 BY 1
+               UNTIL WS-CUIT-INDICE > 10
+           DIVIDE WS-CUIT-SUMA BY 11 GIVING WS-CUIT-COCIENTE
+               REMAINDER WS-CUIT-RESTO
+           COMPUTE WS-CUIT-VERIFICADOR = 11 - WS-CUIT-RESTO
+           IF WS-CUIT-VERIFICADOR = 11 THEN
+               MOVE ZERO TO WS-CUIT-VERIFICADOR
+           END-IF
+           IF WS-CUIT-VERIFICADOR = 10 THEN
+               MOVE 99 TO WS-CUIT-VERIFICADOR
+           END-IF.
+
+       ACUMULAR-DIGITO-CUIT.
+           COMPUTE WS-CUIT-SUMA = WS-CUIT-SUMA +
+               WS-CUIT-DIGITO(WS-CUIT-INDICE) *
+               WS-PESO-CUIT(WS-CUIT-INDICE).
+
+       END PROGRAM MANTENIMIENTO-SUCURSALES.
