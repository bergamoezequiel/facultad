@@ -0,0 +1,1171 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reimprime el listado de horas de una corrida a partir
+      *          del TimesAct_AAAAMMDD.dat ya generado para esa fecha,
+      *          sin volver a correr el cruce de NovTimes1/2/3 y
+      *          Times1. Pensado para el caso de que el listado se
+      *          pierda o se trabe la impresora despues de una corrida
+      *          ya terminada.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. REIMPRIMIR-LISTADO.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT TimesAct ASSIGN TO WS-NOMBRE-TIMESACT
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT PROFESORES ASSIGN TO "Profesores.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS PROF-NUMERO
+             FILE STATUS IS WS-STATUS-PROFESORES.
+
+       SELECT SUCURSALES ASSIGN TO "Sucursales.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT TIPOS_CLASE ASSIGN TO "TiposClase.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT TARIFAS_SUCURSAL ASSIGN TO "TarifasSucursal.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      * LISTADO_DE_HORAS es un archivo de trabajo interno donde se va
+      * grabando el detalle a medida que se reprocesa: la caratula de
+      * totales se tiene que escribir ANTES de la primer pagina y esos
+      * totales no se conocen hasta terminar de recorrer el TimesAct,
+      * asi que el listado real (WS-NOMBRE-LISTADO) se arma recien al
+      * final, en GRABAR-LISTADO-FINAL, anteponiendo la caratula y
+      * copiando despues el contenido de este archivo de trabajo.
+       SELECT LISTADO_DE_HORAS ASSIGN TO "ListadoReimpresionTmp.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT LISTADO_DE_HORAS_FINAL ASSIGN TO WS-NOMBRE-LISTADO
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-LISTADO-FINAL.
+
+       SELECT ACUMULADO_ANUAL ASSIGN TO "AcumuladoAnual.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS ACUM-NUMERO
+             FILE STATUS IS WS-STATUS-ACUM.
+
+       SELECT PARM-PAGINA ASSIGN TO "ParmPagina.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PARM-PAGINA.
+
+       SELECT FERIADOS ASSIGN TO "Feriados.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FERIADOS.
+
+       SELECT PARM-DESTINO-LISTADO ASSIGN TO "ParmDestinoListado.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PARM-DESTINO.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD TimesAct LABEL RECORD IS STANDARD.
+       01 TimesAct_REG.
+           03 TimesAct_CLAVE.
+               05 TIMACT-NUMERO     PIC X(5).
+               05 TIMACT-FECHA.
+                   07 TIMACT_ANIO PIC 9(4).
+                   07 TIMACT_MES  PIC 9(2).
+                   07 TIMACT_DIA  PIC 9(2).
+               05 TIMACT-SUCURSAL PIC X(3).
+           03 TIMACT-TIP_CLASE PIC X(4).
+           03 TIMACT-HORAS PIC 9(3)V99.
+           03 TIMACT-TIPO-MOV PIC X(1).
+
+       FD PROFESORES LABEL RECORD IS STANDARD.
+       01 PROFESORES_REG.
+           03 PROF-NUMERO PIC X(5).
+           03 PROF-DNI PIC 9(8).
+           03 PROF-NOMBRE PIC X(25).
+           03 PROF-DIRE PIC X(20).
+           03 PROF-TEL PIC X(20).
+           03 PROF-ESTADO PIC X(1).
+               88 PROF-ACTIVO-SI VALUE "A".
+
+       FD SUCURSALES LABEL RECORD IS STANDARD.
+       01 SUCURSALES_REG.
+           03 SUC-SUCURSAL PIC X(3).
+           03 SUC-RAZON PIC X(25).
+           03 SUC-DIRE PIC X(20).
+           03 SUC-TEL PIC X(20).
+           03 SUC-CUIT PIC 9(11).
+
+       FD TIPOS_CLASE LABEL RECORD IS STANDARD.
+       01 TIPOS_CLASE_REG.
+           03 TIP-TIP_CLASE PIC X(4).
+           03 TIP-DESC PIC X(20).
+           03 TIP-TARIFA PIC 9(5)V99.
+           03 TIP-FECHA-DESDE PIC 9(8).
+           03 TIP-FECHA-HASTA PIC 9(8).
+
+       FD TARIFAS_SUCURSAL LABEL RECORD IS STANDARD.
+       01 TARIFAS_SUCURSAL_REG.
+           03 TSU-SUCURSAL PIC X(3).
+           03 TSU-TIP_CLASE PIC X(4).
+           03 TSU-TARIFA PIC 9(5)V99.
+
+       FD LISTADO_DE_HORAS LABEL RECORD IS STANDARD.
+       01 LISTADO_DE_HORAS_REG PIC X(95).
+
+       FD LISTADO_DE_HORAS_FINAL LABEL RECORD IS STANDARD.
+       01 LISTADO_DE_HORAS_FINAL_REG PIC X(95).
+
+       FD ACUMULADO_ANUAL LABEL RECORD IS STANDARD.
+       01 ACUMULADO_ANUAL_REG.
+           03 ACUM-NUMERO PIC X(5).
+           03 ACUM-ANIO PIC 9(4).
+           03 ACUM-HORAS PIC S9(6)V99.
+           03 ACUM-IMPORTE PIC S9(10)V99.
+
+       FD PARM-PAGINA LABEL RECORD IS STANDARD.
+       01 PARM-PAGINA-REG.
+           03 PARM-LINEAS-POR-PAGINA PIC 9(2).
+
+       FD FERIADOS LABEL RECORD IS STANDARD.
+       01 FERIADOS-REG.
+           03 FER-FECHA PIC 9(8).
+           03 FER-DESC PIC X(20).
+
+       FD PARM-DESTINO-LISTADO LABEL RECORD IS STANDARD.
+       01 PARM-DESTINO-LISTADO-REG.
+           03 PARM-DESTINO-LISTADO-FLAG PIC X(1).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-PROFESORES PIC X(2) VALUE SPACES.
+       01 WS-STATUS-ACUM PIC X(2) VALUE SPACES.
+       01 WS-STATUS-PARM-PAGINA PIC X(2) VALUE SPACES.
+       01 WS-STATUS-FERIADOS PIC X(2) VALUE SPACES.
+       01 WS-STATUS-LISTADO-FINAL PIC X(2) VALUE SPACES.
+       01 WS-STATUS-PARM-DESTINO PIC X(2) VALUE SPACES.
+       01 WS-LINEAS-POR-PAGINA PIC 9(2) VALUE 60.
+       01 WS-EOF-TIMESACT PIC X(2) VALUE "NO".
+       01 WS-EOF-SUCURSALES PIC X(2) VALUE "NO".
+       01 WS-EOF-TIPOS-CLASE PIC X(2) VALUE "NO".
+       01 WS-EOF-TARIFAS-SUCURSAL PIC X(2) VALUE "NO".
+
+       01 SUBINDICE PIC 9(4) VALUE ZERO.
+       01 WS-MAX-TIPOS-CLASE PIC 9(4) VALUE 2000.
+       01 WS-CANT-TIPOS-CLASE PIC 9(4) VALUE ZERO.
+
+      * Soporte para la busqueda binaria de VEC-TIP_CLASE en
+      * BUSCAR-TIPO-DE-CLASE (la tabla se ordena una sola vez, al
+      * cargarla, por VEC-TIP_CLASE y dentro de cada tipo por
+      * VEC-FECHA-DESDE).
+       01 WS-BIN-INF PIC 9(4) VALUE ZERO.
+       01 WS-BIN-SUP PIC 9(4) VALUE ZERO.
+       01 WS-BIN-MED PIC 9(4) VALUE ZERO.
+       01 WS-BIN-ENCONTRADO PIC X(1) VALUE "N".
+           88 WS-BIN-ENCONTRADO-SI VALUE "S".
+       01 WS-BIN-FECHA-OK PIC X(1) VALUE "N".
+           88 WS-BIN-FECHA-OK-SI VALUE "S".
+
+       01 TABLA-TIPOS-CLASE.
+           03 ELEMENTO OCCURS 2000 TIMES.
+               05 VEC-TIP_CLASE PIC X(4).
+               05 VEC-DESC PIC X(20).
+               05 VEC-TARIFA PIC 9(5)V99.
+               05 VEC-FECHA-DESDE PIC 9(8).
+               05 VEC-FECHA-HASTA PIC 9(8).
+
+       01 SUBINDICE-SUC PIC 9(3) VALUE ZERO.
+       01 WS-CANT-SUCURSALES PIC 9(3) VALUE ZERO.
+       01 WS-SUC-ENCONTRADA PIC X(1) VALUE "N".
+           88 WS-SUC-ENCONTRADA-SI VALUE "S".
+
+       01 TABLA-SUCURSALES.
+           03 ELEM-SUC OCCURS 200 TIMES.
+               05 VEC-SUC-SUCURSAL PIC X(3).
+               05 VEC-SUC-RAZON PIC X(25).
+               05 VEC-SUC-DIRE PIC X(20).
+               05 VEC-SUC-TEL PIC X(20).
+               05 VEC-SUC-CUIT PIC 9(11).
+
+       01 SUBINDICE-TSU PIC 9(4) VALUE ZERO.
+       01 WS-MAX-TARIFAS-SUCURSAL PIC 9(4) VALUE 2000.
+       01 WS-CANT-TARIFAS-SUCURSAL PIC 9(4) VALUE ZERO.
+       01 WS-TSU-ENCONTRADA PIC X(1) VALUE "N".
+           88 WS-TSU-ENCONTRADA-SI VALUE "S".
+       01 WS-TARIFA-A-USAR PIC 9(5)V99.
+
+       01 TABLA-TARIFAS-SUCURSAL.
+           03 ELEM-TSU OCCURS 2000 TIMES.
+               05 VEC-TSU-SUCURSAL PIC X(3).
+               05 VEC-TSU-TIP_CLASE PIC X(4).
+               05 VEC-TSU-TARIFA PIC 9(5)V99.
+
+      * Desglose por sucursal dentro de un mismo grupo profesor/fecha,
+      * para cuando un profesor trabajo en mas de una sucursal el
+      * mismo dia. Se reinicia en PROCESAR-UNA-FECHA al empezar cada
+      * fecha y se recorre con el mismo esquema de busqueda lineal que
+      * TABLA-SUCURSALES (BUSCAR-SUCURSAL/AVANZAR-SUBINDICE-SUC).
+       01 SUBINDICE-SXF PIC 9(2) VALUE ZERO.
+       01 WS-MAX-SUC-X-FECHA PIC 9(2) VALUE 10.
+       01 WS-CANT-SUC-X-FECHA PIC 9(2) VALUE ZERO.
+       01 WS-SXF-ENCONTRADA PIC X(1) VALUE "N".
+           88 WS-SXF-ENCONTRADA-SI VALUE "S".
+
+       01 TABLA-SUC-X-FECHA.
+           03 ELEM-SXF OCCURS 10 TIMES.
+               05 SXF-SUCURSAL PIC X(3).
+               05 SXF-HORAS PIC 9(6)V99 VALUE ZERO.
+               05 SXF-IMPORTE PIC 9(9)V99 VALUE ZERO.
+
+       01 MENOR-ACTUAL.
+           03 MENOR-ACTUAL_CLAVE.
+               05 MENOR-ACTUAL-NUMERO     PIC X(5).
+               05 MENOR-ACTUAL-FECHA.
+                   07 MENOR-ACTUAL_ANIO PIC 9(4).
+                   07 MENOR-ACTUAL_MES  PIC 9(2).
+                   07 MENOR-ACTUAL_DIA  PIC 9(2).
+               05 MENOR-ACTUAL-SUCURSAL PIC X(3).
+           03 MENOR-ACTUAL-TIP_CLASE PIC X(4).
+           03 MENOR-ACTUAL-HORAS PIC 9(3)V99.
+           03 MENOR-ACTUAL-TIPO-MOV PIC X(1).
+               88 MENOR-ACTUAL-ES-REVERSO VALUE "C".
+
+       01 PROFESOR-ANTERIOR PIC X(5).
+       01 FECHA-ANTERIOR PIC 9(8).
+       01 WS-LINEAS PIC 9(2).
+
+       01 TIPO-A-BUSCAR PIC X(4).
+       01 IMPORTE-AUX PIC 9(7)V99.
+       01 WS-SIGNO-HORAS PIC S9(3)V99.
+       01 WS-SIGNO-IMPORTE PIC S9(7)V99.
+
+       01 WS-EOF-FERIADOS PIC X(2) VALUE "NO".
+       01 SUBINDICE-FER PIC 9(4) VALUE ZERO.
+       01 WS-MAX-FERIADOS PIC 9(4) VALUE 500.
+       01 WS-CANT-FERIADOS PIC 9(4) VALUE ZERO.
+       01 WS-ES-FERIADO PIC X(1) VALUE "N".
+           88 WS-ES-FERIADO-SI VALUE "S".
+
+       01 TABLA-FERIADOS.
+           03 ELEM-FER OCCURS 500 TIMES.
+               05 VEC-FER-FECHA PIC 9(8).
+
+       01 WS-MULTIPLICADOR-FERIADO PIC 9V99 VALUE 1,50.
+       01 WS-DIA-SEMANA PIC 9(1) VALUE ZERO.
+           88 WS-FIN-DE-SEMANA-SI VALUES 1, 7.
+       01 WS-DIASEM-MES-AJUSTADO PIC 9(2).
+       01 WS-DIASEM-ANIO-AJUSTADO PIC 9(4).
+       01 WS-DIASEM-SIGLO PIC 9(2).
+       01 WS-DIASEM-ANIO-CENTURIA PIC 9(2).
+       01 WS-DIASEM-TERMINO-MES PIC 9(4).
+       01 WS-DIASEM-CUOCIENTE PIC 9(4).
+       01 WS-DIASEM-SUMA PIC 9(6).
+       01 WS-DIASEM-INDICE PIC 9(1).
+
+       01 IMPORTE-TOTAL-X-PROFESOR PIC S9(9)V99.
+       01 HORAS-TOTAL-X-PROFESOR PIC S9(4)V99.
+       01 IMPORTE-TOTAL-X-FECHA PIC S9(8)V99.
+       01 HORAS-TOTAL-X-FECHA PIC S9(3)V99.
+       01 IMPORTE-TOTAL-GRAL PIC S9(10)V99.
+
+       01 WS-PORCENTAJE-RETENCION PIC 9V9(4) VALUE 0,0500.
+       01 WS-RETENCION-X-PROFESOR PIC 9(9)V99.
+       01 WS-NETO-X-PROFESOR PIC 9(9)V99.
+       01 IMPORTE-RETENCION-GRAL PIC 9(10)V99.
+       01 IMPORTE-NETO-GRAL PIC 9(10)V99.
+       01 WS-TOPE-HORAS-MENSUAL PIC 9(3)V99 VALUE 200,00.
+
+       01 WS-FECHA-A-REIMPRIMIR PIC 9(8).
+       01 WS-FECHA-A-REIMPRIMIR-GRUPO REDEFINES WS-FECHA-A-REIMPRIMIR.
+           03 WS-FAR-AAAA PIC 9(4).
+           03 WS-FAR-MM PIC 9(2).
+           03 WS-FAR-DD PIC 9(2).
+
+       01 WS-NOMBRE-TIMESACT.
+           03 FILLER PIC X(9) VALUE "TimesAct_".
+           03 WS-NOMBRE-TIMESACT-AAAA PIC 9(4).
+           03 WS-NOMBRE-TIMESACT-MM PIC 9(2).
+           03 WS-NOMBRE-TIMESACT-DD PIC 9(2).
+           03 FILLER PIC X(4) VALUE ".dat".
+
+      * El prefijo del nombre de archivo cambia con el destino elegido
+      * (ver WS-DESTINO-LISTADO/LEER-PARM-DE-DESTINO-LISTADO) por lo
+      * que se arma con STRING en ARMAR-NOMBRE-LISTADO en lugar de con
+      * FILLERs de largo fijo.
+       01 WS-NOMBRE-LISTADO PIC X(30) VALUE SPACES.
+
+       01 WS-DESTINO-LISTADO PIC X(1) VALUE "I".
+           88 WS-DESTINO-IMPRESORA-SI VALUE "I".
+           88 WS-DESTINO-PDF-SI VALUE "P".
+           88 WS-DESTINO-HOLD-SI VALUE "H".
+
+       01 WS-CANT-PROF-PROCESADOS PIC 9(6) VALUE ZERO.
+       01 WS-EOF-LISTADO-TMP PIC X(2) VALUE "NO".
+           88 WS-EOF-LISTADO-TMP-SI VALUE "SI".
+
+      * Caratula del listado final, con los totales de la corrida
+      * reimpresa. Se escribe una sola vez, al comienzo del archivo
+      * real (WS-NOMBRE-LISTADO), antes de copiar el contenido del
+      * archivo de trabajo LISTADO_DE_HORAS.
+       01 CARATULA-TITULO PIC X(95) VALUE
+           "CARATULA - REIMPRESION DE LISTADO DE HORAS APLICADAS".
+
+       01 CARATULA-FECHA-LINEA.
+           03 FILLER PIC X(18) VALUE "Fecha de corrida: ".
+           03 CARF-FECHA PIC X(10).
+           03 FILLER PIC X(67) VALUE SPACES.
+
+       01 CARATULA-DESTINO-LINEA.
+           03 FILLER PIC X(9) VALUE "Destino: ".
+           03 CARD-DESTINO PIC X(20).
+           03 FILLER PIC X(66) VALUE SPACES.
+
+       01 LINEA-CONTROL.
+           03 LC-ETIQUETA PIC X(30).
+           03 LC-VALOR PIC ZZZZZZZ9,99.
+
+      *LONGITUD DE ENCABEZADO1 = 60
+       01  ENCABEZADO1.
+           03 FILLER PIC X(7) VALUE "Fecha: ".
+           03 ENC1-FECHA.
+               05 ENC1-DD PIC X(2).
+               05 FILLER PIC X VALUE "/".
+               05 ENC1-MM PIC X(2).
+               05 FILLER PIC X VALUE "/".
+               05 ENC1-AAAA PIC X(4).
+           03 FILLER PIC X(35) VALUE SPACES.
+           03 FILLER PIC X(5) VALUE "Hoja ".
+           03 ENC1-NRO-HOJA PIC 999.
+
+       01 ENCABEZADO2.
+           03 FILLER PIC X(16) VALUE SPACES.
+           03 FILLER PIC X(26) VALUE "Listado de horas aplicadas".
+           03 FILLER PIC X(18) VALUE SPACES.
+
+       01 ENCABEZADO3.
+           03 FILLER PIC X(10) VALUE "Profesor: ".
+           03 ENC3-NUMERO PIC X(5).
+           03 FILLER PIC X(10).
+           03 FILLER PIC X(8) VALUE "Nombre: ".
+           03 ENC3-NOMBRE PIC X(25).
+           03 FILLER PIC X(12) VALUE SPACES.
+
+       01 ENCABEZADO4.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(5) VALUE "Fecha".
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(8) VALUE "Sucursal".
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FILLER PIC X(15) VALUE "Nombre sucursal".
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(13) VALUE "Tipo de clase".
+           03 FILLER PIC X(8) VALUE SPACES.
+           03 FILLER PIC X(6) VALUE "Tarifa".
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(5) VALUE "Horas".
+           03 FILLER PIC X(4) VALUE SPACES.
+           03 FILLER PIC X(7) VALUE "Importe".
+           03 FILLER PIC X(3) VALUE SPACES.
+
+       01 ENCABEZADO5.
+           03 GUION OCCURS 60 TIMES.
+              05 FILLER PIC X VALUE "-" .
+
+       01 REGISTRO-LISTADO.
+           05 REG-FECHA.
+               07 REG-DD PIC X(2).
+               07 FILLER PIC X VALUE "/".
+               07 REG-MM PIC X(2).
+               07 FILLER PIC X VALUE "/".
+               07 REG-AAAA PIC X(4).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 REG-SUC PIC X(3).
+           05 FILLER PIC X VALUE SPACES.
+           05 REG-SUC-RAZON PIC X(15).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 REG-TIPO-DE-CLASE PIC X(20).
+           05 FILLER PIC X VALUE SPACES.
+           05 REG-TARIFA PIC ZZZZ9,99.
+           05 FILLER PIC X VALUE SPACES.
+           05 REG-HORAS PIC zz9,99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 REG-IMPORTE PIC ZZZZZZ9,99.
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 REG-MARCA-REVERSO PIC X(7).
+
+       01 LINEA-EXCEPCION-SUCURSAL.
+           03 FILLER PIC X(4) VALUE "*** ".
+           03 FILLER PIC X(29) VALUE "SUCURSAL INEXISTENTE, CODIGO ".
+           03 LEXSUC-CODIGO PIC X(3).
+           03 FILLER PIC X(15) VALUE " - VER MAESTRO ".
+
+       01 LINEA_TOTALXFECHA.
+           03 FILLER PIC X(50) VALUE "TOTALES POR FECHA".
+           03 L_TOTALXFECHA_HORAS  PIC ZZ9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 L_TOTALXFECHA_IMPORTE PIC ZZZZZZZ9,99.
+
+       01 LINEA-SUC-X-FECHA.
+           03 FILLER PIC X(10) VALUE SPACES.
+           03 FILLER PIC X(14) VALUE "SUCURSAL ".
+           03 L-SUCXFECHA-SUC PIC X(3).
+           03 FILLER PIC X(9) VALUE SPACES.
+           03 L-SUCXFECHA-HORAS PIC ZZ9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 L-SUCXFECHA-IMPORTE PIC ZZZZZZZ9,99.
+
+       01 LINEA_TOTALXPROF.
+           03 FILLER PIC X(50) VALUE "TOTALES POR PROFESOR".
+           03 L_TOTALXPROF_HORAS  PIC ZZ9,99.
+           03 FILLER PIC X VALUE SPACES.
+           03 L_TOTALXPROF_IMPORTE PIC ZZZZZZZZ9,99.
+           03 FILLER PIC X(6) VALUE " YTD: ".
+           03 L_TOTALXPROF_YTD PIC ZZZZZZZZZ9,99.
+
+       01 LINEA_SEP_TOTALXFECHA.
+        03 FILLER PIC X(40) VALUE SPACES.
+        03 FILLER PIC X(20) VALUE "-------------".
+
+       01 BLANCO PIC X(40) VALUE SPACES.
+
+       01 LINEA_TOTALGRAL.
+           03 FILLER PIC X(56) VALUE "TOTAL GENERAL".
+           03 L_TOTALGRAL_IMPORTE PIC ZZZZZZZZZ9,99.
+
+       01 LINEA-RETENCION-X-PROFESOR.
+           03 FILLER PIC X(16) VALUE "  Retencion CUIT".
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 LR-CUIT PIC 9(11).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(11) VALUE "Retencion: ".
+           03 LR-RETENCION PIC ZZZZZZZ9,99.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(6) VALUE "Neto: ".
+           03 LR-NETO PIC ZZZZZZZZ9,99.
+
+       01 LINEA-RETENCION-GRAL.
+           03 FILLER PIC X(30) VALUE "RETENCION TOTAL / NETO A PAGAR".
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LRG-RETENCION PIC ZZZZZZZZ9,99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 LRG-NETO PIC ZZZZZZZZZ9,99.
+
+       01 LINEA-ALERTA-HORAS.
+           03 FILLER PIC X(4) VALUE "*** ".
+           03 FILLER PIC X(20) VALUE "ATENCION: PROFESOR ".
+           03 LAH-PROFESOR PIC X(5).
+           03 FILLER PIC X(33) VALUE
+               " SUPERA EL TOPE MENSUAL DE HORAS ".
+           03 LAH-TOPE PIC ZZ9,99.
+           03 FILLER PIC X(9) VALUE " - LLEVA ".
+           03 LAH-HORAS PIC ZZ9,99.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * Reconstruye el ListadoDeHoras_AAAAMMDD.dat de una corrida
+      * leyendo su TimesAct_AAAAMMDD.dat, que ya paso por todos los
+      * controles del cruce (fecha valida, rango de fechas,
+      * duplicados y profesor vigente) la vez que se genero
+      **
+           DISPLAY "FECHA DE LA CORRIDA A REIMPRIMIR (AAAAMMDD): "
+           ACCEPT WS-FECHA-A-REIMPRIMIR
+
+           PERFORM INICIO
+           PERFORM CARGAR-TIPOS-CLASE-A-VECTOR
+           PERFORM CARGAR-SUCURSALES-A-VECTOR
+           PERFORM CARGAR-TARIFAS-SUCURSAL-A-VECTOR
+           PERFORM CARGAR-FERIADOS-A-VECTOR
+           MOVE 0 TO IMPORTE-TOTAL-GRAL
+           MOVE 0 TO IMPORTE-RETENCION-GRAL
+           MOVE 0 TO IMPORTE-NETO-GRAL
+
+           PERFORM LEER-TIMESACT
+           IF WS-EOF-TIMESACT = "SI" THEN
+               DISPLAY "NO HAY REGISTROS PARA REIMPRIMIR EN "
+                       WS-NOMBRE-TIMESACT
+           ELSE
+               PERFORM PROCESAR-UN-PROFESOR UNTIL WS-EOF-TIMESACT = "SI"
+               PERFORM GRABAR-TOTAL-GENERAL
+           END-IF
+
+           PERFORM GRABAR-LISTADO-FINAL
+           PERFORM FIN
+           STOP RUN.
+
+       INICIO.
+           MOVE WS-FAR-AAAA TO WS-NOMBRE-TIMESACT-AAAA
+           MOVE WS-FAR-MM TO WS-NOMBRE-TIMESACT-MM
+           MOVE WS-FAR-DD TO WS-NOMBRE-TIMESACT-DD
+
+           OPEN INPUT TimesAct
+           OPEN INPUT PROFESORES
+           IF WS-STATUS-PROFESORES NOT = "00" THEN
+               DISPLAY "NO SE PUDO ABRIR Profesores.dat"
+               STOP RUN
+           END-IF
+           OPEN INPUT SUCURSALES
+           OPEN INPUT TIPOS_CLASE
+           OPEN INPUT TARIFAS_SUCURSAL
+           OPEN INPUT ACUMULADO_ANUAL
+           IF WS-STATUS-ACUM NOT = "00" THEN
+               DISPLAY "SIN DATOS ACUMULADOS TODAVIA (NO EXISTE "
+                   "AcumuladoAnual.dat)"
+           END-IF
+           OPEN OUTPUT LISTADO_DE_HORAS.
+           MOVE WS-FAR-AAAA TO ENC1-AAAA.
+           MOVE WS-FAR-MM TO ENC1-MM.
+           MOVE WS-FAR-DD TO ENC1-DD.
+           PERFORM LEER-PARM-DE-PAGINA.
+           PERFORM LEER-PARM-DE-DESTINO-LISTADO.
+           PERFORM ARMAR-NOMBRE-LISTADO.
+           DISPLAY "REIMPRIMIENDO " WS-NOMBRE-TIMESACT
+                   " EN " WS-NOMBRE-LISTADO.
+
+       LEER-PARM-DE-PAGINA.
+           MOVE 60 TO WS-LINEAS-POR-PAGINA
+           OPEN INPUT PARM-PAGINA
+           IF WS-STATUS-PARM-PAGINA = "00" THEN
+               READ PARM-PAGINA
+                   NOT AT END
+                       MOVE PARM-LINEAS-POR-PAGINA TO
+                           WS-LINEAS-POR-PAGINA
+               END-READ
+               CLOSE PARM-PAGINA
+           END-IF.
+
+       LEER-PARM-DE-DESTINO-LISTADO.
+           MOVE "I" TO WS-DESTINO-LISTADO
+           OPEN INPUT PARM-DESTINO-LISTADO
+           IF WS-STATUS-PARM-DESTINO = "00" THEN
+               READ PARM-DESTINO-LISTADO
+                   NOT AT END
+                       IF PARM-DESTINO-LISTADO-FLAG = "P" OR
+                          PARM-DESTINO-LISTADO-FLAG = "H" THEN
+                           MOVE PARM-DESTINO-LISTADO-FLAG TO
+                               WS-DESTINO-LISTADO
+                       END-IF
+               END-READ
+               CLOSE PARM-DESTINO-LISTADO
+           END-IF
+           DISPLAY "DESTINO DEL LISTADO: " WS-DESTINO-LISTADO.
+
+      * El prefijo del nombre de archivo cambia con el destino elegido
+      * pero la fecha y la extension son siempre las mismas, para que
+      * el resto del programa (armado del contenido en
+      * GRABAR-LISTADO-FINAL, etc.) no tenga que enterarse del destino.
+       ARMAR-NOMBRE-LISTADO.
+           EVALUATE TRUE
+               WHEN WS-DESTINO-PDF-SI
+                   STRING "ListadoDeHorasPDF_" DELIMITED BY SIZE
+                          WS-FAR-AAAA DELIMITED BY SIZE
+                          WS-FAR-MM DELIMITED BY SIZE
+                          WS-FAR-DD DELIMITED BY SIZE
+                          ".dat" DELIMITED BY SIZE
+                          INTO WS-NOMBRE-LISTADO
+               WHEN WS-DESTINO-HOLD-SI
+                   STRING "ListadoDeHorasHld_" DELIMITED BY SIZE
+                          WS-FAR-AAAA DELIMITED BY SIZE
+                          WS-FAR-MM DELIMITED BY SIZE
+                          WS-FAR-DD DELIMITED BY SIZE
+                          ".dat" DELIMITED BY SIZE
+                          INTO WS-NOMBRE-LISTADO
+               WHEN OTHER
+                   STRING "ListadoDeHoras_" DELIMITED BY SIZE
+                          WS-FAR-AAAA DELIMITED BY SIZE
+                          WS-FAR-MM DELIMITED BY SIZE
+                          WS-FAR-DD DELIMITED BY SIZE
+                          ".dat" DELIMITED BY SIZE
+                          INTO WS-NOMBRE-LISTADO
+           END-EVALUATE.
+
+       FIN.
+           CLOSE TimesAct
+           CLOSE PROFESORES
+           CLOSE SUCURSALES
+           CLOSE TIPOS_CLASE
+           CLOSE TARIFAS_SUCURSAL
+           IF WS-STATUS-ACUM = "00" THEN
+               CLOSE ACUMULADO_ANUAL
+           END-IF.
+           DISPLAY "FIN DE LA REIMPRESION DEL LISTADO DE HORAS".
+
+       LEER-TIMESACT.
+           READ TimesAct
+               AT END
+                   MOVE "SI" TO WS-EOF-TIMESACT
+               NOT AT END
+                   MOVE TimesAct_REG TO MENOR-ACTUAL
+           END-READ.
+
+       LEER_TIPOS_CLASE.
+           READ TIPOS_CLASE
+               AT END
+                   MOVE "SI" TO WS-EOF-TIPOS-CLASE.
+
+       CARGAR-REGISTRO.
+           MOVE TIP-TIP_CLASE TO VEC-TIP_CLASE(SUBINDICE)
+           MOVE TIP-DESC TO VEC-DESC(SUBINDICE)
+           MOVE TIP-TARIFA TO VEC-TARIFA(SUBINDICE)
+           MOVE TIP-FECHA-DESDE TO VEC-FECHA-DESDE(SUBINDICE)
+           MOVE TIP-FECHA-HASTA TO VEC-FECHA-HASTA(SUBINDICE)
+           ADD 1 TO SUBINDICE
+
+           PERFORM LEER_TIPOS_CLASE.
+
+       CARGAR-TIPOS-CLASE-A-VECTOR.
+           PERFORM LEER_TIPOS_CLASE
+           MOVE 1 TO SUBINDICE
+
+           PERFORM CARGAR-REGISTRO UNTIL
+               WS-EOF-TIPOS-CLASE="SI" or SUBINDICE>WS-MAX-TIPOS-CLASE
+           COMPUTE WS-CANT-TIPOS-CLASE = SUBINDICE - 1
+           DISPLAY "TIPOS DE CLASE CARGADOS: " WS-CANT-TIPOS-CLASE
+
+      * Los elementos que sobran (mas alla de lo realmente leido) se
+      * marcan con HIGH-VALUES para que el ordenamiento los deje al
+      * final de la tabla, sin mezclarse con los tipos de clase
+      * cargados.
+           PERFORM MARCAR-COLA-TIPOS-CLASE
+               VARYING SUBINDICE FROM WS-CANT-TIPOS-CLASE BY 1
+               UNTIL SUBINDICE > WS-MAX-TIPOS-CLASE
+
+           SORT ELEMENTO ASCENDING KEY VEC-TIP_CLASE VEC-FECHA-DESDE.
+
+       MARCAR-COLA-TIPOS-CLASE.
+           IF SUBINDICE > WS-CANT-TIPOS-CLASE THEN
+               MOVE HIGH-VALUES TO VEC-TIP_CLASE(SUBINDICE)
+           END-IF.
+
+       LEER_SUCURSAL.
+           READ SUCURSALES
+               AT END
+                   MOVE "SI" TO WS-EOF-SUCURSALES.
+
+       CARGAR-SUCURSALES-A-VECTOR.
+           PERFORM LEER_SUCURSAL
+           MOVE 1 TO SUBINDICE-SUC
+           PERFORM CARGAR-REGISTRO-SUC UNTIL
+               WS-EOF-SUCURSALES="SI" OR SUBINDICE-SUC>200.
+           COMPUTE WS-CANT-SUCURSALES = SUBINDICE-SUC - 1.
+
+       CARGAR-REGISTRO-SUC.
+           MOVE SUC-SUCURSAL TO VEC-SUC-SUCURSAL(SUBINDICE-SUC)
+           MOVE SUC-RAZON TO VEC-SUC-RAZON(SUBINDICE-SUC)
+           MOVE SUC-DIRE TO VEC-SUC-DIRE(SUBINDICE-SUC)
+           MOVE SUC-TEL TO VEC-SUC-TEL(SUBINDICE-SUC)
+           MOVE SUC-CUIT TO VEC-SUC-CUIT(SUBINDICE-SUC)
+           ADD 1 TO SUBINDICE-SUC
+           PERFORM LEER_SUCURSAL.
+
+       LEER_TARIFA_SUCURSAL.
+           READ TARIFAS_SUCURSAL
+               AT END
+                   MOVE "SI" TO WS-EOF-TARIFAS-SUCURSAL.
+
+       CARGAR-TARIFAS-SUCURSAL-A-VECTOR.
+           PERFORM LEER_TARIFA_SUCURSAL
+           MOVE 1 TO SUBINDICE-TSU
+           PERFORM CARGAR-REGISTRO-TSU UNTIL
+               WS-EOF-TARIFAS-SUCURSAL="SI" OR
+               SUBINDICE-TSU>WS-MAX-TARIFAS-SUCURSAL.
+           COMPUTE WS-CANT-TARIFAS-SUCURSAL = SUBINDICE-TSU - 1.
+
+       CARGAR-REGISTRO-TSU.
+           MOVE TSU-SUCURSAL TO VEC-TSU-SUCURSAL(SUBINDICE-TSU)
+           MOVE TSU-TIP_CLASE TO VEC-TSU-TIP_CLASE(SUBINDICE-TSU)
+           MOVE TSU-TARIFA TO VEC-TSU-TARIFA(SUBINDICE-TSU)
+           ADD 1 TO SUBINDICE-TSU
+           PERFORM LEER_TARIFA_SUCURSAL.
+
+       LEER-FERIADO.
+           READ FERIADOS
+               AT END
+                   MOVE "SI" TO WS-EOF-FERIADOS.
+
+       CARGAR-FERIADOS-A-VECTOR.
+           OPEN INPUT FERIADOS
+           IF WS-STATUS-FERIADOS = "00" THEN
+               PERFORM LEER-FERIADO
+               MOVE 1 TO SUBINDICE-FER
+               PERFORM CARGAR-REGISTRO-FERIADO UNTIL
+                   WS-EOF-FERIADOS = "SI" OR
+                   SUBINDICE-FER > WS-MAX-FERIADOS
+               COMPUTE WS-CANT-FERIADOS = SUBINDICE-FER - 1
+               CLOSE FERIADOS
+           ELSE
+               MOVE ZERO TO WS-CANT-FERIADOS
+           END-IF
+           DISPLAY "FERIADOS CARGADOS: " WS-CANT-FERIADOS.
+
+       CARGAR-REGISTRO-FERIADO.
+           MOVE FER-FECHA TO VEC-FER-FECHA(SUBINDICE-FER)
+           ADD 1 TO SUBINDICE-FER
+           PERFORM LEER-FERIADO.
+
+       CALCULAR-DIA-SEMANA.
+           IF MENOR-ACTUAL_MES <= 2 THEN
+               COMPUTE WS-DIASEM-MES-AJUSTADO = MENOR-ACTUAL_MES + 12
+               COMPUTE WS-DIASEM-ANIO-AJUSTADO = MENOR-ACTUAL_ANIO - 1
+           ELSE
+               MOVE MENOR-ACTUAL_MES TO WS-DIASEM-MES-AJUSTADO
+               MOVE MENOR-ACTUAL_ANIO TO WS-DIASEM-ANIO-AJUSTADO
+           END-IF
+
+           DIVIDE WS-DIASEM-ANIO-AJUSTADO BY 100 GIVING
+               WS-DIASEM-SIGLO REMAINDER WS-DIASEM-ANIO-CENTURIA
+
+           COMPUTE WS-DIASEM-TERMINO-MES =
+               (13 * (WS-DIASEM-MES-AJUSTADO + 1)) / 5
+
+           COMPUTE WS-DIASEM-SUMA = MENOR-ACTUAL_DIA +
+               WS-DIASEM-TERMINO-MES + WS-DIASEM-ANIO-CENTURIA +
+               (5 * WS-DIASEM-SIGLO)
+
+           DIVIDE WS-DIASEM-ANIO-CENTURIA BY 4 GIVING
+               WS-DIASEM-CUOCIENTE
+           ADD WS-DIASEM-CUOCIENTE TO WS-DIASEM-SUMA
+
+           DIVIDE WS-DIASEM-SIGLO BY 4 GIVING WS-DIASEM-CUOCIENTE
+           ADD WS-DIASEM-CUOCIENTE TO WS-DIASEM-SUMA
+
+           DIVIDE WS-DIASEM-SUMA BY 7 GIVING WS-DIASEM-CUOCIENTE
+               REMAINDER WS-DIASEM-INDICE
+
+           IF WS-DIASEM-INDICE = 0 THEN
+               MOVE 7 TO WS-DIA-SEMANA
+           ELSE
+               MOVE WS-DIASEM-INDICE TO WS-DIA-SEMANA
+           END-IF.
+
+       VERIFICAR-FERIADO.
+           MOVE "N" TO WS-ES-FERIADO
+           MOVE 1 TO SUBINDICE-FER
+           PERFORM BUSCAR-FERIADO UNTIL
+               SUBINDICE-FER > WS-CANT-FERIADOS OR WS-ES-FERIADO-SI.
+
+       BUSCAR-FERIADO.
+           IF VEC-FER-FECHA(SUBINDICE-FER) = MENOR-ACTUAL-FECHA THEN
+               MOVE "S" TO WS-ES-FERIADO
+           ELSE
+               ADD 1 TO SUBINDICE-FER
+           END-IF.
+
+       PROCESAR-UN-PROFESOR.
+           MOVE 0 TO IMPORTE-TOTAL-X-PROFESOR
+           MOVE 0 TO HORAS-TOTAL-X-PROFESOR
+           MOVE MENOR-ACTUAL-NUMERO TO PROFESOR-ANTERIOR
+           MOVE WS-LINEAS-POR-PAGINA TO WS-LINEAS
+           ADD 1 TO WS-CANT-PROF-PROCESADOS
+
+           PERFORM PROCESAR-UNA-FECHA UNTIL
+               WS-EOF-TIMESACT = "SI" OR
+               PROFESOR-ANTERIOR <> MENOR-ACTUAL-NUMERO
+
+           PERFORM GRABAR-TOTAL-X-PROFESOR.
+
+       PROCESAR-UNA-FECHA.
+           MOVE 0 TO IMPORTE-TOTAL-X-FECHA
+           MOVE 0 TO HORAS-TOTAL-X-FECHA
+           MOVE 0 TO WS-CANT-SUC-X-FECHA
+           MOVE MENOR-ACTUAL-FECHA TO FECHA-ANTERIOR
+
+           PERFORM PROCESAR-UN-DETALLE UNTIL
+               WS-EOF-TIMESACT = "SI" OR
+               PROFESOR-ANTERIOR <> MENOR-ACTUAL-NUMERO OR
+               FECHA-ANTERIOR <> MENOR-ACTUAL-FECHA
+
+           PERFORM GRABAR-TOTAL-X-FECHA.
+
+       PROCESAR-UN-DETALLE.
+           MOVE MENOR-ACTUAL_ANIO TO REG-AAAA
+           MOVE MENOR-ACTUAL_MES TO REG-MM
+           MOVE MENOR-ACTUAL_DIA TO REG-DD
+
+           MOVE MENOR-ACTUAL-SUCURSAL TO REG-SUC
+           PERFORM BUSCAR-SUCURSAL
+           IF WS-SUC-ENCONTRADA-SI THEN
+               MOVE VEC-SUC-RAZON(SUBINDICE-SUC) TO REG-SUC-RAZON
+           ELSE
+               MOVE SPACES TO REG-SUC-RAZON
+           END-IF
+           MOVE MENOR-ACTUAL-TIP_CLASE TO TIPO-A-BUSCAR
+
+           PERFORM BUSCAR-TIPO-DE-CLASE
+           IF SUBINDICE<=WS-CANT-TIPOS-CLASE THEN
+               MOVE VEC-DESC(SUBINDICE) TO REG-TIPO-DE-CLASE
+
+               MOVE VEC-TARIFA(SUBINDICE) TO WS-TARIFA-A-USAR
+               PERFORM BUSCAR-TARIFA-SUCURSAL
+               IF WS-TSU-ENCONTRADA-SI THEN
+                   MOVE VEC-TSU-TARIFA(SUBINDICE-TSU) TO
+                       WS-TARIFA-A-USAR
+               END-IF
+
+               MOVE WS-TARIFA-A-USAR TO REG-TARIFA
+               MOVE MENOR-ACTUAL-HORAS TO REG-HORAS
+      * Redondeo al par mas cercano (bancario) para que la fraccion
+      * de centavo no favorezca siempre al mismo lado en series
+      * largas de transacciones.
+               COMPUTE IMPORTE-AUX ROUNDED MODE IS NEAREST-EVEN =
+                   MENOR-ACTUAL-HORAS * WS-TARIFA-A-USAR
+               PERFORM CALCULAR-DIA-SEMANA
+               PERFORM VERIFICAR-FERIADO
+               IF WS-FIN-DE-SEMANA-SI OR WS-ES-FERIADO-SI THEN
+                   COMPUTE IMPORTE-AUX ROUNDED MODE IS NEAREST-EVEN =
+                       IMPORTE-AUX * WS-MULTIPLICADOR-FERIADO
+               END-IF
+               MOVE IMPORTE-AUX TO REG-IMPORTE
+           ELSE
+               MOVE SPACES TO REG-TIPO-DE-CLASE
+               MOVE ZEROS TO REG-TARIFA
+               MOVE MENOR-ACTUAL-HORAS TO REG-HORAS
+               MOVE ZEROS TO IMPORTE-AUX
+               MOVE ZEROS TO REG-IMPORTE
+           END-IF
+
+           IF MENOR-ACTUAL-ES-REVERSO THEN
+               MOVE "REVERSO" TO REG-MARCA-REVERSO
+               COMPUTE WS-SIGNO-HORAS = MENOR-ACTUAL-HORAS * -1
+               COMPUTE WS-SIGNO-IMPORTE = IMPORTE-AUX * -1
+           ELSE
+               MOVE SPACES TO REG-MARCA-REVERSO
+               MOVE MENOR-ACTUAL-HORAS TO WS-SIGNO-HORAS
+               MOVE IMPORTE-AUX TO WS-SIGNO-IMPORTE
+           END-IF
+
+           PERFORM VERIFICAR-CANTIDAD-DE-LINEAS
+           WRITE LISTADO_DE_HORAS_REG FROM REGISTRO-LISTADO.
+           ADD 1 TO WS-LINEAS.
+           IF NOT WS-SUC-ENCONTRADA-SI THEN
+               MOVE MENOR-ACTUAL-SUCURSAL TO LEXSUC-CODIGO
+               PERFORM VERIFICAR-CANTIDAD-DE-LINEAS
+               WRITE LISTADO_DE_HORAS_REG FROM LINEA-EXCEPCION-SUCURSAL
+               ADD 1 TO WS-LINEAS
+           END-IF.
+           ADD WS-SIGNO-HORAS TO HORAS-TOTAL-X-PROFESOR.
+           ADD WS-SIGNO-HORAS TO HORAS-TOTAL-X-FECHA.
+           IF SUBINDICE<=WS-CANT-TIPOS-CLASE AND
+               VEC-TIP_CLASE(SUBINDICE)=TIPO-A-BUSCAR THEN
+               ADD WS-SIGNO-IMPORTE TO IMPORTE-TOTAL-X-PROFESOR
+               ADD WS-SIGNO-IMPORTE TO IMPORTE-TOTAL-X-FECHA
+               ADD WS-SIGNO-IMPORTE TO IMPORTE-TOTAL-GRAL
+               PERFORM ACUMULAR-SUC-X-FECHA
+           END-IF.
+           PERFORM LEER-TIMESACT.
+
+      * Busca el tipo de clase por busqueda binaria sobre
+      * TABLA-TIPOS-CLASE (ordenada al cargarla en
+      * CARGAR-TIPOS-CLASE-A-VECTOR por VEC-TIP_CLASE y, dentro de un
+      * mismo tipo, por VEC-FECHA-DESDE). Como un mismo tipo puede
+      * tener varias tarifas historicas con distinta vigencia, la
+      * busqueda binaria solo ubica el grupo de renglones de ese tipo;
+      * UBICAR-FECHA-VALIDA-TIPO-CLASE recorre ese grupo (chico,
+      * tipicamente de pocos renglones) para quedarse con el vigente a
+      * MENOR-ACTUAL-FECHA, igual que hacia antes el barrido lineal
+      * completo. Deja SUBINDICE apuntando al renglon encontrado, o
+      * mayor que WS-CANT-TIPOS-CLASE si no hay tipo vigente.
+       BUSCAR-TIPO-DE-CLASE.
+           MOVE 1 TO WS-BIN-INF
+           MOVE WS-CANT-TIPOS-CLASE TO WS-BIN-SUP
+           MOVE "N" TO WS-BIN-ENCONTRADO
+           PERFORM AVANZAR-BINARIO-TIPO-CLASE UNTIL
+               WS-BIN-INF > WS-BIN-SUP OR WS-BIN-ENCONTRADO-SI
+           IF WS-BIN-ENCONTRADO-SI THEN
+               PERFORM UBICAR-FECHA-VALIDA-TIPO-CLASE
+           ELSE
+               COMPUTE SUBINDICE = WS-CANT-TIPOS-CLASE + 1
+           END-IF.
+
+       AVANZAR-BINARIO-TIPO-CLASE.
+           COMPUTE WS-BIN-MED = (WS-BIN-INF + WS-BIN-SUP) / 2
+           IF VEC-TIP_CLASE(WS-BIN-MED) = TIPO-A-BUSCAR THEN
+               MOVE WS-BIN-MED TO SUBINDICE
+               MOVE "S" TO WS-BIN-ENCONTRADO
+           ELSE
+               IF VEC-TIP_CLASE(WS-BIN-MED) < TIPO-A-BUSCAR THEN
+                   COMPUTE WS-BIN-INF = WS-BIN-MED + 1
+               ELSE
+                   COMPUTE WS-BIN-SUP = WS-BIN-MED - 1
+               END-IF
+           END-IF.
+
+      * La busqueda binaria puede haber caido en cualquier renglon
+      * del grupo de un mismo tipo; primero se retrocede al comienzo
+      * del grupo y despues se avanza dentro de el buscando la
+      * tarifa vigente a MENOR-ACTUAL-FECHA.
+       UBICAR-FECHA-VALIDA-TIPO-CLASE.
+           PERFORM RETROCEDER-INICIO-TIPO-CLASE UNTIL
+               SUBINDICE = 1 OR
+               VEC-TIP_CLASE(SUBINDICE - 1) NOT = TIPO-A-BUSCAR
+           MOVE "N" TO WS-BIN-FECHA-OK
+           PERFORM AVANZAR-FECHA-TIPO-CLASE UNTIL
+               SUBINDICE > WS-CANT-TIPOS-CLASE OR
+               VEC-TIP_CLASE(SUBINDICE) NOT = TIPO-A-BUSCAR OR
+               WS-BIN-FECHA-OK-SI
+           IF NOT WS-BIN-FECHA-OK-SI THEN
+               COMPUTE SUBINDICE = WS-CANT-TIPOS-CLASE + 1
+           END-IF.
+
+       RETROCEDER-INICIO-TIPO-CLASE.
+           SUBTRACT 1 FROM SUBINDICE.
+
+       AVANZAR-FECHA-TIPO-CLASE.
+           IF VEC-FECHA-DESDE(SUBINDICE)<=MENOR-ACTUAL-FECHA AND
+              (VEC-FECHA-HASTA(SUBINDICE)=ZEROS OR
+               VEC-FECHA-HASTA(SUBINDICE)>=MENOR-ACTUAL-FECHA) THEN
+               MOVE "S" TO WS-BIN-FECHA-OK
+           ELSE
+               ADD 1 TO SUBINDICE
+           END-IF.
+
+       BUSCAR-SUCURSAL.
+           MOVE "N" TO WS-SUC-ENCONTRADA
+           MOVE 1 TO SUBINDICE-SUC
+           PERFORM AVANZAR-SUBINDICE-SUC UNTIL
+                               SUBINDICE-SUC>WS-CANT-SUCURSALES OR
+                               WS-SUC-ENCONTRADA-SI.
+
+       AVANZAR-SUBINDICE-SUC.
+           IF VEC-SUC-SUCURSAL(SUBINDICE-SUC)=MENOR-ACTUAL-SUCURSAL THEN
+               MOVE "S" TO WS-SUC-ENCONTRADA
+           ELSE
+               ADD 1 TO SUBINDICE-SUC
+           END-IF.
+
+       BUSCAR-SXF.
+           MOVE "N" TO WS-SXF-ENCONTRADA
+           MOVE 1 TO SUBINDICE-SXF
+           PERFORM AVANZAR-SUBINDICE-SXF UNTIL
+                               SUBINDICE-SXF>WS-CANT-SUC-X-FECHA OR
+                               WS-SXF-ENCONTRADA-SI.
+
+       AVANZAR-SUBINDICE-SXF.
+           IF SXF-SUCURSAL(SUBINDICE-SXF)=MENOR-ACTUAL-SUCURSAL THEN
+               MOVE "S" TO WS-SXF-ENCONTRADA
+           ELSE
+               ADD 1 TO SUBINDICE-SXF
+           END-IF.
+
+      * Acumula horas/importe del detalle actual en el desglose por
+      * sucursal de la fecha en curso (reiniciado en
+      * PROCESAR-UNA-FECHA), dando de alta una entrada nueva la
+      * primera vez que aparece una sucursal dentro de esa fecha.
+       ACUMULAR-SUC-X-FECHA.
+           PERFORM BUSCAR-SXF
+           IF NOT WS-SXF-ENCONTRADA-SI AND
+              WS-CANT-SUC-X-FECHA < WS-MAX-SUC-X-FECHA THEN
+               ADD 1 TO WS-CANT-SUC-X-FECHA
+               MOVE WS-CANT-SUC-X-FECHA TO SUBINDICE-SXF
+               MOVE MENOR-ACTUAL-SUCURSAL TO SXF-SUCURSAL(SUBINDICE-SXF)
+               MOVE ZERO TO SXF-HORAS(SUBINDICE-SXF)
+               MOVE ZERO TO SXF-IMPORTE(SUBINDICE-SXF)
+           END-IF
+           IF WS-SXF-ENCONTRADA-SI OR
+              SUBINDICE-SXF NOT > WS-CANT-SUC-X-FECHA THEN
+               ADD WS-SIGNO-HORAS TO SXF-HORAS(SUBINDICE-SXF)
+               ADD WS-SIGNO-IMPORTE TO SXF-IMPORTE(SUBINDICE-SXF)
+           END-IF.
+
+       BUSCAR-TARIFA-SUCURSAL.
+           MOVE "N" TO WS-TSU-ENCONTRADA
+           MOVE 1 TO SUBINDICE-TSU
+           PERFORM AVANZAR-SUBINDICE-TSU UNTIL
+                               SUBINDICE-TSU>WS-CANT-TARIFAS-SUCURSAL OR
+                               WS-TSU-ENCONTRADA-SI.
+
+       AVANZAR-SUBINDICE-TSU.
+           IF VEC-TSU-SUCURSAL(SUBINDICE-TSU)=MENOR-ACTUAL-SUCURSAL AND
+               VEC-TSU-TIP_CLASE(SUBINDICE-TSU)=TIPO-A-BUSCAR THEN
+               MOVE "S" TO WS-TSU-ENCONTRADA
+           ELSE
+               ADD 1 TO SUBINDICE-TSU
+           END-IF.
+
+       GRABAR-TOTAL-X-FECHA.
+           PERFORM VERIFICAR-CANTIDAD-DE-LINEAS.
+           WRITE LISTADO_DE_HORAS_REG FROM LINEA_SEP_TOTALXFECHA.
+           ADD 1 TO WS-LINEAS.
+
+           MOVE HORAS-TOTAL-X-FECHA TO L_TOTALXFECHA_HORAS.
+           MOVE IMPORTE-TOTAL-X-FECHA TO L_TOTALXFECHA_IMPORTE.
+           PERFORM VERIFICAR-CANTIDAD-DE-LINEAS
+           WRITE LISTADO_DE_HORAS_REG FROM LINEA_TOTALXFECHA.
+           ADD 1 TO WS-LINEAS.
+           IF WS-CANT-SUC-X-FECHA > 1 THEN
+               PERFORM GRABAR-DETALLE-SUC-X-FECHA
+                   VARYING SUBINDICE-SXF FROM 1 BY 1
+                   UNTIL SUBINDICE-SXF > WS-CANT-SUC-X-FECHA
+           END-IF
+           IF PROFESOR-ANTERIOR = MENOR-ACTUAL-NUMERO THEN
+               PERFORM VERIFICAR-CANTIDAD-DE-LINEAS
+               WRITE LISTADO_DE_HORAS_REG FROM BLANCO
+               ADD 1 TO WS-LINEAS
+               PERFORM VERIFICAR-CANTIDAD-DE-LINEAS
+               WRITE LISTADO_DE_HORAS_REG FROM ENCABEZADO4
+               ADD 1 TO WS-LINEAS
+               PERFORM VERIFICAR-CANTIDAD-DE-LINEAS
+               WRITE LISTADO_DE_HORAS_REG FROM ENCABEZADO5
+               ADD 1 TO WS-LINEAS
+           END-IF.
+
+       GRABAR-DETALLE-SUC-X-FECHA.
+           MOVE SXF-SUCURSAL(SUBINDICE-SXF) TO L-SUCXFECHA-SUC
+           MOVE SXF-HORAS(SUBINDICE-SXF) TO L-SUCXFECHA-HORAS
+           MOVE SXF-IMPORTE(SUBINDICE-SXF) TO L-SUCXFECHA-IMPORTE
+           PERFORM VERIFICAR-CANTIDAD-DE-LINEAS
+           WRITE LISTADO_DE_HORAS_REG FROM LINEA-SUC-X-FECHA
+           ADD 1 TO WS-LINEAS.
+
+       GRABAR-TOTAL-X-PROFESOR.
+           MOVE HORAS-TOTAL-X-PROFESOR TO L_TOTALXPROF_HORAS.
+           MOVE IMPORTE-TOTAL-X-PROFESOR TO L_TOTALXPROF_IMPORTE.
+           PERFORM BUSCAR-ACUMULADO-ANUAL.
+           PERFORM VERIFICAR-CANTIDAD-DE-LINEAS.
+           WRITE LISTADO_DE_HORAS_REG FROM LINEA_TOTALXPROF.
+           ADD 1 TO WS-LINEAS.
+
+           COMPUTE WS-RETENCION-X-PROFESOR ROUNDED =
+               IMPORTE-TOTAL-X-PROFESOR * WS-PORCENTAJE-RETENCION
+           COMPUTE WS-NETO-X-PROFESOR =
+               IMPORTE-TOTAL-X-PROFESOR - WS-RETENCION-X-PROFESOR
+           IF WS-SUC-ENCONTRADA-SI THEN
+               MOVE VEC-SUC-CUIT(SUBINDICE-SUC) TO LR-CUIT
+           ELSE
+               MOVE ZEROS TO LR-CUIT
+           END-IF
+           MOVE WS-RETENCION-X-PROFESOR TO LR-RETENCION
+           MOVE WS-NETO-X-PROFESOR TO LR-NETO
+           PERFORM VERIFICAR-CANTIDAD-DE-LINEAS.
+           WRITE LISTADO_DE_HORAS_REG FROM LINEA-RETENCION-X-PROFESOR.
+           ADD 1 TO WS-LINEAS.
+           ADD WS-RETENCION-X-PROFESOR TO IMPORTE-RETENCION-GRAL.
+           ADD WS-NETO-X-PROFESOR TO IMPORTE-NETO-GRAL.
+
+           IF HORAS-TOTAL-X-PROFESOR > WS-TOPE-HORAS-MENSUAL THEN
+               MOVE PROFESOR-ANTERIOR TO LAH-PROFESOR
+               MOVE WS-TOPE-HORAS-MENSUAL TO LAH-TOPE
+               MOVE HORAS-TOTAL-X-PROFESOR TO LAH-HORAS
+               PERFORM VERIFICAR-CANTIDAD-DE-LINEAS
+               WRITE LISTADO_DE_HORAS_REG FROM LINEA-ALERTA-HORAS
+               ADD 1 TO WS-LINEAS
+           END-IF.
+
+       BUSCAR-ACUMULADO-ANUAL.
+           IF WS-STATUS-ACUM NOT = "00" THEN
+               MOVE ZEROS TO L_TOTALXPROF_YTD
+           ELSE
+               MOVE PROFESOR-ANTERIOR TO ACUM-NUMERO
+               READ ACUMULADO_ANUAL
+                   INVALID KEY
+                       MOVE ZEROS TO L_TOTALXPROF_YTD
+                   NOT INVALID KEY
+                       MOVE ACUM-IMPORTE TO L_TOTALXPROF_YTD
+               END-READ
+           END-IF.
+
+       GRABAR-TOTAL-GENERAL.
+           MOVE IMPORTE-TOTAL-GRAL TO L_TOTALGRAL_IMPORTE.
+           PERFORM VERIFICAR-CANTIDAD-DE-LINEAS.
+           WRITE LISTADO_DE_HORAS_REG FROM LINEA_TOTALGRAL.
+
+           MOVE IMPORTE-RETENCION-GRAL TO LRG-RETENCION.
+           MOVE IMPORTE-NETO-GRAL TO LRG-NETO.
+           PERFORM VERIFICAR-CANTIDAD-DE-LINEAS.
+           WRITE LISTADO_DE_HORAS_REG FROM LINEA-RETENCION-GRAL.
+
+      * El listado real (WS-NOMBRE-LISTADO) se arma aca, una vez que ya
+      * se conocen los totales de la corrida reimpresa: primero la
+      * caratula y despues, linea por linea, el contenido ya generado
+      * en el archivo de trabajo LISTADO_DE_HORAS.
+       GRABAR-LISTADO-FINAL.
+           CLOSE LISTADO_DE_HORAS
+           OPEN OUTPUT LISTADO_DE_HORAS_FINAL
+           IF WS-STATUS-LISTADO-FINAL NOT = "00" THEN
+               DISPLAY "NO SE PUDO ABRIR " WS-NOMBRE-LISTADO
+               DISPLAY "FILE STATUS: " WS-STATUS-LISTADO-FINAL
+               STOP RUN
+           END-IF
+           PERFORM GRABAR-CARATULA
+
+           OPEN INPUT LISTADO_DE_HORAS
+           MOVE "NO" TO WS-EOF-LISTADO-TMP
+           PERFORM LEER-LINEA-LISTADO-TMP
+           PERFORM COPIAR-LINEA-LISTADO-TMP UNTIL
+               WS-EOF-LISTADO-TMP-SI
+
+           CLOSE LISTADO_DE_HORAS
+           CLOSE LISTADO_DE_HORAS_FINAL.
+
+       GRABAR-CARATULA.
+           WRITE LISTADO_DE_HORAS_FINAL_REG FROM CARATULA-TITULO
+               AFTER PAGE
+           MOVE ENC1-FECHA TO CARF-FECHA
+           WRITE LISTADO_DE_HORAS_FINAL_REG FROM CARATULA-FECHA-LINEA
+               AFTER 2
+
+           EVALUATE TRUE
+               WHEN WS-DESTINO-PDF-SI
+                   MOVE "PDF" TO CARD-DESTINO
+               WHEN WS-DESTINO-HOLD-SI
+                   MOVE "RETENIDO" TO CARD-DESTINO
+               WHEN OTHER
+                   MOVE "IMPRESORA" TO CARD-DESTINO
+           END-EVALUATE
+           WRITE LISTADO_DE_HORAS_FINAL_REG FROM CARATULA-DESTINO-LINEA
+               AFTER 1
+
+           MOVE "PROFESORES REIMPRESOS" TO LC-ETIQUETA
+           MOVE WS-CANT-PROF-PROCESADOS TO LC-VALOR
+           WRITE LISTADO_DE_HORAS_FINAL_REG FROM LINEA-CONTROL AFTER 2
+
+           MOVE "PAGINAS TOTALES" TO LC-ETIQUETA
+           MOVE ENC1-NRO-HOJA TO LC-VALOR
+           WRITE LISTADO_DE_HORAS_FINAL_REG FROM LINEA-CONTROL
+
+           MOVE "IMPORTE TOTAL GENERAL" TO LC-ETIQUETA
+           MOVE IMPORTE-TOTAL-GRAL TO LC-VALOR
+           WRITE LISTADO_DE_HORAS_FINAL_REG FROM LINEA-CONTROL.
+
+       LEER-LINEA-LISTADO-TMP.
+           READ LISTADO_DE_HORAS
+               AT END
+                   MOVE "SI" TO WS-EOF-LISTADO-TMP
+           END-READ.
+
+       COPIAR-LINEA-LISTADO-TMP.
+           MOVE LISTADO_DE_HORAS_REG TO LISTADO_DE_HORAS_FINAL_REG
+           WRITE LISTADO_DE_HORAS_FINAL_REG
+           PERFORM LEER-LINEA-LISTADO-TMP.
+
+       GRABAR-ENCABEZADO.
+           ADD 1 TO ENC1-NRO-HOJA
+           MOVE PROFESOR-ANTERIOR TO ENC3-NUMERO
+           MOVE PROFESOR-ANTERIOR TO PROF-NUMERO
+           READ PROFESORES
+               INVALID KEY
+                   MOVE SPACES TO ENC3-NOMBRE
+               NOT INVALID KEY
+                   MOVE PROF-NOMBRE TO ENC3-NOMBRE
+           END-READ
+           WRITE LISTADO_DE_HORAS_REG FROM ENCABEZADO1 AFTER PAGE.
+           WRITE LISTADO_DE_HORAS_REG FROM ENCABEZADO2.
+           WRITE LISTADO_DE_HORAS_REG FROM ENCABEZADO3 AFTER 1.
+           WRITE LISTADO_DE_HORAS_REG FROM ENCABEZADO4 AFTER 1.
+           WRITE LISTADO_DE_HORAS_REG FROM ENCABEZADO5.
+           MOVE 7 TO WS-LINEAS.
+
+       VERIFICAR-CANTIDAD-DE-LINEAS.
+           IF WS-LINEAS >= WS-LINEAS-POR-PAGINA THEN
+               PERFORM GRABAR-ENCABEZADO
+           END-IF.
+
+       END PROGRAM REIMPRIMIR-LISTADO.
