@@ -0,0 +1,224 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Alta, modificacion y baja (desactivacion) de
+      *          profesores sobre el maestro indexado Profesores.dat,
+      *          para no tener que editar el archivo a mano.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MANTENIMIENTO-PROFESORES.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PROFESORES ASSIGN TO "Profesores.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS PROF-NUMERO
+             FILE STATUS IS WS-STATUS-PROFESORES.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD PROFESORES LABEL RECORD IS STANDARD.
+       01 PROFESORES_REG.
+           03 PROF-NUMERO PIC X(5).
+           03 PROF-DNI PIC 9(8).
+           03 PROF-NOMBRE PIC X(25).
+           03 PROF-DIRE PIC X(20).
+           03 PROF-TEL PIC X(20).
+           03 PROF-ESTADO PIC X(1).
+               88 PROF-ACTIVO-SI VALUE "A".
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-PROFESORES PIC X(2) VALUE SPACES.
+
+       01 WS-OPCION PIC X(1).
+           88 WS-OPCION-ALTA VALUE "1".
+           88 WS-OPCION-MODIFICAR VALUE "2".
+           88 WS-OPCION-BAJA VALUE "3".
+           88 WS-OPCION-SALIR VALUE "4".
+
+       01 WS-DNI-ENTRADA PIC X(8).
+       01 WS-DNI-NUM PIC 9(8).
+       01 WS-DNI-MINIMO PIC 9(8) VALUE 01000000.
+       01 WS-CAMPO-ENTRADA PIC X(25).
+       01 WS-NOMBRE-ENTRADA PIC X(40).
+
+       01 WS-DATOS-VALIDOS PIC X(1) VALUE "S".
+           88 WS-DATOS-VALIDOS-SI VALUE "S".
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * Abre el maestro de profesores (creandolo si todavia no
+      * existe) y despliega el menu hasta que el usuario elige salir
+      **
+           PERFORM ABRIR-PROFESORES
+
+           PERFORM MOSTRAR-MENU UNTIL WS-OPCION-SALIR
+
+           CLOSE PROFESORES
+           DISPLAY "FIN DEL MANTENIMIENTO DE PROFESORES"
+           STOP RUN.
+
+       ABRIR-PROFESORES.
+           OPEN I-O PROFESORES
+           IF WS-STATUS-PROFESORES = "35" THEN
+               OPEN OUTPUT PROFESORES
+               CLOSE PROFESORES
+               OPEN I-O PROFESORES
+           END-IF.
+
+       MOSTRAR-MENU.
+           DISPLAY " ".
+           DISPLAY "------ MANTENIMIENTO DE PROFESORES ------".
+           DISPLAY "1. ALTA".
+           DISPLAY "2. MODIFICACION".
+           DISPLAY "3. BAJA (DESACTIVAR)".
+           DISPLAY "4. SALIR".
+           DISPLAY "------------------------------------------".
+           ACCEPT WS-OPCION.
+           EVALUATE TRUE
+               WHEN WS-OPCION-ALTA
+                   PERFORM ALTA-PROFESOR
+               WHEN WS-OPCION-MODIFICAR
+                   PERFORM MODIFICAR-PROFESOR
+               WHEN WS-OPCION-BAJA
+                   PERFORM BAJA-PROFESOR
+               WHEN WS-OPCION-SALIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       ALTA-PROFESOR.
+           DISPLAY "NUMERO DE PROFESOR (5 CARACTERES): ".
+           ACCEPT PROF-NUMERO.
+           DISPLAY "DNI: ".
+           ACCEPT WS-DNI-ENTRADA.
+           DISPLAY "NOMBRE: ".
+           ACCEPT WS-NOMBRE-ENTRADA.
+           PERFORM VALIDAR-LARGO-NOMBRE
+           MOVE WS-NOMBRE-ENTRADA TO PROF-NOMBRE
+           DISPLAY "DIRECCION: ".
+           ACCEPT PROF-DIRE.
+           DISPLAY "TELEFONO: ".
+           ACCEPT PROF-TEL.
+           MOVE "A" TO PROF-ESTADO.
+
+           PERFORM VALIDAR-DNI
+           PERFORM VALIDAR-NOMBRE
+
+           IF WS-DATOS-VALIDOS-SI THEN
+               MOVE WS-DNI-ENTRADA TO PROF-DNI
+               WRITE PROFESORES_REG
+                   INVALID KEY
+                       DISPLAY "YA EXISTE UN PROFESOR CON ESE NUMERO"
+                   NOT INVALID KEY
+                       DISPLAY "PROFESOR DADO DE ALTA"
+               END-WRITE
+           ELSE
+               DISPLAY "DATOS INVALIDOS, ALTA CANCELADA"
+           END-IF.
+
+       MODIFICAR-PROFESOR.
+           DISPLAY "NUMERO DE PROFESOR A MODIFICAR: ".
+           ACCEPT PROF-NUMERO.
+           READ PROFESORES
+               INVALID KEY
+                   DISPLAY "PROFESOR INEXISTENTE"
+               NOT INVALID KEY
+                   PERFORM ACTUALIZAR-DATOS-PROFESOR
+           END-READ.
+
+       ACTUALIZAR-DATOS-PROFESOR.
+           DISPLAY "NOMBRE ACTUAL: " PROF-NOMBRE.
+           DISPLAY "NUEVO NOMBRE (ENTER PARA NO CAMBIAR): ".
+           ACCEPT WS-NOMBRE-ENTRADA.
+           IF WS-NOMBRE-ENTRADA NOT = SPACES THEN
+               PERFORM VALIDAR-LARGO-NOMBRE
+               MOVE WS-NOMBRE-ENTRADA TO PROF-NOMBRE
+           END-IF
+
+           DISPLAY "DIRECCION ACTUAL: " PROF-DIRE.
+           DISPLAY "NUEVA DIRECCION (ENTER PARA NO CAMBIAR): ".
+           ACCEPT WS-CAMPO-ENTRADA.
+           IF WS-CAMPO-ENTRADA NOT = SPACES THEN
+               MOVE WS-CAMPO-ENTRADA TO PROF-DIRE
+           END-IF
+
+           DISPLAY "TELEFONO ACTUAL: " PROF-TEL.
+           DISPLAY "NUEVO TELEFONO (ENTER PARA NO CAMBIAR): ".
+           ACCEPT WS-CAMPO-ENTRADA.
+           IF WS-CAMPO-ENTRADA NOT = SPACES THEN
+               MOVE WS-CAMPO-ENTRADA TO PROF-TEL
+           END-IF
+
+           MOVE "S" TO WS-DATOS-VALIDOS
+           PERFORM VALIDAR-NOMBRE
+           IF WS-DATOS-VALIDOS-SI THEN
+               REWRITE PROFESORES_REG
+                   INVALID KEY
+                       DISPLAY "ERROR AL ACTUALIZAR EL PROFESOR"
+                   NOT INVALID KEY
+                       DISPLAY "PROFESOR MODIFICADO"
+               END-REWRITE
+           ELSE
+               DISPLAY "DATOS INVALIDOS, MODIFICACION CANCELADA"
+           END-IF.
+
+       BAJA-PROFESOR.
+           DISPLAY "NUMERO DE PROFESOR A DAR DE BAJA: ".
+           ACCEPT PROF-NUMERO.
+           READ PROFESORES
+               INVALID KEY
+                   DISPLAY "PROFESOR INEXISTENTE"
+               NOT INVALID KEY
+                   MOVE "I" TO PROF-ESTADO
+                   REWRITE PROFESORES_REG
+                       INVALID KEY
+                           DISPLAY "ERROR AL DESACTIVAR EL PROFESOR"
+                       NOT INVALID KEY
+                           DISPLAY "PROFESOR DESACTIVADO"
+                   END-REWRITE
+           END-READ.
+
+       VALIDAR-DNI.
+           MOVE "S" TO WS-DATOS-VALIDOS
+           IF WS-DNI-ENTRADA NOT NUMERIC OR
+               WS-DNI-ENTRADA = ZEROS OR
+               WS-DNI-ENTRADA = SPACES THEN
+               DISPLAY "EL DNI DEBE SER NUMERICO Y DISTINTO DE CERO"
+               MOVE "N" TO WS-DATOS-VALIDOS
+           END-IF
+           IF WS-DATOS-VALIDOS-SI THEN
+               MOVE WS-DNI-ENTRADA TO WS-DNI-NUM
+               IF WS-DNI-NUM < WS-DNI-MINIMO THEN
+                   DISPLAY
+                       "EL DNI INGRESADO NO ES UN NUMERO PLAUSIBLE"
+                   MOVE "N" TO WS-DATOS-VALIDOS
+               END-IF
+           END-IF.
+
+       VALIDAR-NOMBRE.
+           IF PROF-NOMBRE = SPACES THEN
+               DISPLAY "EL NOMBRE ES OBLIGATORIO"
+               MOVE "N" TO WS-DATOS-VALIDOS
+           END-IF.
+
+       VALIDAR-LARGO-NOMBRE.
+           IF WS-NOMBRE-ENTRADA(26:15) NOT = SPACES THEN
+               DISPLAY "*** ATENCION: EL NOMBRE SUPERA LOS 25 "
+                   "CARACTERES Y FUE TRUNCADO ***"
+               DISPLAY "NOMBRE INGRESADO: " WS-NOMBRE-ENTRADA
+           END-IF.
+
+       END PROGRAM MANTENIMIENTO-PROFESORES.
