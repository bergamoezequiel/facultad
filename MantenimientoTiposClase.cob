@@ -0,0 +1,366 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Alta y modificacion de tipos de clase sobre
+      *          TiposClase.dat. Un cambio de tarifa no pisa el
+      *          registro vigente: lo cierra en la fecha del cambio y
+      *          agrega uno nuevo con la tarifa actualizada, dejando
+      *          en AuditTarifas.dat la tarifa vieja, la tarifa
+      *          nueva y la fecha en que se hizo el cambio.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MANTENIMIENTO-TIPOS-CLASE.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT TIPOS_CLASE ASSIGN TO "TiposClase.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT AUDITORIA_TARIFAS ASSIGN TO "AuditTarifas.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD TIPOS_CLASE LABEL RECORD IS STANDARD.
+       01 TIPOS_CLASE_REG.
+           03 TIP-TIP_CLASE PIC X(4).
+           03 TIP-DESC PIC X(20).
+           03 TIP-TARIFA PIC 9(5)V99.
+           03 TIP-FECHA-DESDE PIC 9(8).
+           03 TIP-FECHA-HASTA PIC 9(8).
+
+       FD AUDITORIA_TARIFAS LABEL RECORD IS STANDARD.
+       01 AUDITORIA_TARIFAS_REG PIC X(60).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-TIPOS-CLASE PIC X(2) VALUE "NO".
+
+       01  WS-CURRENT-DATE-FIELDS.
+             05  WS-CURRENT-DATE.
+                 10  WS-CURRENT-YEAR    PIC  9(4).
+                 10  WS-CURRENT-MONTH   PIC  9(2).
+                 10  WS-CURRENT-DAY     PIC  9(2).
+             05  WS-CURRENT-TIME.
+                 10  WS-CURRENT-HOUR    PIC  9(2).
+                 10  WS-CURRENT-MINUTE  PIC  9(2).
+                 10  WS-CURRENT-SECOND  PIC  9(2).
+                 10  WS-CURRENT-MS      PIC  9(2).
+             05  WS-DIFF-FROM-GMT       PIC S9(4).
+       01 WS-FECHA-HOY-GRUPO.
+           03 WS-FECHA-HOY-ANIO PIC 9(4).
+           03 WS-FECHA-HOY-MES PIC 9(2).
+           03 WS-FECHA-HOY-DIA PIC 9(2).
+       01 WS-FECHA-HOY REDEFINES WS-FECHA-HOY-GRUPO PIC 9(8).
+
+       01 WS-FECHA-CIERRE-GRUPO.
+           03 WS-FECHA-CIERRE-ANIO PIC 9(4).
+           03 WS-FECHA-CIERRE-MES PIC 9(2).
+           03 WS-FECHA-CIERRE-DIA PIC 9(2).
+       01 WS-FECHA-CIERRE REDEFINES WS-FECHA-CIERRE-GRUPO PIC 9(8).
+
+       01 TABLA-DIAS-POR-MES VALUE "312831303130313130313031".
+           03 VEC-DIAS-MES PIC 9(2) OCCURS 12 TIMES.
+       01 WS-MAX-DIA-MES-ANT PIC 9(2).
+       01 WS-ANIO-CUOCIENTE PIC 9(4).
+       01 WS-RESIDUO-4 PIC 9(4).
+       01 WS-RESIDUO-100 PIC 9(4).
+       01 WS-RESIDUO-400 PIC 9(4).
+
+       01 WS-MAX-TIPOS-CLASE PIC 9(4) VALUE 2000.
+       01 WS-CANT-TIPOS-CLASE PIC 9(4) VALUE ZERO.
+       01 SUBINDICE PIC 9(4) VALUE ZERO.
+       01 TABLA-TIPOS-CLASE.
+           03 ELEMENTO OCCURS 2000 TIMES.
+               05 VEC-TIP_CLASE PIC X(4).
+               05 VEC-DESC PIC X(20).
+               05 VEC-TARIFA PIC 9(5)V99.
+               05 VEC-FECHA-DESDE PIC 9(8).
+               05 VEC-FECHA-HASTA PIC 9(8).
+
+       01 LINEA-AUDITORIA-TARIFA.
+           03 LAT-TIPO PIC X(6).
+           03 LAT-FECHA PIC X(11).
+           03 LAT-TARIFA-ANTERIOR PIC ZZZZ9,99.
+           03 LAT-TARIFA-NUEVA PIC ZZZZ9,99.
+
+       01 WS-TIPO-ENCONTRADO PIC X(1) VALUE "N".
+           88 WS-TIPO-ENCONTRADO-SI VALUE "S".
+       01 WS-SUBINDICE-VIGENTE PIC 9(4) VALUE ZERO.
+
+       01 WS-OPCION PIC X(1).
+           88 WS-OPCION-ALTA VALUE "1".
+           88 WS-OPCION-MODIFICAR-TARIFA VALUE "2".
+           88 WS-OPCION-MODIFICAR-DESC VALUE "3".
+           88 WS-OPCION-SALIR VALUE "4".
+
+       01 WS-TIPO-BUSCADO PIC X(4).
+       01 WS-CAMPO-ENTRADA-20 PIC X(20).
+       01 WS-TARIFA-ENTRADA PIC 9(5)V99.
+
+       01 WS-DATOS-VALIDOS PIC X(1) VALUE "S".
+           88 WS-DATOS-VALIDOS-SI VALUE "S".
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * Carga el maestro actual en memoria, aplica altas y cambios
+      * de tarifa/descripcion interactivamente y regraba el maestro
+      * completo al salir
+      **
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           MOVE WS-CURRENT-YEAR TO WS-FECHA-HOY-ANIO
+           MOVE WS-CURRENT-MONTH TO WS-FECHA-HOY-MES
+           MOVE WS-CURRENT-DAY TO WS-FECHA-HOY-DIA
+
+           PERFORM CARGAR-TIPOS-CLASE-A-VECTOR
+           OPEN OUTPUT AUDITORIA_TARIFAS
+
+           PERFORM MOSTRAR-MENU UNTIL WS-OPCION-SALIR
+
+           CLOSE AUDITORIA_TARIFAS
+           PERFORM GRABAR-TIPOS-CLASE-DESDE-VECTOR
+           DISPLAY "FIN DEL MANTENIMIENTO DE TIPOS DE CLASE"
+           STOP RUN.
+
+       CARGAR-TIPOS-CLASE-A-VECTOR.
+           OPEN INPUT TIPOS_CLASE
+           PERFORM LEER_TIPO_CLASE
+           MOVE 1 TO SUBINDICE
+           PERFORM CARGAR-REGISTRO UNTIL
+               WS-EOF-TIPOS-CLASE = "SI" OR
+               SUBINDICE > WS-MAX-TIPOS-CLASE
+           COMPUTE WS-CANT-TIPOS-CLASE = SUBINDICE - 1
+           CLOSE TIPOS_CLASE.
+
+       LEER_TIPO_CLASE.
+           READ TIPOS_CLASE
+               AT END
+                   MOVE "SI" TO WS-EOF-TIPOS-CLASE.
+
+       CARGAR-REGISTRO.
+           MOVE TIP-TIP_CLASE TO VEC-TIP_CLASE(SUBINDICE)
+           MOVE TIP-DESC TO VEC-DESC(SUBINDICE)
+           MOVE TIP-TARIFA TO VEC-TARIFA(SUBINDICE)
+           MOVE TIP-FECHA-DESDE TO VEC-FECHA-DESDE(SUBINDICE)
+           MOVE TIP-FECHA-HASTA TO VEC-FECHA-HASTA(SUBINDICE)
+           ADD 1 TO SUBINDICE
+           PERFORM LEER_TIPO_CLASE.
+
+       GRABAR-TIPOS-CLASE-DESDE-VECTOR.
+           OPEN OUTPUT TIPOS_CLASE
+           MOVE 1 TO SUBINDICE
+           PERFORM GRABAR-UN-TIPO-CLASE UNTIL
+               SUBINDICE > WS-CANT-TIPOS-CLASE
+           CLOSE TIPOS_CLASE.
+
+       GRABAR-UN-TIPO-CLASE.
+           MOVE VEC-TIP_CLASE(SUBINDICE) TO TIP-TIP_CLASE
+           MOVE VEC-DESC(SUBINDICE) TO TIP-DESC
+           MOVE VEC-TARIFA(SUBINDICE) TO TIP-TARIFA
+           MOVE VEC-FECHA-DESDE(SUBINDICE) TO TIP-FECHA-DESDE
+           MOVE VEC-FECHA-HASTA(SUBINDICE) TO TIP-FECHA-HASTA
+           WRITE TIPOS_CLASE_REG
+           ADD 1 TO SUBINDICE.
+
+       MOSTRAR-MENU.
+           DISPLAY " ".
+           DISPLAY "------ MANTENIMIENTO DE TIPOS DE CLASE ------".
+           DISPLAY "1. ALTA DE TIPO DE CLASE NUEVO".
+           DISPLAY "2. CAMBIO DE TARIFA".
+           DISPLAY "3. CAMBIO DE DESCRIPCION".
+           DISPLAY "4. SALIR".
+           DISPLAY "----------------------------------------------".
+           ACCEPT WS-OPCION.
+           EVALUATE TRUE
+               WHEN WS-OPCION-ALTA
+                   PERFORM ALTA-TIPO-CLASE
+               WHEN WS-OPCION-MODIFICAR-TARIFA
+                   PERFORM CAMBIAR-TARIFA
+               WHEN WS-OPCION-MODIFICAR-DESC
+                   PERFORM CAMBIAR-DESCRIPCION
+               WHEN WS-OPCION-SALIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       ALTA-TIPO-CLASE.
+           DISPLAY "CODIGO DE TIPO DE CLASE (4 CARACTERES): "
+           ACCEPT WS-TIPO-BUSCADO
+           PERFORM BUSCAR-TIPO-VIGENTE
+           IF WS-TIPO-ENCONTRADO-SI THEN
+               DISPLAY "YA EXISTE UN TIPO DE CLASE VIGENTE CON ESE "
+                       "CODIGO"
+           ELSE
+               IF WS-CANT-TIPOS-CLASE >= WS-MAX-TIPOS-CLASE THEN
+                   DISPLAY "MAESTRO DE TIPOS DE CLASE LLENO"
+               ELSE
+                   DISPLAY "DESCRIPCION: "
+                   ACCEPT WS-CAMPO-ENTRADA-20
+                   DISPLAY "TARIFA: "
+                   ACCEPT WS-TARIFA-ENTRADA
+                   PERFORM VALIDAR-TARIFA
+                   IF WS-DATOS-VALIDOS-SI THEN
+                       ADD 1 TO WS-CANT-TIPOS-CLASE
+                       MOVE WS-TIPO-BUSCADO TO
+                           VEC-TIP_CLASE(WS-CANT-TIPOS-CLASE)
+                       MOVE WS-CAMPO-ENTRADA-20 TO
+                           VEC-DESC(WS-CANT-TIPOS-CLASE)
+                       MOVE WS-TARIFA-ENTRADA TO
+                           VEC-TARIFA(WS-CANT-TIPOS-CLASE)
+                       MOVE WS-FECHA-HOY TO
+                           VEC-FECHA-DESDE(WS-CANT-TIPOS-CLASE)
+                       MOVE ZEROS TO
+                           VEC-FECHA-HASTA(WS-CANT-TIPOS-CLASE)
+                       DISPLAY "TIPO DE CLASE DADO DE ALTA"
+                   ELSE
+                       DISPLAY "DATOS INVALIDOS, ALTA CANCELADA"
+                   END-IF
+               END-IF
+           END-IF.
+
+       CAMBIAR-TARIFA.
+           DISPLAY "CODIGO DE TIPO DE CLASE: "
+           ACCEPT WS-TIPO-BUSCADO
+           PERFORM BUSCAR-TIPO-VIGENTE
+           IF NOT WS-TIPO-ENCONTRADO-SI THEN
+               DISPLAY "NO HAY UN TIPO DE CLASE VIGENTE CON ESE CODIGO"
+           ELSE
+               DISPLAY "TARIFA VIGENTE: "
+                       VEC-TARIFA(WS-SUBINDICE-VIGENTE)
+               DISPLAY "TARIFA NUEVA: "
+               ACCEPT WS-TARIFA-ENTRADA
+               PERFORM VALIDAR-TARIFA
+               IF WS-DATOS-VALIDOS-SI THEN
+                   IF WS-CANT-TIPOS-CLASE >= WS-MAX-TIPOS-CLASE THEN
+                       DISPLAY "MAESTRO DE TIPOS DE CLASE LLENO"
+                   ELSE
+                       MOVE VEC-TARIFA(WS-SUBINDICE-VIGENTE) TO
+                           LAT-TARIFA-ANTERIOR
+                       MOVE WS-TARIFA-ENTRADA TO LAT-TARIFA-NUEVA
+                       MOVE WS-TIPO-BUSCADO TO LAT-TIPO
+                       MOVE WS-FECHA-HOY TO LAT-FECHA
+                       WRITE AUDITORIA_TARIFAS_REG FROM
+                                             LINEA-AUDITORIA-TARIFA
+
+                       PERFORM CALCULAR-FECHA-CIERRE-ANTERIOR
+                       MOVE WS-FECHA-CIERRE TO
+                           VEC-FECHA-HASTA(WS-SUBINDICE-VIGENTE)
+
+                       ADD 1 TO WS-CANT-TIPOS-CLASE
+                       MOVE WS-TIPO-BUSCADO TO
+                           VEC-TIP_CLASE(WS-CANT-TIPOS-CLASE)
+                       MOVE VEC-DESC(WS-SUBINDICE-VIGENTE) TO
+                           VEC-DESC(WS-CANT-TIPOS-CLASE)
+                       MOVE WS-TARIFA-ENTRADA TO
+                           VEC-TARIFA(WS-CANT-TIPOS-CLASE)
+                       MOVE WS-FECHA-HOY TO
+                           VEC-FECHA-DESDE(WS-CANT-TIPOS-CLASE)
+                       MOVE ZEROS TO
+                           VEC-FECHA-HASTA(WS-CANT-TIPOS-CLASE)
+                       DISPLAY "TARIFA ACTUALIZADA Y REGISTRADA EN "
+                               "AuditTarifas.dat"
+                   END-IF
+               ELSE
+                   DISPLAY "DATOS INVALIDOS, CAMBIO CANCELADO"
+               END-IF
+           END-IF.
+
+       CAMBIAR-DESCRIPCION.
+           DISPLAY "CODIGO DE TIPO DE CLASE: "
+           ACCEPT WS-TIPO-BUSCADO
+           PERFORM BUSCAR-TIPO-VIGENTE
+           IF NOT WS-TIPO-ENCONTRADO-SI THEN
+               DISPLAY "NO HAY UN TIPO DE CLASE VIGENTE CON ESE CODIGO"
+           ELSE
+               DISPLAY "DESCRIPCION ACTUAL: "
+                       VEC-DESC(WS-SUBINDICE-VIGENTE)
+               DISPLAY "NUEVA DESCRIPCION: "
+               ACCEPT WS-CAMPO-ENTRADA-20
+               IF WS-CAMPO-ENTRADA-20 NOT = SPACES THEN
+                   MOVE WS-CAMPO-ENTRADA-20 TO
+                       VEC-DESC(WS-SUBINDICE-VIGENTE)
+                   DISPLAY "DESCRIPCION ACTUALIZADA"
+               ELSE
+                   DISPLAY "DESCRIPCION VACIA, CAMBIO CANCELADO"
+               END-IF
+           END-IF.
+
+      * Busca el registro VIGENTE (FECHA-HASTA en cero) del codigo
+      * de tipo de clase pedido; dejar mas de uno vigente a la vez
+      * es un problema del maestro, no de este programa
+       BUSCAR-TIPO-VIGENTE.
+           MOVE "N" TO WS-TIPO-ENCONTRADO
+           MOVE 1 TO SUBINDICE
+           PERFORM AVANZAR-SUBINDICE-VIGENTE UNTIL
+               SUBINDICE > WS-CANT-TIPOS-CLASE OR
+               WS-TIPO-ENCONTRADO-SI.
+
+       AVANZAR-SUBINDICE-VIGENTE.
+           IF VEC-TIP_CLASE(SUBINDICE) = WS-TIPO-BUSCADO AND
+               VEC-FECHA-HASTA(SUBINDICE) = ZEROS THEN
+               MOVE "S" TO WS-TIPO-ENCONTRADO
+               MOVE SUBINDICE TO WS-SUBINDICE-VIGENTE
+           ELSE
+               ADD 1 TO SUBINDICE
+           END-IF.
+
+      * Calcula en WS-FECHA-CIERRE el dia inmediato anterior a
+      * WS-FECHA-HOY, para cerrar el registro vigente sin superponerse
+      * con la fecha desde del registro nuevo (que arranca en
+      * WS-FECHA-HOY).
+       CALCULAR-FECHA-CIERRE-ANTERIOR.
+           MOVE WS-FECHA-HOY-ANIO TO WS-FECHA-CIERRE-ANIO
+           MOVE WS-FECHA-HOY-MES TO WS-FECHA-CIERRE-MES
+           IF WS-FECHA-HOY-DIA > 1 THEN
+               COMPUTE WS-FECHA-CIERRE-DIA = WS-FECHA-HOY-DIA - 1
+           ELSE
+               IF WS-FECHA-HOY-MES > 1 THEN
+                   COMPUTE WS-FECHA-CIERRE-MES = WS-FECHA-HOY-MES - 1
+               ELSE
+                   MOVE 12 TO WS-FECHA-CIERRE-MES
+                   COMPUTE WS-FECHA-CIERRE-ANIO =
+                       WS-FECHA-HOY-ANIO - 1
+               END-IF
+               MOVE VEC-DIAS-MES(WS-FECHA-CIERRE-MES) TO
+                   WS-MAX-DIA-MES-ANT
+               IF WS-FECHA-CIERRE-MES = 2 THEN
+                   PERFORM VERIFICAR-BISIESTO-CIERRE
+               END-IF
+               MOVE WS-MAX-DIA-MES-ANT TO WS-FECHA-CIERRE-DIA
+           END-IF.
+
+       VERIFICAR-BISIESTO-CIERRE.
+           DIVIDE WS-FECHA-CIERRE-ANIO BY 4 GIVING
+               WS-ANIO-CUOCIENTE REMAINDER WS-RESIDUO-4
+           IF WS-RESIDUO-4 = 0 THEN
+               DIVIDE WS-FECHA-CIERRE-ANIO BY 100 GIVING
+                   WS-ANIO-CUOCIENTE REMAINDER WS-RESIDUO-100
+               IF WS-RESIDUO-100 NOT = 0 THEN
+                   MOVE 29 TO WS-MAX-DIA-MES-ANT
+               ELSE
+                   DIVIDE WS-FECHA-CIERRE-ANIO BY 400 GIVING
+                       WS-ANIO-CUOCIENTE REMAINDER WS-RESIDUO-400
+                   IF WS-RESIDUO-400 = 0 THEN
+                       MOVE 29 TO WS-MAX-DIA-MES-ANT
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDAR-TARIFA.
+           MOVE "S" TO WS-DATOS-VALIDOS
+           IF WS-TARIFA-ENTRADA = ZEROS THEN
+               DISPLAY "LA TARIFA DEBE SER MAYOR QUE CERO"
+               MOVE "N" TO WS-DATOS-VALIDOS
+           END-IF.
+
+       END PROGRAM MANTENIMIENTO-TIPOS-CLASE.
